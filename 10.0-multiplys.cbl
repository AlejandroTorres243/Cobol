@@ -1,14 +1,62 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Monthly membership billing run - read each member's
+      *          fee-plan and billing months from the MEMBERS file,
+      *          write an invoice line per member plus a grand-total
+      *          trailer.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. multiplys.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL MEMBERS-FILE ASSIGN TO "MEMBERSDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEMBERS-FILE-STATUS.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICEDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  MEMBERS-FILE.
+       01  MEMBERS-FILE-RECORD.
+           05 MF-MEMBER-ID    PIC X(6).
+           05 MF-PLAN-CODE    PIC X(1).
+           05 MF-BILLING-MONTHS PIC 9(2).
+       FD  INVOICE-FILE.
+       01  INVOICE-FILE-RECORD PIC X(50).
        WORKING-STORAGE SECTION.
+       01 WS-MEMBERS-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-MEMBERS-FILE-OK VALUE "00".
+           88 WS-MEMBERS-FILE-EOF VALUE "10".
+       01 WS-INVOICE-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-INVOICE-FILE-OK VALUE "00".
+       01 PLAN-RATE-TABLE.
+           05 FILLER PIC X(1) VALUE "A".
+           05 FILLER PIC 9(3)V99 VALUE 020.00.
+           05 FILLER PIC X(1) VALUE "B".
+           05 FILLER PIC 9(3)V99 VALUE 035.00.
+           05 FILLER PIC X(1) VALUE "C".
+           05 FILLER PIC 9(3)V99 VALUE 052.24.
+       01 PLAN-RATES REDEFINES PLAN-RATE-TABLE.
+           05 PLAN-RATE-ENTRY OCCURS 3 TIMES INDEXED BY PR-IDX.
+               10 PR-PLAN-CODE PIC X(1).
+               10 PR-FEE       PIC 9(3)V99.
+       01 WS-FEE PIC 9(3)V99.
+       01 WS-INVOICE-AMOUNT PIC 9(5)V99.
+       01 WS-INVOICE-LINE.
+           05 WS-INV-MEMBER-ID   PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 WS-INV-PLAN-CODE   PIC X(1).
+           05 FILLER             PIC X VALUE SPACE.
+           05 WS-INV-MONTHS      PIC Z9.
+           05 FILLER             PIC X VALUE SPACE.
+           05 WS-INV-AMOUNT      PIC ZZ,ZZ9.99.
+       01 WS-TRAILER-LINE.
+           05 FILLER PIC X(20) VALUE "GRAND TOTAL FEES - ".
+           05 WS-TRAILER-AMOUNT PIC ZZZ,ZZ9.99.
        01 Fees PIC 9(3)V99 VALUE 052.24.
        01 Members PIC 9(4) VALUE 1024.
        01 TotalFees PIC 9(5)V99 VALUE ZEROS.
@@ -17,5 +65,59 @@
             DISPLAY TotalFees
             MULTIPLY Fees BY Members GIVING TotalFees
             DISPLAY TotalFees
+            PERFORM RunMembershipBilling
             STOP RUN.
+
+       RunMembershipBilling.
+           MOVE ZEROS TO TotalFees
+           OPEN INPUT MEMBERS-FILE
+           OPEN OUTPUT INVOICE-FILE
+           IF NOT WS-INVOICE-FILE-OK
+               DISPLAY "INVOICE-FILE OPEN FAILED, STATUS = "
+                   WS-INVOICE-FILE-STATUS
+           ELSE
+               IF WS-MEMBERS-FILE-OK
+                   PERFORM UNTIL WS-MEMBERS-FILE-EOF
+                       READ MEMBERS-FILE
+                           AT END SET WS-MEMBERS-FILE-EOF TO TRUE
+                           NOT AT END PERFORM BillOneMember
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "MEMBERS-FILE NOT AVAILABLE, STATUS = "
+                       WS-MEMBERS-FILE-STATUS
+               END-IF
+               MOVE TotalFees TO WS-TRAILER-AMOUNT
+               WRITE INVOICE-FILE-RECORD FROM WS-TRAILER-LINE
+               IF NOT WS-INVOICE-FILE-OK
+                   DISPLAY "INVOICE-FILE WRITE FAILED, STATUS = "
+                       WS-INVOICE-FILE-STATUS
+               END-IF
+           END-IF
+           CLOSE MEMBERS-FILE INVOICE-FILE
+           .
+
+       BillOneMember.
+           PERFORM LookUpPlanFee
+           COMPUTE WS-INVOICE-AMOUNT = WS-FEE * MF-BILLING-MONTHS
+           ADD WS-INVOICE-AMOUNT TO TotalFees
+           MOVE MF-MEMBER-ID TO WS-INV-MEMBER-ID
+           MOVE MF-PLAN-CODE TO WS-INV-PLAN-CODE
+           MOVE MF-BILLING-MONTHS TO WS-INV-MONTHS
+           MOVE WS-INVOICE-AMOUNT TO WS-INV-AMOUNT
+           WRITE INVOICE-FILE-RECORD FROM WS-INVOICE-LINE
+           IF NOT WS-INVOICE-FILE-OK
+               DISPLAY "INVOICE-FILE WRITE FAILED, STATUS = "
+                   WS-INVOICE-FILE-STATUS
+           END-IF
+           .
+
+       LookUpPlanFee.
+           MOVE ZEROS TO WS-FEE
+           PERFORM VARYING PR-IDX FROM 1 BY 1 UNTIL PR-IDX > 3
+               IF PR-PLAN-CODE (PR-IDX) = MF-PLAN-CODE
+                   MOVE PR-FEE (PR-IDX) TO WS-FEE
+               END-IF
+           END-PERFORM
+           .
        END PROGRAM multiplys.
