@@ -1,19 +1,65 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Report units that don't divide evenly so leftover
+      *          units are never silently dropped.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Divides.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-FILE-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
+       01 WS-EXCEPTIONS-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-EXCEPTIONS-FILE-OK VALUE "00".
+       01 WS-EXCEPTION-LINE.
+           05 FILLER        PIC X(8) VALUE "AMOUNT=".
+           05 WS-EXC-AMOUNT PIC ZZZ9.
+           05 FILLER        PIC X(9) VALUE " DIVISOR=".
+           05 WS-EXC-DIVISOR PIC ZZ9.
+           05 FILLER        PIC X(10) VALUE " LEFTOVER=".
+           05 WS-EXC-REMAINDER PIC ZZ9.
        01 Amount1 PIC 9(4) VALUE 2444.
        01 Amount2 PIC 9(3) VALUE 354.
+       01 WS-ORIGINAL-AMOUNT PIC 9(4).
+       01 WS-DIVISOR PIC 9(3) VALUE 15.
+       01 WS-REMAINDER PIC 9(3).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN OUTPUT EXCEPTIONS-FILE
+            IF NOT WS-EXCEPTIONS-FILE-OK
+                DISPLAY "EXCEPTIONS-FILE OPEN FAILED, STATUS = "
+                    WS-EXCEPTIONS-FILE-STATUS
+            END-IF
+            MOVE Amount1 TO WS-ORIGINAL-AMOUNT
+            PERFORM CheckForRemainder
+            MOVE Amount2 TO WS-ORIGINAL-AMOUNT
+            PERFORM CheckForRemainder
             DIVIDE 15 INTO Amount1, Amount2.
             DISPLAY Amount1 "/" Amount2
+            CLOSE EXCEPTIONS-FILE
             STOP RUN.
+
+       CheckForRemainder.
+           COMPUTE WS-REMAINDER =
+               FUNCTION MOD (WS-ORIGINAL-AMOUNT, WS-DIVISOR)
+           IF WS-REMAINDER NOT = ZERO
+               MOVE WS-ORIGINAL-AMOUNT TO WS-EXC-AMOUNT
+               MOVE WS-DIVISOR TO WS-EXC-DIVISOR
+               MOVE WS-REMAINDER TO WS-EXC-REMAINDER
+               WRITE EXCEPTIONS-FILE-RECORD FROM WS-EXCEPTION-LINE
+               IF NOT WS-EXCEPTIONS-FILE-OK
+                   DISPLAY "EXCEPTIONS-FILE WRITE FAILED, STATUS = "
+                       WS-EXCEPTIONS-FILE-STATUS
+               END-IF
+           END-IF
+           .
        END PROGRAM Divides.
