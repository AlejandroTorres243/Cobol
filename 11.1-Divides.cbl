@@ -1,14 +1,32 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Report units that don't divide evenly so leftover
+      *          units are never silently dropped.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Divides2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-FILE-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
+       01 WS-EXCEPTIONS-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-EXCEPTIONS-FILE-OK VALUE "00".
+       01 WS-EXCEPTION-LINE.
+           05 FILLER        PIC X(8) VALUE "AMOUNT=".
+           05 WS-EXC-AMOUNT PIC ZZZZ9.
+           05 FILLER        PIC X(9) VALUE " DIVISOR=".
+           05 WS-EXC-DIVISOR PIC ZZ9.
+           05 FILLER        PIC X(10) VALUE " LEFTOVER=".
+           05 WS-EXC-REMAINDER PIC Z9.
        01 Qty PIC 9(5) VALUE 31255.
        01 Units PIC 9(3) VALUE 115.
        01 Average PIC 9(4) VALUE ZEROS.
@@ -17,10 +35,26 @@
        01 Rem PIC 9 VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT EXCEPTIONS-FILE
+           IF NOT WS-EXCEPTIONS-FILE-OK
+               DISPLAY "EXCEPTIONS-FILE OPEN FAILED, STATUS = "
+                   WS-EXCEPTIONS-FILE-STATUS
+           END-IF
            DIVIDE Qty By Units GIVING Average ROUNDED.
            DIVIDE Qty BY Units GIVING Avg
            DIVIDE 215 BY 10 GIVING Quotient REMAINDER Rem.
             DISPLAY Average "/" Avg
             DISPLAY Quotient "/" Rem
+            IF Rem NOT = ZERO
+                MOVE 215 TO WS-EXC-AMOUNT
+                MOVE 10 TO WS-EXC-DIVISOR
+                MOVE Rem TO WS-EXC-REMAINDER
+                WRITE EXCEPTIONS-FILE-RECORD FROM WS-EXCEPTION-LINE
+                IF NOT WS-EXCEPTIONS-FILE-OK
+                    DISPLAY "EXCEPTIONS-FILE WRITE FAILED, STATUS = "
+                        WS-EXCEPTIONS-FILE-STATUS
+                END-IF
+            END-IF
+            CLOSE EXCEPTIONS-FILE
             STOP RUN.
        END PROGRAM Divides2.
