@@ -14,9 +14,9 @@
        01 Num3 PIC 9(2) VALUES ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           ACCEPT Num1
-           ACCEPT Num2
-           ACCEPT Num3
+           PERFORM AcceptNum1
+           PERFORM AcceptNum2
+           PERFORM AcceptNum3
            IF (Num2 * 10 / 50) - 10 IS NEGATIVE
                DISPLAY "Calculation result is negative"
            END-IF
@@ -25,5 +25,30 @@
            END-IF
            IF Num2 <= 80 THEN
                DISPLAY "Is minor or equal"
-            STOP RUN.
+           END-IF
+           STOP RUN.
+
+       AcceptNum1.
+           ACCEPT Num1
+           IF Num1 NOT NUMERIC
+               DISPLAY "Invalid entry, please enter a numeric value"
+               PERFORM AcceptNum1
+           END-IF
+           .
+
+       AcceptNum2.
+           ACCEPT Num2
+           IF Num2 NOT NUMERIC
+               DISPLAY "Invalid entry, please enter a numeric value"
+               PERFORM AcceptNum2
+           END-IF
+           .
+
+       AcceptNum3.
+           ACCEPT Num3
+           IF Num3 NOT NUMERIC
+               DISPLAY "Invalid entry, please enter a numeric value"
+               PERFORM AcceptNum3
+           END-IF
+           .
        END PROGRAM EstructuraIf.
