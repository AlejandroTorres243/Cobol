@@ -14,7 +14,7 @@
        01 NUM2 PIC 9(2) VALUES ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE "F" TO InputVal
+           PERFORM AcceptInputVal
            MOVE 23 TO Num1.
            MOVE 25 TO NUM2.
             IF InputVal IS NUMERIC
@@ -33,4 +33,12 @@
                DISPLAY "Input was not numeric"
             END-IF
             STOP RUN.
+
+       AcceptInputVal.
+           ACCEPT InputVal
+           IF InputVal NOT NUMERIC
+               DISPLAY "Invalid entry, please enter a numeric value"
+               PERFORM AcceptInputVal
+           END-IF
+           .
        END PROGRAM YOUR-PROGRAM-NAME.
