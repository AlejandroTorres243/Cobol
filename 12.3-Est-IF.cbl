@@ -16,7 +16,7 @@
            *> NOTA: SI SE RESUME QUITANDO LOS END-IF
            *> PUEDE LLEGAR E ANULAR LOS PASOS
 
-            MOVE 95 TO Num
+            PERFORM AcceptNum
             IF Num < 5 THEN
                 DISPLAY "ESTE ES UN NUMERO ES MENOR"
                 MOVE Num to Aux
@@ -29,4 +29,12 @@
                 END-IF
            DISPLAY "FINAL DEL PROGRAMA"
             STOP RUN.
+
+       AcceptNum.
+           ACCEPT Num
+           IF Num NOT NUMERIC
+               DISPLAY "Invalid entry, please enter a numeric value"
+               PERFORM AcceptNum
+           END-IF
+           .
        END PROGRAM EstructuraIfResumida.
