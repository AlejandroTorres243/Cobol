@@ -1,25 +1,120 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Validate DeptCode against an external department
+      *          master file instead of a hardcoded 88-level list, and
+      *          report the actual bad code when validation fails.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DEPT-MASTER ASSIGN TO "DEPTDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-MASTER-STATUS.
+           SELECT OPTIONAL BAD-CODE-REPORT ASSIGN TO "BADCODES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAD-CODE-REPORT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DEPT-MASTER.
+       01  DEPT-MASTER-RECORD.
+           05 DM-DEPT-CODE      PIC 9.
+       FD  BAD-CODE-REPORT.
+       01  BAD-CODE-REPORT-RECORD PIC X(40).
        WORKING-STORAGE SECTION.
        01 DeptCode PIC 9 VALUE ZERO.
-       *>    88 InvalidCode VALUE "ERRROR - This number is incorret".
-             88 InvalidCode VALUE 0, 2 THRU 5,7,9.
+       01 WS-INVALID-DEPT PIC X VALUE "N".
+           88 InvalidCode VALUE "Y".
+       01 WS-DEPT-MASTER-STATUS PIC XX VALUE SPACES.
+           88 WS-DEPT-MASTER-OK VALUE "00".
+           88 WS-DEPT-MASTER-EOF VALUE "10".
+       01 WS-BAD-CODE-REPORT-STATUS PIC XX VALUE SPACES.
+       01 DEPT-TABLE.
+           05 DEPT-TABLE-ENTRY OCCURS 1 TO 20 TIMES
+               DEPENDING ON DEPT-TABLE-COUNT
+               INDEXED BY DEPT-IDX.
+               10 DT-DEPT-CODE  PIC 9.
+       01 DEPT-TABLE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-FOUND-DEPT PIC X VALUE "N".
+           88 WS-DEPT-FOUND VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LoadDeptTable
            ACCEPT DeptCode
-            IF NOT (DeptCode = 1 OR DeptCode = 6 OR DeptCode = 8) THEN
-            *> Esta sentencia es lo mismo pero resumiendo
-            *> IF NOT (DeptCode = 1 OR 6 OR 8) THEN
+           PERFORM ValidateDeptCode
+           IF NOT WS-DEPT-FOUND
                DISPLAY "SET InvalidCode TO TRUE"
                SET InvalidCode TO TRUE
-            END-IF
-            STOP RUN.
+               PERFORM ReportBadCode
+           END-IF
+           STOP RUN.
+
+       LoadDeptTable.
+      *>    Seed the original 1/6/8 list as defaults in case DEPTDD is
+      *>    missing, so the program still behaves sensibly stand-alone.
+           MOVE 3 TO DEPT-TABLE-COUNT
+           MOVE 1 TO DT-DEPT-CODE (1)
+           MOVE 6 TO DT-DEPT-CODE (2)
+           MOVE 8 TO DT-DEPT-CODE (3)
+           OPEN INPUT DEPT-MASTER
+           IF WS-DEPT-MASTER-OK
+               MOVE ZERO TO DEPT-TABLE-COUNT
+               PERFORM UNTIL WS-DEPT-MASTER-EOF
+                   READ DEPT-MASTER
+                       AT END SET WS-DEPT-MASTER-EOF TO TRUE
+                       NOT AT END
+                           IF DEPT-TABLE-COUNT >= 20
+                               SET WS-DEPT-MASTER-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO DEPT-TABLE-COUNT
+                               MOVE DM-DEPT-CODE
+                                   TO DT-DEPT-CODE (DEPT-TABLE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-MASTER
+           END-IF
+           .
+
+       ValidateDeptCode.
+           MOVE "N" TO WS-FOUND-DEPT
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+               IF DT-DEPT-CODE (DEPT-IDX) = DeptCode
+                   MOVE "Y" TO WS-FOUND-DEPT
+                   SET DEPT-IDX TO DEPT-TABLE-COUNT
+               END-IF
+           END-PERFORM
+           .
+
+       ReportBadCode.
+           OPEN EXTEND BAD-CODE-REPORT
+      *>    Status "05" means EXTEND already created the missing
+      *>    OPTIONAL file successfully -- only a genuine error status
+      *>    should fall back to OPEN OUTPUT.
+           IF WS-BAD-CODE-REPORT-STATUS NOT = "00"
+                   AND WS-BAD-CODE-REPORT-STATUS NOT = "05"
+               OPEN OUTPUT BAD-CODE-REPORT
+           END-IF
+      *>    Both pieces are fixed width, so a MOVE into the fixed
+      *>    positions they occupy is simpler than a STRING/DELIMITED
+      *>    concatenation.
+           MOVE SPACES TO BAD-CODE-REPORT-RECORD
+           MOVE "INVALID DEPARTMENT CODE ENTERED: "
+               TO BAD-CODE-REPORT-RECORD (1:33)
+           MOVE DeptCode TO BAD-CODE-REPORT-RECORD (34:1)
+           WRITE BAD-CODE-REPORT-RECORD
+           IF WS-BAD-CODE-REPORT-STATUS NOT = "00"
+               DISPLAY "BAD-CODE-REPORT WRITE FAILED, STATUS = "
+                   WS-BAD-CODE-REPORT-STATUS
+           END-IF
+           CLOSE BAD-CODE-REPORT
+           IF WS-BAD-CODE-REPORT-STATUS NOT = "00"
+               DISPLAY "BAD-CODE-REPORT CLOSE FAILED, STATUS = "
+                   WS-BAD-CODE-REPORT-STATUS
+           END-IF
+           .
        END PROGRAM YOUR-PROGRAM-NAME.
