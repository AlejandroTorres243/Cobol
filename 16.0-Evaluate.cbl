@@ -1,46 +1,155 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Price admission from an admission-rates table (age
+      *          band, height band, price) loaded from a file instead
+      *          of a fixed EVALUATE ladder, so pricing changes are a
+      *          data update, not a recompile.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UseToEVALUATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RATES-FILE ASSIGN TO "ADMRATES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATES-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RATES-FILE.
+       01  RATES-FILE-RECORD.
+           05 RF-AGE-LOW       PIC 9(3).
+           05 RF-AGE-HIGH      PIC 9(3).
+           05 RF-HEIGHT-LOW    PIC 9(3).
+           05 RF-HEIGHT-HIGH   PIC 9(3).
+           05 RF-PRICE         PIC 9(3).
        WORKING-STORAGE SECTION.
        01 Age PIC 9(2) VALUE ZERO.
        01 Height PIC 9(2) VALUE ZERO.
        01 Admision PIC 9(2) VALUE ZERO.
+       01 WS-RATES-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-RATES-FILE-OK VALUE "00".
+           88 WS-RATES-FILE-EOF VALUE "10".
+       01 ADMISSION-TABLE.
+           05 ADMISSION-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON ADMISSION-TABLE-COUNT
+               INDEXED BY ADM-IDX.
+               10 AT-AGE-LOW      PIC 9(3).
+               10 AT-AGE-HIGH     PIC 9(3).
+               10 AT-HEIGHT-LOW   PIC 9(3).
+               10 AT-HEIGHT-HIGH  PIC 9(3).
+               10 AT-PRICE        PIC 9(3).
+       01 ADMISSION-TABLE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-RATE-FOUND PIC X VALUE "N".
+           88 RATE-WAS-FOUND VALUE "Y".
+       01 WS-ADMISSION-ERROR PIC X VALUE "N".
+           88 ADMISSION-IN-ERROR VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM LoadAdmissionTable
+
            DISPLAY "Age :- "
            ACCEPT Age
            DISPLAY "Height :- "
            ACCEPT Height
 
-           EVALUATE TRUE ALSO TRUE
-                 WHEN Age < 4 ALSO Height = 0
-                   DISPLAY "IS FREE"
-                 WHEN Age >= 4 AND Age <=7 ALSO Height = 0
-                   MOVE 10 TO Admision
-                 WHEN Age >= 8 AND AGE <= 12 ALSO Height >= 48
-                   MOVE 15 TO Admision
-                 WHEN Age >= 8 AND AGE <= 12 ALSO Height < 48
-                   MOVE 10 TO Admision
-                 WHEN Age > 13 AND AGE <= 64 ALSO Height >= 48
-                   MOVE 25 TO Admision
-                 WHEN Age > 13 AND AGE <= 64 ALSO Height < 48
-                   MOVE 18 TO Admision
-                 WHEN Age >= 65 ALSO Height = 0
-                   MOVE 13 TO Admision
-                 WHEN OTHER
-                   DISPLAY "Again other number"
-           END-EVALUATE.
+           PERFORM LookupAdmission
+
+           IF ADMISSION-IN-ERROR
+               DISPLAY "NO ADMISSION RATE ON FILE FOR THIS AGE/HEIGHT"
+               MOVE 99 TO Admision
+           END-IF
 
            DISPLAY "YOU AGE IS " Age " AND HEIGHT IS " Height
            DISPLAY "YOU PAY FOR ADMISION IS " Admision
 
            STOP RUN.
+
+       LoadAdmissionTable.
+      *>    Seed the original ladder as defaults in case ADMRATES is
+      *>    missing, so the program keeps working stand-alone.
+           MOVE 7 TO ADMISSION-TABLE-COUNT
+           MOVE 0   TO AT-AGE-LOW (1)
+           MOVE 3   TO AT-AGE-HIGH (1)
+           MOVE 0   TO AT-HEIGHT-LOW (1)
+           MOVE 0   TO AT-HEIGHT-HIGH (1)
+           MOVE 0   TO AT-PRICE (1)
+           MOVE 4   TO AT-AGE-LOW (2)
+           MOVE 7   TO AT-AGE-HIGH (2)
+           MOVE 0   TO AT-HEIGHT-LOW (2)
+           MOVE 0   TO AT-HEIGHT-HIGH (2)
+           MOVE 10  TO AT-PRICE (2)
+           MOVE 8   TO AT-AGE-LOW (3)
+           MOVE 12  TO AT-AGE-HIGH (3)
+           MOVE 48  TO AT-HEIGHT-LOW (3)
+           MOVE 999 TO AT-HEIGHT-HIGH (3)
+           MOVE 15  TO AT-PRICE (3)
+           MOVE 8   TO AT-AGE-LOW (4)
+           MOVE 12  TO AT-AGE-HIGH (4)
+           MOVE 0   TO AT-HEIGHT-LOW (4)
+           MOVE 47  TO AT-HEIGHT-HIGH (4)
+           MOVE 10  TO AT-PRICE (4)
+           MOVE 13  TO AT-AGE-LOW (5)
+           MOVE 64  TO AT-AGE-HIGH (5)
+           MOVE 48  TO AT-HEIGHT-LOW (5)
+           MOVE 999 TO AT-HEIGHT-HIGH (5)
+           MOVE 25  TO AT-PRICE (5)
+           MOVE 13  TO AT-AGE-LOW (6)
+           MOVE 64  TO AT-AGE-HIGH (6)
+           MOVE 0   TO AT-HEIGHT-LOW (6)
+           MOVE 47  TO AT-HEIGHT-HIGH (6)
+           MOVE 18  TO AT-PRICE (6)
+           MOVE 65  TO AT-AGE-LOW (7)
+           MOVE 999 TO AT-AGE-HIGH (7)
+           MOVE 0   TO AT-HEIGHT-LOW (7)
+           MOVE 999 TO AT-HEIGHT-HIGH (7)
+           MOVE 13  TO AT-PRICE (7)
+           OPEN INPUT RATES-FILE
+           IF WS-RATES-FILE-OK
+               MOVE ZERO TO ADMISSION-TABLE-COUNT
+               PERFORM UNTIL WS-RATES-FILE-EOF
+                   READ RATES-FILE
+                       AT END SET WS-RATES-FILE-EOF TO TRUE
+                       NOT AT END
+                        IF ADMISSION-TABLE-COUNT >= 50
+                           SET WS-RATES-FILE-EOF TO TRUE
+                        ELSE
+                           ADD 1 TO ADMISSION-TABLE-COUNT
+                           MOVE RF-AGE-LOW
+                             TO AT-AGE-LOW (ADMISSION-TABLE-COUNT)
+                           MOVE RF-AGE-HIGH
+                             TO AT-AGE-HIGH (ADMISSION-TABLE-COUNT)
+                           MOVE RF-HEIGHT-LOW
+                             TO AT-HEIGHT-LOW (ADMISSION-TABLE-COUNT)
+                           MOVE RF-HEIGHT-HIGH
+                             TO AT-HEIGHT-HIGH (ADMISSION-TABLE-COUNT)
+                           MOVE RF-PRICE
+                             TO AT-PRICE (ADMISSION-TABLE-COUNT)
+                        END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF
+           .
+
+       LookupAdmission.
+           MOVE "N" TO WS-RATE-FOUND
+           MOVE "N" TO WS-ADMISSION-ERROR
+           PERFORM VARYING ADM-IDX FROM 1 BY 1
+                   UNTIL ADM-IDX > ADMISSION-TABLE-COUNT
+               IF Age NOT < AT-AGE-LOW (ADM-IDX)
+                       AND Age NOT > AT-AGE-HIGH (ADM-IDX)
+                       AND Height NOT < AT-HEIGHT-LOW (ADM-IDX)
+                       AND Height NOT > AT-HEIGHT-HIGH (ADM-IDX)
+                   MOVE AT-PRICE (ADM-IDX) TO Admision
+                   MOVE "Y" TO WS-RATE-FOUND
+                   SET ADM-IDX TO ADMISSION-TABLE-COUNT
+               END-IF
+           END-PERFORM
+           IF NOT RATE-WAS-FOUND
+               MOVE "Y" TO WS-ADMISSION-ERROR
+           END-IF
+           .
        END PROGRAM UseToEVALUATE.
