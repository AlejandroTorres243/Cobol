@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Accumulate every tender type (Visa, MasterCard, Amex,
+      *          Check, Cash) and print a daily settlement report
+      *          showing each tender's total against a grand total that
+      *          should match the day's SaleValue transactions.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,30 +12,71 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 ByVisa PIC 9(6)V99 VALUES ZERO.
-    *>   01 ByMasterCard PIC 9(6)V99 VALUES ZERO.
-    *>   01 ByAmericanExpress PIC 9(6)V99 VALUES ZERO.
-    *>   01 ByCheck PIC 9(6)V99 VALUES ZERO.
-    *>   01 ByCash PIC 9(6)V99 VALUES ZERO.
        01 SaleValue PIC 9(6)V99 VALUE 5243.92.
        01 VisaTotal PIC 9(6)V99 VALUE ZERO.
        01 MasterCardTotal PIC 9(6)V99 VALUE ZERO.
+       01 AmericanExpressTotal PIC 9(6)V99 VALUE ZERO.
+       01 CheckTotal PIC 9(6)V99 VALUE ZERO.
+       01 CashTotal PIC 9(6)V99 VALUE ZERO.
+       01 GrandTotal PIC 9(7)V99 VALUE ZERO.
+       01 SaleCount PIC 9(4) VALUE ZERO.
        01 OptionCash PIC X VALUE ZERO.
+           88 TENDER-VISA VALUE "1".
+           88 TENDER-MASTERCARD VALUE "2".
+           88 TENDER-AMEX VALUE "3".
+           88 TENDER-CHECK VALUE "4".
+           88 TENDER-CASH VALUE "5".
+           88 TENDER-DONE VALUE "0".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "OPTION CASH - " WITH NO ADVANCING
-           ACCEPT OptionCash
+           PERFORM UNTIL TENDER-DONE
+               DISPLAY "OPTION CASH (1-VISA 2-MC 3-AMEX 4-CHECK "
+                       "5-CASH 0-DONE) - " WITH NO ADVANCING
+               ACCEPT OptionCash
+               IF NOT TENDER-DONE
+                   PERFORM RecordSale
+               END-IF
+           END-PERFORM
+           PERFORM PrintSettlementReport
+           STOP RUN.
+
+       RecordSale.
            EVALUATE TRUE
-               WHEN ByVisa = 0 AND OptionCash = 1
+               WHEN TENDER-VISA
                    ADD SaleValue TO VisaTotal
                    DISPLAY "VISA " VisaTotal " Euros."
-              WHEN ByMasterCard = 0 AND OptionCash = 2
+               WHEN TENDER-MASTERCARD
                    ADD SaleValue TO MasterCardTotal
-                   DISPLAY "MASTER CARD " MasterCardTotal "Euros."
+                   DISPLAY "MASTER CARD " MasterCardTotal " Euros."
+               WHEN TENDER-AMEX
+                   ADD SaleValue TO AmericanExpressTotal
+                   DISPLAY "AMERICAN EXPRESS " AmericanExpressTotal
+                       " Euros."
+               WHEN TENDER-CHECK
+                   ADD SaleValue TO CheckTotal
+                   DISPLAY "CHECK " CheckTotal " Euros."
+               WHEN TENDER-CASH
+                   ADD SaleValue TO CashTotal
+                   DISPLAY "CASH " CashTotal " Euros."
+               WHEN OTHER
+                   DISPLAY "UNRECOGNIZED TENDER OPTION " OptionCash
+           END-EVALUATE
+           IF TENDER-VISA OR TENDER-MASTERCARD OR TENDER-AMEX
+                   OR TENDER-CHECK OR TENDER-CASH
+               ADD 1 TO SaleCount
+           END-IF
+           .
 
-           *>   WHEN ByAmericanExpress ADD SaleValue TO AmericanExpressTotal
-           *>   WHEN ByCheck ADD SaleValue TO CheckTotal
-           *>   WHEN ByCash ADD SaleValue TO CashTotal
-            END-EVALUATE
-            STOP RUN.
+       PrintSettlementReport.
+           COMPUTE GrandTotal = VisaTotal + MasterCardTotal
+               + AmericanExpressTotal + CheckTotal + CashTotal
+           DISPLAY "----------- DAILY SETTLEMENT REPORT -----------"
+           DISPLAY "VISA             " VisaTotal
+           DISPLAY "MASTER CARD      " MasterCardTotal
+           DISPLAY "AMERICAN EXPRESS " AmericanExpressTotal
+           DISPLAY "CHECK            " CheckTotal
+           DISPLAY "CASH             " CashTotal
+           DISPLAY "GRAND TOTAL      " GrandTotal
+           DISPLAY "SALES RECORDED   " SaleCount
+           .
        END PROGRAM YOUR-PROGRAM-NAME.
