@@ -1,20 +1,53 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Look up the book-club discount from an OCCURS table
+      *          loaded from a discount-rates file instead of a fixed
+      *          18-line EVALUATE, and flag Qty outside 1-99 instead of
+      *          silently reusing whatever Discount held before.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Listing5-9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RATES-FILE ASSIGN TO "DISCRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATES-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATES-FILE.
+       01  RATES-FILE-RECORD.
+           05 RF-QTY-LOW       PIC 9(2).
+           05 RF-QTY-HIGH      PIC 9(2).
+           05 RF-QP-LIMIT      PIC 9(5).
+           05 RF-MEMBER-FLAG   PIC X.
+           05 RF-DISCOUNT      PIC 9(2).
        WORKING-STORAGE SECTION.
        01 Member PIC X VALUE SPACE.
        01 QP PIC 9(5) VALUE ZEROS.
        *> QuarterlyPurchases
        01 Qty PIC 99 VALUE ZEROS.
        01 Discount PIC 99 VALUE ZEROS.
+       01 WS-DISCOUNT-FOUND PIC X VALUE "N".
+           88 DISCOUNT-WAS-FOUND VALUE "Y".
+       01 WS-RATES-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-RATES-FILE-OK VALUE "00".
+           88 WS-RATES-FILE-EOF VALUE "10".
+       01 DISCOUNT-TABLE.
+           05 DISCOUNT-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON DISCOUNT-TABLE-COUNT
+               INDEXED BY DISC-IDX.
+               10 DT-QTY-LOW      PIC 9(2).
+               10 DT-QTY-HIGH     PIC 9(2).
+               10 DT-QP-LIMIT     PIC 9(5).
+               10 DT-MEMBER-FLAG  PIC X.
+               10 DT-DISCOUNT     PIC 9(2).
+       01 DISCOUNT-TABLE-COUNT PIC 9(4) VALUE ZERO.
        PROCEDURE DIVISION.
        Begin.
+       PERFORM LoadDiscountTable
        DISPLAY "Enter value of QuarterlyPurchases - " WITH NO ADVANCING
        ACCEPT QP
        DISPLAY "Enter qty of books purchased - " WITH NO ADVANCING
@@ -23,42 +56,142 @@
        ACCEPT Member
 
        *>QtyOfBooks QuarterlyPurchases (QP) ClubMember % Discount
-       *> 1–5 < 500 ANY 0
-       *>1–5 < 2000 Y 7
-       *>1–5 < 2000 N 5
-       *>1–5 >= 2000 Y 10
-       *>1–5 >= 2000 N 8
-       *>6–20 < 500 Y 3
-       *>6–20 < 500 N 2
-       *>6–20 < 2000 Y 12
-       *>6–20 < 2000 N 10
-       *>6–20 >= 2000 Y 25
-       *>6–20 >= 2000 N 15
-       *>21–99 < 500 Y 5
-       *>21–99 < 500 N 3
-       *>21–99 < 2000 Y 16
-       *>21–99 < 2000 N 15
-       *>21–99 >= 2000 Y 30
-       *>21–99 >= 2000 N 20
+       *> 1-5 < 500 ANY 0
+       *>1-5 < 2000 Y 7
+       *>1-5 < 2000 N 5
+       *>1-5 >= 2000 Y 10
+       *>1-5 >= 2000 N 8
+       *>6-20 < 500 Y 3
+       *>6-20 < 500 N 2
+       *>6-20 < 2000 Y 12
+       *>6-20 < 2000 N 10
+       *>6-20 >= 2000 Y 25
+       *>6-20 >= 2000 N 15
+       *>21-99 < 500 Y 5
+       *>21-99 < 500 N 3
+       *>21-99 < 2000 Y 16
+       *>21-99 < 2000 N 15
+       *>21-99 >= 2000 Y 30
+       *>21-99 >= 2000 N 20
 
-       EVALUATE Qty ALSO TRUE ALSO Member
-           WHEN 1 THRU 5 ALSO QP < 500 ALSO ANY MOVE 0 TO Discount
-           WHEN 1 THRU 5 ALSO QP < 2000 ALSO "Y" MOVE 7 TO Discount
-           WHEN 1 THRU 5 ALSO QP < 2000 ALSO "N" MOVE 5 TO Discount
-           WHEN 1 THRU 5 ALSO QP >= 2000 ALSO "Y" MOVE 10 TO Discount
-           WHEN 1 THRU 5 ALSO QP >= 2000 ALSO "N" MOVE 8 TO Discount
-           WHEN 6 THRU 20 ALSO QP < 500 ALSO "Y" MOVE 3 TO Discount
-           WHEN 6 THRU 20 ALSO QP < 500 ALSO "N" MOVE 2 TO Discount
-           WHEN 6 THRU 20 ALSO QP < 2000 ALSO "Y" MOVE 12 TO Discount
-           WHEN 6 THRU 20 ALSO QP < 2000 ALSO "N" MOVE 10 TO Discount
-           WHEN 6 THRU 20 ALSO QP >= 2000 ALSO "Y" MOVE 25 TO Discount
-           WHEN 6 THRU 20 ALSO QP >= 2000 ALSO "N" MOVE 15 TO Discount
-           WHEN 21 THRU 99 ALSO QP < 500 ALSO "Y" MOVE 5 TO Discount
-           WHEN 21 THRU 99 ALSO QP < 500 ALSO "N" MOVE 3 TO Discount
-           WHEN 21 THRU 99 ALSO QP < 2000 ALSO "Y" MOVE 16 TO Discount
-           WHEN 21 THRU 99 ALSO QP < 2000 ALSO "N" MOVE 15 TO Discount
-           WHEN 21 THRU 99 ALSO QP >= 2000 ALSO "Y" MOVE 30 TO Discount
-           WHEN 21 THRU 99 ALSO QP >= 2000 ALSO "N" MOVE 20 TO Discount
-           END-EVALUATE
+       PERFORM LookupDiscount
+       IF DISCOUNT-WAS-FOUND
            DISPLAY "Discount = " Discount "%"
+       ELSE
+           MOVE ZEROS TO Discount
+           DISPLAY "QTY OF BOOKS " Qty " IS OUT OF RANGE - "
+               "NO DISCOUNT RATE APPLIES"
+       END-IF
        STOP RUN.
+
+       LoadDiscountTable.
+      *>    Seed the original 18-line matrix as defaults in case
+      *>    DISCRATE is missing, so the program keeps working
+      *>    stand-alone.
+           MOVE 17 TO DISCOUNT-TABLE-COUNT
+           MOVE 1 TO DT-QTY-LOW (1)  MOVE 5 TO DT-QTY-HIGH (1)
+           MOVE 00500 TO DT-QP-LIMIT (1) MOVE "*" TO DT-MEMBER-FLAG (1)
+           MOVE 0 TO DT-DISCOUNT (1)
+           MOVE 1 TO DT-QTY-LOW (2)  MOVE 5 TO DT-QTY-HIGH (2)
+           MOVE 02000 TO DT-QP-LIMIT (2) MOVE "Y" TO DT-MEMBER-FLAG (2)
+           MOVE 7 TO DT-DISCOUNT (2)
+           MOVE 1 TO DT-QTY-LOW (3)  MOVE 5 TO DT-QTY-HIGH (3)
+           MOVE 02000 TO DT-QP-LIMIT (3) MOVE "N" TO DT-MEMBER-FLAG (3)
+           MOVE 5 TO DT-DISCOUNT (3)
+           MOVE 1 TO DT-QTY-LOW (4)  MOVE 5 TO DT-QTY-HIGH (4)
+           MOVE 99999 TO DT-QP-LIMIT (4) MOVE "Y" TO DT-MEMBER-FLAG (4)
+           MOVE 10 TO DT-DISCOUNT (4)
+           MOVE 1 TO DT-QTY-LOW (5)  MOVE 5 TO DT-QTY-HIGH (5)
+           MOVE 99999 TO DT-QP-LIMIT (5) MOVE "N" TO DT-MEMBER-FLAG (5)
+           MOVE 8 TO DT-DISCOUNT (5)
+           MOVE 6 TO DT-QTY-LOW (6)  MOVE 20 TO DT-QTY-HIGH (6)
+           MOVE 00500 TO DT-QP-LIMIT (6) MOVE "Y" TO DT-MEMBER-FLAG (6)
+           MOVE 3 TO DT-DISCOUNT (6)
+           MOVE 6 TO DT-QTY-LOW (7)  MOVE 20 TO DT-QTY-HIGH (7)
+           MOVE 00500 TO DT-QP-LIMIT (7) MOVE "N" TO DT-MEMBER-FLAG (7)
+           MOVE 2 TO DT-DISCOUNT (7)
+           MOVE 6 TO DT-QTY-LOW (8)  MOVE 20 TO DT-QTY-HIGH (8)
+           MOVE 02000 TO DT-QP-LIMIT (8) MOVE "Y" TO DT-MEMBER-FLAG (8)
+           MOVE 12 TO DT-DISCOUNT (8)
+           MOVE 6 TO DT-QTY-LOW (9)  MOVE 20 TO DT-QTY-HIGH (9)
+           MOVE 02000 TO DT-QP-LIMIT (9) MOVE "N" TO DT-MEMBER-FLAG (9)
+           MOVE 10 TO DT-DISCOUNT (9)
+           MOVE 6 TO DT-QTY-LOW (10)  MOVE 20 TO DT-QTY-HIGH (10)
+           MOVE 99999 TO DT-QP-LIMIT (10)
+           MOVE "Y" TO DT-MEMBER-FLAG (10)
+           MOVE 25 TO DT-DISCOUNT (10)
+           MOVE 6 TO DT-QTY-LOW (11)  MOVE 20 TO DT-QTY-HIGH (11)
+           MOVE 99999 TO DT-QP-LIMIT (11)
+           MOVE "N" TO DT-MEMBER-FLAG (11)
+           MOVE 15 TO DT-DISCOUNT (11)
+           MOVE 21 TO DT-QTY-LOW (12)  MOVE 99 TO DT-QTY-HIGH (12)
+           MOVE 00500 TO DT-QP-LIMIT (12)
+           MOVE "Y" TO DT-MEMBER-FLAG (12)
+           MOVE 5 TO DT-DISCOUNT (12)
+           MOVE 21 TO DT-QTY-LOW (13)  MOVE 99 TO DT-QTY-HIGH (13)
+           MOVE 00500 TO DT-QP-LIMIT (13)
+           MOVE "N" TO DT-MEMBER-FLAG (13)
+           MOVE 3 TO DT-DISCOUNT (13)
+           MOVE 21 TO DT-QTY-LOW (14)  MOVE 99 TO DT-QTY-HIGH (14)
+           MOVE 02000 TO DT-QP-LIMIT (14)
+           MOVE "Y" TO DT-MEMBER-FLAG (14)
+           MOVE 16 TO DT-DISCOUNT (14)
+           MOVE 21 TO DT-QTY-LOW (15)  MOVE 99 TO DT-QTY-HIGH (15)
+           MOVE 02000 TO DT-QP-LIMIT (15)
+           MOVE "N" TO DT-MEMBER-FLAG (15)
+           MOVE 15 TO DT-DISCOUNT (15)
+           MOVE 21 TO DT-QTY-LOW (16)  MOVE 99 TO DT-QTY-HIGH (16)
+           MOVE 99999 TO DT-QP-LIMIT (16)
+           MOVE "Y" TO DT-MEMBER-FLAG (16)
+           MOVE 30 TO DT-DISCOUNT (16)
+           MOVE 21 TO DT-QTY-LOW (17)  MOVE 99 TO DT-QTY-HIGH (17)
+           MOVE 99999 TO DT-QP-LIMIT (17)
+           MOVE "N" TO DT-MEMBER-FLAG (17)
+           MOVE 20 TO DT-DISCOUNT (17)
+           OPEN INPUT RATES-FILE
+           IF WS-RATES-FILE-OK
+               MOVE ZERO TO DISCOUNT-TABLE-COUNT
+               PERFORM UNTIL WS-RATES-FILE-EOF
+                   READ RATES-FILE
+                       AT END SET WS-RATES-FILE-EOF TO TRUE
+                       NOT AT END
+                        IF DISCOUNT-TABLE-COUNT >= 50
+                           SET WS-RATES-FILE-EOF TO TRUE
+                        ELSE
+                           ADD 1 TO DISCOUNT-TABLE-COUNT
+                           MOVE RF-QTY-LOW
+                             TO DT-QTY-LOW (DISCOUNT-TABLE-COUNT)
+                           MOVE RF-QTY-HIGH
+                             TO DT-QTY-HIGH (DISCOUNT-TABLE-COUNT)
+                           MOVE RF-QP-LIMIT
+                             TO DT-QP-LIMIT (DISCOUNT-TABLE-COUNT)
+                           MOVE RF-MEMBER-FLAG
+                             TO DT-MEMBER-FLAG (DISCOUNT-TABLE-COUNT)
+                           MOVE RF-DISCOUNT
+                             TO DT-DISCOUNT (DISCOUNT-TABLE-COUNT)
+                        END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF
+           .
+
+       LookupDiscount.
+      *>    Each qty band's first-listed row (the low QP-LIMIT) is
+      *>    checked before the higher one, matching the original
+      *>    "< 500" then ">= 2000" ladder.
+           MOVE "N" TO WS-DISCOUNT-FOUND
+           PERFORM VARYING DISC-IDX FROM 1 BY 1
+                   UNTIL DISC-IDX > DISCOUNT-TABLE-COUNT
+               IF Qty NOT < DT-QTY-LOW (DISC-IDX)
+                       AND Qty NOT > DT-QTY-HIGH (DISC-IDX)
+                       AND QP < DT-QP-LIMIT (DISC-IDX)
+                       AND (DT-MEMBER-FLAG (DISC-IDX) = "*"
+                            OR DT-MEMBER-FLAG (DISC-IDX) = Member)
+                   MOVE DT-DISCOUNT (DISC-IDX) TO Discount
+                   MOVE "Y" TO WS-DISCOUNT-FOUND
+                   SET DISC-IDX TO DISCOUNT-TABLE-COUNT
+               END-IF
+           END-PERFORM
+           .
+       END PROGRAM Listing5-9.
