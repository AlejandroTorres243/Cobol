@@ -1,25 +1,164 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Turn the LevelOne-LevelFour nesting demo into a
+      *          reusable step-trace logger — each paragraph's entry,
+      *          exit, and elapsed time is written to a job log file
+      *          so a batch chain leaves a real audit trail of which
+      *          step it was in when it failed.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Listing6-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG.
+       01  JOB-LOG-RECORD PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 WS-JOB-LOG-STATUS PIC XX VALUE SPACES.
+           88 WS-JOB-LOG-OK VALUE "00".
+       01 WS-TRACE-STEP-NAME PIC X(20) VALUE SPACES.
+       01 WS-TRACE-LEVEL PIC 9(2) VALUE ZERO.
+       01 WS-STEP-STACK.
+           05 WS-STEP-ENTRY OCCURS 10 TIMES INDEXED BY WS-STEP-IDX.
+               10 WS-STEP-NAME  PIC X(20).
+      *>       Centiseconds since midnight, not raw HHMMSSCC -- see
+      *>       CaptureCurrentTime.
+               10 WS-STEP-START PIC 9(8).
+       01 WS-CURRENT-TIME PIC 9(8).
+       01 WS-CURRENT-TIME-R REDEFINES WS-CURRENT-TIME.
+           05 WS-CURRENT-HH PIC 99.
+           05 WS-CURRENT-MM PIC 99.
+           05 WS-CURRENT-SS PIC 99.
+           05 WS-CURRENT-CC PIC 99.
+       01 WS-CENTISECONDS PIC 9(8).
+       01 WS-ELAPSED PIC 9(8).
        PROCEDURE DIVISION.
        LevelOne.
+           OPEN OUTPUT JOB-LOG
+           IF NOT WS-JOB-LOG-OK
+               DISPLAY "JOB-LOG OPEN FAILED, STATUS = "
+                   WS-JOB-LOG-STATUS
+           END-IF
            DISPLAY "> Starting to run program"
+           MOVE "LEVELONE" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepEnter
            PERFORM LevelTwo
            DISPLAY "> Back in LevelOne"
+           MOVE "LEVELONE" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepExit
            DISPLAY "Finish".
+           CLOSE JOB-LOG
+           IF NOT WS-JOB-LOG-OK
+               DISPLAY "JOB-LOG CLOSE FAILED, STATUS = "
+                   WS-JOB-LOG-STATUS
+           END-IF
            STOP RUN.
        LevelFour.
+           MOVE "LEVELFOUR" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepEnter
            DISPLAY "> > > > Now in LevelFour".
+           MOVE "LEVELFOUR" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepExit.
        LevelThree.
+           MOVE "LEVELTHREE" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepEnter
            DISPLAY "> > > Now in LevelThree"
            PERFORM LevelFour
            DISPLAY "> > > Back in LevelThree".
+           MOVE "LEVELTHREE" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepExit.
        LevelTwo.
+           MOVE "LEVELTWO" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepEnter
            DISPLAY "> > Now in LevelTwo"
            PERFORM LevelThree
            DISPLAY "> > Back in LevelTwo".
+           MOVE "LEVELTWO" TO WS-TRACE-STEP-NAME
+           PERFORM LogStepExit.
+
+      *>----------------------------------------------------------------
+      *> LogStepEnter / LogStepExit - reusable step-trace logger.
+      *> Callers MOVE the step name into WS-TRACE-STEP-NAME and PERFORM
+      *> LogStepEnter on entry and LogStepExit on the way back out.
+      *> WS-TRACE-LEVEL is the true nesting depth and is always kept in
+      *> step with the enter/exit calls; WS-STEP-STACK only holds the
+      *> top 10 levels, so elapsed time isn't tracked past that depth
+      *> but the enter/exit pairing itself never gets out of sync.
+      *>----------------------------------------------------------------
+       LogStepEnter.
+           PERFORM CaptureCurrentTime
+           ADD 1 TO WS-TRACE-LEVEL
+           IF WS-TRACE-LEVEL <= 10
+               SET WS-STEP-IDX TO WS-TRACE-LEVEL
+               MOVE WS-TRACE-STEP-NAME TO WS-STEP-NAME (WS-STEP-IDX)
+               MOVE WS-CENTISECONDS TO WS-STEP-START (WS-STEP-IDX)
+           ELSE
+               DISPLAY "STEP TRACE STACK FULL - " WS-TRACE-STEP-NAME
+                   " ELAPSED TIME NOT TRACKED"
+           END-IF
+           MOVE SPACES TO JOB-LOG-RECORD
+           STRING "ENTER " DELIMITED BY SIZE
+                  WS-TRACE-STEP-NAME DELIMITED BY SIZE
+                  " AT " DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+               INTO JOB-LOG-RECORD
+           WRITE JOB-LOG-RECORD
+           IF NOT WS-JOB-LOG-OK
+               DISPLAY "JOB-LOG WRITE FAILED, STATUS = "
+                   WS-JOB-LOG-STATUS
+           END-IF
+           .
+
+       LogStepExit.
+           PERFORM CaptureCurrentTime
+           IF WS-TRACE-LEVEL <= 10
+               SET WS-STEP-IDX TO WS-TRACE-LEVEL
+      *>           A step that crosses midnight makes the raw
+      *>           centiseconds-since-midnight difference come out
+      *>           negative; add back a full day's worth instead of
+      *>           letting an unsigned COMPUTE drop the sign.
+               IF WS-CENTISECONDS >= WS-STEP-START (WS-STEP-IDX)
+                   COMPUTE WS-ELAPSED =
+                       WS-CENTISECONDS - WS-STEP-START (WS-STEP-IDX)
+               ELSE
+                   COMPUTE WS-ELAPSED =
+                       WS-CENTISECONDS - WS-STEP-START (WS-STEP-IDX)
+                           + 8640000
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-ELAPSED
+           END-IF
+           MOVE SPACES TO JOB-LOG-RECORD
+           STRING "EXIT  " DELIMITED BY SIZE
+                  WS-TRACE-STEP-NAME DELIMITED BY SIZE
+                  " AT " DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+                  " ELAPSED " DELIMITED BY SIZE
+                  WS-ELAPSED DELIMITED BY SIZE
+               INTO JOB-LOG-RECORD
+           WRITE JOB-LOG-RECORD
+           IF NOT WS-JOB-LOG-OK
+               DISPLAY "JOB-LOG WRITE FAILED, STATUS = "
+                   WS-JOB-LOG-STATUS
+           END-IF
+           SUBTRACT 1 FROM WS-TRACE-LEVEL
+           .
+
+      *>----------------------------------------------------------------
+      *> CaptureCurrentTime - refreshes WS-CURRENT-TIME (HHMMSSCC, for
+      *> display) and WS-CENTISECONDS (linear centiseconds since
+      *> midnight, for elapsed-time arithmetic) together.
+      *>----------------------------------------------------------------
+       CaptureCurrentTime.
+           MOVE FUNCTION CURRENT-DATE (9:8) TO WS-CURRENT-TIME
+           COMPUTE WS-CENTISECONDS =
+               ((WS-CURRENT-HH * 3600) + (WS-CURRENT-MM * 60)
+                   + WS-CURRENT-SS) * 100 + WS-CURRENT-CC
+           .
