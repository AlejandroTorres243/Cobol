@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Checkpoint the counting loop's progress every 100
+      *          iterations, so operations can tell a long-running job
+      *          is still moving instead of waiting for the final
+      *          count with no visibility.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -11,6 +14,7 @@
        01 RepCount PIC 9(4).
        01 PrnRepCount PIC Z,ZZ9.
        01 NumberOfTimes PIC 9(4) VALUE 1000.
+       01 CHECKPOINT-EVERY PIC 9(4) VALUE 100.
        PROCEDURE DIVISION.
        Begin.
 
@@ -18,6 +22,10 @@
        UNTIL RepCount = NumberOfTimes
            MOVE RepCount TO PrnRepCount
            DISPLAY "counting " PrnRepCount
+           IF FUNCTION MOD (RepCount, CHECKPOINT-EVERY) = 0
+               DISPLAY "*** CHECKPOINT: " PrnRepCount
+                   " OF " NumberOfTimes " PROCESSED ***"
+           END-IF
        END-PERFORM
 
        MOVE RepCount TO PrnRepCount
