@@ -1,42 +1,106 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Meter-reading reconciliation (out-of-line Perform
+      *          variant). Reads prior/current readings from a file,
+      *          computes usage the way an odometer wraps at 999, and
+      *          flags any reading that decreased without a rollover
+      *          as a possible tamper or misread.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Listing6-4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL METER-READINGS ASSIGN TO "METERS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-METER-READINGS-STATUS.
+           SELECT OPTIONAL EXCEPTION-REPORT ASSIGN TO "METEREXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  METER-READINGS.
+       01  METER-READING-RECORD.
+           05 MR-METER-ID       PIC X(10).
+           05 MR-PRIOR-READING  PIC 9(3).
+           05 MR-CURRENT-READING PIC 9(3).
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
-       01 Counters.
-           02 HundredsCount PIC 99 VALUE ZEROS.
-           02 TensCount PIC 99 VALUE ZEROS.
-           02 UnitsCount PIC 99 VALUE ZEROS.
-       01 Odometer.
-           02 PrnHundreds PIC 9.
-           02 FILLER PIC X VALUE "-".
-           02 PrnTens PIC 9.
-           02 FILLER PIC X VALUE "-".
-           02 PrnUnits PIC 9.
+       01 WS-METER-READINGS-STATUS PIC XX VALUE SPACES.
+           88 WS-METER-READINGS-OK VALUE "00".
+           88 WS-METER-READINGS-EOF VALUE "10".
+       01 WS-EXCEPTION-REPORT-STATUS PIC XX VALUE SPACES.
+           88 WS-EXCEPTION-REPORT-OK VALUE "00".
+       01 WS-USAGE PIC 9(4) VALUE ZERO.
+       01 WS-MAX-NORMAL-USAGE PIC 9(4) VALUE 500.
        PROCEDURE DIVISION.
        Begin.
-       DISPLAY "Using an out-of-line Perform".
-       *> CICLO CON ADJETIVO
-       PERFORM CountMileage
-       *> CONDICION VARIABLE - INICIO DE X A Y MIENTRAS (LA CONDICION)
-           VARYING HundredsCount FROM 0 BY 1 UNTIL HundredsCount > 9
-           AFTER TensCount FROM 0 BY 1 UNTIL TensCount > 9
-           AFTER UnitsCount FROM 0 BY 1 UNTIL UnitsCount > 9
-       *>----------------------------------------------
-       *>RECORDATORIO SIEMPRE COMENZAR LA OPCION FINAL
-       *> PARA QUE LO DEMAS SEA LA SENTENCIA REPETITIVA
-       *>----------------------------------------------
-       *> SENTENCIA FINAL
-       DISPLAY "End of odometer simulation."
+       DISPLAY "Using an out-of-line Perform"
+       OPEN INPUT METER-READINGS
+       IF WS-METER-READINGS-STATUS NOT = "00"
+           DISPLAY "METERS FILE NOT AVAILABLE - SKIPPING RECONCILIATION"
+           SET WS-METER-READINGS-EOF TO TRUE
+       ELSE
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF NOT WS-EXCEPTION-REPORT-OK
+               DISPLAY "EXCEPTION-REPORT OPEN FAILED, STATUS = "
+                   WS-EXCEPTION-REPORT-STATUS
+           END-IF
+           PERFORM ProcessMeters
+               UNTIL WS-METER-READINGS-EOF
+      *>----------------------------------------------
+      *>RECORDATORIO SIEMPRE COMENZAR LA OPCION FINAL
+      *> PARA QUE LO DEMAS SEA LA SENTENCIA REPETITIVA
+      *>----------------------------------------------
+           CLOSE METER-READINGS
+           CLOSE EXCEPTION-REPORT
+       END-IF
+       DISPLAY "End of meter reconciliation run."
        STOP RUN.
-       *> SENTENCIA REPETITIVA
-       CountMileage.
-       MOVE HundredsCount TO PrnHundreds
-       MOVE TensCount TO PrnTens
-       MOVE UnitsCount TO PrnUnits
-       DISPLAY "Out - " Odometer.
+
+       ProcessMeters.
+           READ METER-READINGS
+               AT END SET WS-METER-READINGS-EOF TO TRUE
+               NOT AT END
+                   PERFORM ReconcileReading
+           END-READ
+           .
+
+       ReconcileReading.
+           IF MR-CURRENT-READING NOT < MR-PRIOR-READING
+               COMPUTE WS-USAGE =
+                   MR-CURRENT-READING - MR-PRIOR-READING
+               DISPLAY "METER " MR-METER-ID " USAGE " WS-USAGE
+           ELSE
+      *>        Rolled over 999 back to 000, the way the odometer wraps.
+               COMPUTE WS-USAGE =
+                   1000 - MR-PRIOR-READING + MR-CURRENT-READING
+               IF WS-USAGE > WS-MAX-NORMAL-USAGE
+                   PERFORM FlagSuspectReading
+               ELSE
+                   DISPLAY "METER " MR-METER-ID
+                       " ROLLOVER USAGE " WS-USAGE
+               END-IF
+           END-IF
+           .
+
+       FlagSuspectReading.
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD
+           STRING "SUSPECT READING METER " DELIMITED BY SIZE
+                  MR-METER-ID DELIMITED BY SIZE
+                  " PRIOR " DELIMITED BY SIZE
+                  MR-PRIOR-READING DELIMITED BY SIZE
+                  " CURRENT " DELIMITED BY SIZE
+                  MR-CURRENT-READING DELIMITED BY SIZE
+               INTO EXCEPTION-REPORT-RECORD
+           WRITE EXCEPTION-REPORT-RECORD
+           IF NOT WS-EXCEPTION-REPORT-OK
+               DISPLAY "EXCEPTION-REPORT WRITE FAILED, STATUS = "
+                   WS-EXCEPTION-REPORT-STATUS
+           END-IF
+           DISPLAY "*** POSSIBLE TAMPER OR MISREAD - METER "
+               MR-METER-ID " ***"
+           .
