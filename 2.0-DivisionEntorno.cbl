@@ -1,7 +1,9 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Customer/account indexed master file - the one
+      *          authoritative SELECT other programs should reuse
+      *          instead of inventing their own FILE-CONTROL clause.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -15,21 +17,42 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT [OPTIONAL] NombreDelArchivo.
-       ASSIGN TO TipoDeDispositivo.
-       ORGANIZATION IS TipoDeOrganizacion.
-       ACCESS MODE IS ModoDeAccesoAlArchivo.
-       RECORD KEY IS ClaveDelRegistro.
-       ALTERNATE RECORD KEY IS Claves de alternativas del registro.
-       WITH DUPLICATES
-       STATUS IS. VaribleDeEstadoDelArchivo
-
+           SELECT OPTIONAL CUSTOMER-MASTER
+               ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-ACCOUNT-NO
+               ALTERNATE RECORD KEY IS CM-CUSTOMER-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER
+           RECORD CONTAINS 81 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-ACCOUNT-NO       PIC 9(10).
+           05 CM-CUSTOMER-NAME    PIC X(30).
+           05 CM-ADDRESS          PIC X(30).
+           05 CM-BALANCE          PIC S9(9)V99 COMP-3.
+           05 FILLER              PIC X(5).
+
        WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-MASTER-STATUS PIC XX VALUE SPACES.
+           88 CM-STATUS-OK         VALUE "00".
+           88 CM-STATUS-NOT-FOUND  VALUE "23".
+           88 CM-STATUS-DUPLICATE  VALUE "22".
+           88 CM-STATUS-END        VALUE "10".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+           DISPLAY "Hello world"
+           OPEN I-O CUSTOMER-MASTER
+           IF NOT CM-STATUS-OK
+               DISPLAY "CUSTOMER-MASTER OPEN FAILED, STATUS = "
+                   WS-CUSTOMER-MASTER-STATUS
+           ELSE
+               CLOSE CUSTOMER-MASTER
+           END-IF
+           STOP RUN.
        END PROGRAM DivisionEntorno.
