@@ -1,44 +1,51 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Standard retry-with-backoff control loop, built from
+      *          the P1-P6 PERFORM WITH TEST BEFORE/AFTER demo. Attempt
+      *          an operation, PERFORM WITH TEST AFTER up to a max
+      *          retry count, and log a final failure only once
+      *          retries are exhausted - the pattern to drop into any
+      *          job that calls a flaky external service or a file
+      *          that may be temporarily locked.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Listing6-5.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 LoopCount PIC 9 VALUE 1.
-       01 LoopCount2 PIC 9 VALUE 1.
+       01 WS-RETRY-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-MAX-RETRIES PIC 9(2) VALUE 5.
+       01 WS-OPERATION-SUCCESS PIC X VALUE "N".
+           88 OPERATION-SUCCEEDED VALUE "Y".
+       01 WS-SIMULATED-ATTEMPTS-NEEDED PIC 9 VALUE 3.
+      *>    Stands in for whatever condition the real external call or
+      *>    file open reports; here the operation "succeeds" once this
+      *>    many attempts have been made.
        PROCEDURE DIVISION.
-       P1.
-           DISPLAY "S-P1"
-           PERFORM P2
-           PERFORM P3
-               MOVE 7 TO LoopCount
-               PERFORM VARYING LoopCount
-               FROM 1 BY 1 UNTIL LoopCount = 2
-                   DISPLAY "InLine - " LoopCount
-               END-PERFORM
-           DISPLAY "E-P1".
-           DISPLAY "STOP RUN should be here".
-       P2.
-           DISPLAY "S-P2"
-           PERFORM P5 WITH TEST BEFORE VARYING LoopCount
-           FROM 1 BY 1 UNTIL LoopCount > 2
-               DISPLAY "E-P2".
-       P3.
-           DISPLAY "S-P3"
-           PERFORM P5
-           PERFORM P6 3 TIMES
-           DISPLAY "E-P3".
-       P4.
-           DISPLAY "P4-" LoopCount2
-           ADD 1 TO LoopCount2.
-       P5.
-           DISPLAY "S-P5"
-           DISPLAY LoopCount "-P5-" LoopCount2
-           PERFORM P4 WITH TEST AFTER UNTIL LoopCount2 > 2
-               DISPLAY "E-P5".
-       P6.
-       DISPLAY "P6".
+       AttemptWithRetry.
+           MOVE ZERO TO WS-RETRY-COUNT
+           MOVE "N" TO WS-OPERATION-SUCCESS
+           PERFORM TryOperation WITH TEST AFTER
+               UNTIL OPERATION-SUCCEEDED
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+           IF NOT OPERATION-SUCCEEDED
+               PERFORM LogFinalFailure
+           END-IF
+           STOP RUN.
+
+       TryOperation.
+           ADD 1 TO WS-RETRY-COUNT
+           DISPLAY "ATTEMPT " WS-RETRY-COUNT " OF " WS-MAX-RETRIES
+           IF WS-RETRY-COUNT >= WS-SIMULATED-ATTEMPTS-NEEDED
+               MOVE "Y" TO WS-OPERATION-SUCCESS
+               DISPLAY "OPERATION SUCCEEDED ON ATTEMPT " WS-RETRY-COUNT
+           ELSE
+               DISPLAY "OPERATION FAILED - WILL RETRY"
+           END-IF
+           .
+
+       LogFinalFailure.
+           DISPLAY "*** OPERATION FAILED AFTER " WS-MAX-RETRIES
+               " RETRIES - GIVING UP ***"
+           .
