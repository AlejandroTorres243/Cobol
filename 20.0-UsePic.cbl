@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Format a transaction amount using the currency symbol
+      *          and grouping convention that belong to the currency
+      *          code actually on the record, instead of the one
+      *          CURRENCY SIGN symbol compiled into SPECIAL-NAMES.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,12 +12,93 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CURRENCY SIGN IS "�".
+           CURRENCY SIGN IS "$".
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Edit1 PIC ���,��9.99.
+       01 Edit1 PIC $$$,$$9.99.
+       01 WS-CURRENCY-CODE PIC X(3).
+       01 WS-AMOUNT-NUM PIC 9(7)V99.
+       01 WS-EDIT-AMOUNT PIC Z,ZZZ,ZZ9.99.
+       01 WS-FORMATTED-AMOUNT PIC X(16).
+       01 WS-CURRENCY-SYMBOL PIC X(3).
+       01 WS-USES-COMMA-DECIMAL PIC X VALUE "N".
+           88 WS-COMMA-DECIMAL-CONVENTION VALUE "Y".
+       01 WS-SWAP-INDEX PIC 9(2).
+       01 WS-SWAP-CHAR PIC X.
        PROCEDURE DIVISION.
        Begin.
-       MOVE 12345.95 TO Edit1
-       DISPLAY "Edit1 = " Edit1
-       STOP RUN.
+           MOVE 12345.95 TO Edit1
+           DISPLAY "Edit1 = " Edit1
+
+           MOVE "USD" TO WS-CURRENCY-CODE
+           MOVE 12345.95 TO WS-AMOUNT-NUM
+           PERFORM FormatCurrencyForCode
+           DISPLAY WS-CURRENCY-CODE " " WS-FORMATTED-AMOUNT
+
+           MOVE "EUR" TO WS-CURRENCY-CODE
+           PERFORM FormatCurrencyForCode
+           DISPLAY WS-CURRENCY-CODE " " WS-FORMATTED-AMOUNT
+
+           MOVE "PTA" TO WS-CURRENCY-CODE
+           PERFORM FormatCurrencyForCode
+           DISPLAY WS-CURRENCY-CODE " " WS-FORMATTED-AMOUNT
+
+           STOP RUN.
+
+      *>----------------------------------------------------------------
+      *> FormatCurrencyForCode - selects the symbol and decimal/group
+      *> convention for WS-CURRENCY-CODE, formats WS-AMOUNT-NUM into
+      *> WS-FORMATTED-AMOUNT.  USD/GBP keep the period-decimal,
+      *> comma-group US convention; EUR/PTA use the comma-decimal,
+      *> period-group convention common on the continent.
+      *>----------------------------------------------------------------
+       FormatCurrencyForCode.
+           EVALUATE WS-CURRENCY-CODE
+               WHEN "USD"
+                   MOVE "$" TO WS-CURRENCY-SYMBOL
+                   MOVE "N" TO WS-USES-COMMA-DECIMAL
+               WHEN "GBP"
+                   MOVE "GBP" TO WS-CURRENCY-SYMBOL
+                   MOVE "N" TO WS-USES-COMMA-DECIMAL
+               WHEN "EUR"
+                   MOVE "EUR" TO WS-CURRENCY-SYMBOL
+                   MOVE "Y" TO WS-USES-COMMA-DECIMAL
+               WHEN "PTA"
+                   MOVE "Pta" TO WS-CURRENCY-SYMBOL
+                   MOVE "Y" TO WS-USES-COMMA-DECIMAL
+               WHEN OTHER
+                   MOVE "???" TO WS-CURRENCY-SYMBOL
+                   MOVE "N" TO WS-USES-COMMA-DECIMAL
+           END-EVALUATE
+
+           MOVE WS-AMOUNT-NUM TO WS-EDIT-AMOUNT
+
+           MOVE SPACES TO WS-FORMATTED-AMOUNT
+           STRING WS-CURRENCY-SYMBOL DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO WS-FORMATTED-AMOUNT
+
+           IF WS-COMMA-DECIMAL-CONVENTION
+               PERFORM SwapDecimalAndGroupChars
+           END-IF
+           .
+
+      *>----------------------------------------------------------------
+      *> Swap "," and "." in the formatted amount so EUR/PTA read with
+      *> a comma decimal point and period thousands separator.
+      *>----------------------------------------------------------------
+       SwapDecimalAndGroupChars.
+           PERFORM VARYING WS-SWAP-INDEX FROM 1 BY 1
+                   UNTIL WS-SWAP-INDEX > LENGTH OF WS-FORMATTED-AMOUNT
+               MOVE WS-FORMATTED-AMOUNT (WS-SWAP-INDEX:1)
+                   TO WS-SWAP-CHAR
+               EVALUATE WS-SWAP-CHAR
+                   WHEN ","
+                       MOVE "." TO WS-FORMATTED-AMOUNT (WS-SWAP-INDEX:1)
+                   WHEN "."
+                       MOVE "," TO WS-FORMATTED-AMOUNT (WS-SWAP-INDEX:1)
+               END-EVALUATE
+           END-PERFORM
+           .
+       END PROGRAM Listing9-2.
