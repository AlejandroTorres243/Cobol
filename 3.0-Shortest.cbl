@@ -14,6 +14,10 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hello world"
+            ACCEPT IterNum FROM SYSIN
+            IF IterNum NOT NUMERIC OR IterNum = ZERO
+               MOVE 5 TO IterNum
+            END-IF
             PERFORM DisplayGreeting IterNum TIMES.
             STOP RUN.
             DisplayGreeting.
