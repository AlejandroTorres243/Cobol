@@ -1,26 +1,69 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Reusable add/subtract/multiply/divide service,
+      *          CALLable from any batch job (payroll, billing, ...)
+      *          instead of each one duplicating its own COMPUTE logic.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DoCalc.
        AUTHOR Manuel Alejandro
        DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 FirstNum PIC 99 VALUE ZEROS.
-       01 SecondNum PIC 99 VALUE ZEROS.
-       01 CalcResult PIC 999 VALUE 0.
-       01 UserPrompt PIC X(38) VALUE
-       "Please enter two single digit numbers".
-       PROCEDURE DIVISION.
+      ******************************************************************
+      * LK-OPERATION   '+' '-' '*' '/'
+      * LK-FIRST-NUM / LK-SECOND-NUM   operands
+      * LK-RESULT                      answer, set only when LK-RETURN-CODE
+      *                                 comes back zero
+      * LK-RETURN-CODE  0 = OK
+      *                 1 = operand not numeric
+      *                 2 = divide by zero
+      *                 3 = unrecognized operation
+      *                 4 = arithmetic overflow (result too large for
+      *                     LK-RESULT)
+      ******************************************************************
+       LINKAGE SECTION.
+       01 LK-OPERATION PIC X.
+       01 LK-FIRST-NUM PIC S9(7)V99.
+       01 LK-SECOND-NUM PIC S9(7)V99.
+       01 LK-RESULT PIC S9(7)V99.
+       01 LK-RETURN-CODE PIC 9.
+       PROCEDURE DIVISION USING LK-OPERATION, LK-FIRST-NUM,
+           LK-SECOND-NUM, LK-RESULT, LK-RETURN-CODE.
        CalculateResult.
-       DISPLAY UserPrompt.
-       ACCEPT FirstNum.
-       ACCEPT SecondNum.
-       COMPUTE CalcResult = FirstNum + SecondNum.
-       DISPLAY "Result is = ", CalcResult
-       STOP RUN.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE ZEROS TO LK-RESULT
+           IF LK-FIRST-NUM NOT NUMERIC OR LK-SECOND-NUM NOT NUMERIC
+               MOVE 1 TO LK-RETURN-CODE
+           ELSE
+               EVALUATE LK-OPERATION
+                   WHEN "+"
+                       ADD LK-FIRST-NUM TO LK-SECOND-NUM
+                           GIVING LK-RESULT
+                           ON SIZE ERROR MOVE 4 TO LK-RETURN-CODE
+                       END-ADD
+                   WHEN "-"
+                       SUBTRACT LK-SECOND-NUM FROM LK-FIRST-NUM
+                           GIVING LK-RESULT
+                           ON SIZE ERROR MOVE 4 TO LK-RETURN-CODE
+                       END-SUBTRACT
+                   WHEN "*"
+                       MULTIPLY LK-FIRST-NUM BY LK-SECOND-NUM
+                           GIVING LK-RESULT
+                           ON SIZE ERROR MOVE 4 TO LK-RETURN-CODE
+                       END-MULTIPLY
+                   WHEN "/"
+                       IF LK-SECOND-NUM = 0
+                           MOVE 2 TO LK-RETURN-CODE
+                       ELSE
+                           DIVIDE LK-FIRST-NUM BY LK-SECOND-NUM
+                               GIVING LK-RESULT ROUNDED
+                               ON SIZE ERROR MOVE 4 TO LK-RETURN-CODE
+                           END-DIVIDE
+                       END-IF
+                   WHEN OTHER
+                       MOVE 3 TO LK-RETURN-CODE
+               END-EVALUATE
+           END-IF
+           GOBACK.
        END PROGRAM DoCalc.
