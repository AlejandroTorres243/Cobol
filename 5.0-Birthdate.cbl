@@ -15,6 +15,14 @@
              03 YearOB PIC 99.
           02 MonthOfBirth PIC 99.
           02 DayOfBirth PIC 99.
+       01 WS-VALID-BIRTHDATE PIC X VALUE "Y".
+           88 WS-BIRTHDATE-IS-VALID VALUE "Y".
+       01 WS-TODAY PIC 9(8).
+       01 WS-TODAY-YEAR PIC 9(4).
+       01 WS-TODAY-MONTHDAY PIC 9(4).
+       01 WS-FULL-BIRTH-YEAR PIC 9(4).
+       01 WS-BIRTH-MONTHDAY PIC 9(4).
+       01 WS-AGE PIC 999.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE 19750215 TO BirthDate
@@ -22,7 +30,42 @@
            DISPLAY "Century of birth is = " CenturyOB
            DISPLAY "Year of birth is = " YearOfBirth
            DISPLAY DayOfBirth "/" MonthOfBirth "/" YearOfBirth
+           PERFORM ValidateBirthDate
+           IF WS-BIRTHDATE-IS-VALID
+               PERFORM ComputeAge
+               DISPLAY "Current age is = " WS-AGE
+           ELSE
+               DISPLAY "Birth date is invalid, age not computed"
+           END-IF
            MOVE ZEROS TO YearOfBirth
            DISPLAY "Birth date = " BirthDate.
             STOP RUN.
+
+       ValidateBirthDate.
+           MOVE "Y" TO WS-VALID-BIRTHDATE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           MOVE WS-TODAY (1:4) TO WS-TODAY-YEAR
+           COMPUTE WS-FULL-BIRTH-YEAR = CenturyOB * 100 + YearOB
+           IF MonthOfBirth < 1 OR MonthOfBirth > 12
+               DISPLAY "Invalid birth date - month out of range"
+               MOVE "N" TO WS-VALID-BIRTHDATE
+           END-IF
+           IF DayOfBirth < 1 OR DayOfBirth > 31
+               DISPLAY "Invalid birth date - day out of range"
+               MOVE "N" TO WS-VALID-BIRTHDATE
+           END-IF
+           IF WS-FULL-BIRTH-YEAR > WS-TODAY-YEAR
+               DISPLAY "Invalid birth date - year is in the future"
+               MOVE "N" TO WS-VALID-BIRTHDATE
+           END-IF
+           .
+
+       ComputeAge.
+           MOVE WS-TODAY (5:4) TO WS-TODAY-MONTHDAY
+           COMPUTE WS-BIRTH-MONTHDAY = MonthOfBirth * 100 + DayOfBirth
+           COMPUTE WS-AGE = WS-TODAY-YEAR - WS-FULL-BIRTH-YEAR
+           IF WS-TODAY-MONTHDAY < WS-BIRTH-MONTHDAY
+               SUBTRACT 1 FROM WS-AGE
+           END-IF
+           .
        END PROGRAM BirthDate_data_description.
