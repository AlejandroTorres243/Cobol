@@ -1,24 +1,108 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Convert Dollar to Euro/GBP using a daily rates file
+      *          instead of a single hardcoded ExchangeRate constant.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Computes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RATES-FILE ASSIGN TO "RATESDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATES-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RATES-FILE.
+       01  RATES-FILE-RECORD.
+           05 RF-CURRENCY-CODE  PIC X(3).
+           05 RF-RATE           PIC 9(5)V9(4).
        WORKING-STORAGE SECTION.
-       01 Euro PIC 9(5)V99 VALUES 3425.15.
+       01 WS-RATES-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-RATES-FILE-OK VALUE "00".
+           88 WS-RATES-FILE-EOF VALUE "10".
+       01 WS-RATES-FILE-OPENED PIC X VALUE "N".
+           88 WS-RATES-FILE-IS-OPENED VALUE "Y".
+       01 RATE-TABLE.
+           05 RATE-TABLE-ENTRY OCCURS 1 TO 20 TIMES
+               DEPENDING ON RATE-TABLE-COUNT
+               INDEXED BY RATE-IDX.
+               10 RT-CURRENCY-CODE PIC X(3).
+               10 RT-RATE          PIC 9(5)V9(4).
+       01 RATE-TABLE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-FOUND-RATE PIC X VALUE "N".
+           88 WS-RATE-FOUND VALUE "Y".
+       01 LK-CURRENCY-CODE PIC X(3).
+       01 LK-CONVERTED PIC 9(5)V99.
+       01 Euro PIC 9(5)V99 VALUES ZERO.
+       01 GBP PIC 9(5)V99 VALUES ZERO.
        01 Dollar PIC 9(5)V99 VALUES 1234.75.
-       01 ExchangeRate PIC 9(5)V99 VALUES 1.3017.
+       01 ExchangeRate PIC 9(5)V9(4) VALUES 1.3017.
+       01 GbpExchangeRate PIC 9(5)V9(4) VALUES 0.7865.
        01 Num1 PIC 9(5) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hello world"
-            COMPUTE EURO ROUNDED = Dollar / ExchangeRate
+            PERFORM LoadRateTable
+            MOVE "EUR" TO LK-CURRENCY-CODE
+            PERFORM ConvertDollarTo
+            MOVE LK-CONVERTED TO Euro
             DISPLAY "Result is " Euro
+            MOVE "GBP" TO LK-CURRENCY-CODE
+            PERFORM ConvertDollarTo
+            MOVE LK-CONVERTED TO GBP
+            DISPLAY "Dollar in GBP is " GBP
             COMPUTE Num1 = 5 + 10 * 30 / 2
             DISPLAY Num1
             STOP RUN.
+
+       LoadRateTable.
+      *>    Seed sensible defaults in case RATESDD is missing so the
+      *>    program still converts both currencies the way the
+      *>    original hardcoded version converted EUR alone.
+           MOVE 2 TO RATE-TABLE-COUNT
+           MOVE "EUR" TO RT-CURRENCY-CODE (1)
+           MOVE ExchangeRate TO RT-RATE (1)
+           MOVE "GBP" TO RT-CURRENCY-CODE (2)
+           MOVE GbpExchangeRate TO RT-RATE (2)
+           OPEN INPUT RATES-FILE
+           IF WS-RATES-FILE-OK
+               MOVE "Y" TO WS-RATES-FILE-OPENED
+               MOVE ZERO TO RATE-TABLE-COUNT
+               PERFORM UNTIL WS-RATES-FILE-EOF
+                   READ RATES-FILE
+                       AT END SET WS-RATES-FILE-EOF TO TRUE
+                       NOT AT END
+                        IF RATE-TABLE-COUNT >= 20
+                           SET WS-RATES-FILE-EOF TO TRUE
+                        ELSE
+                           ADD 1 TO RATE-TABLE-COUNT
+                           MOVE RF-CURRENCY-CODE
+                             TO RT-CURRENCY-CODE (RATE-TABLE-COUNT)
+                           MOVE RF-RATE TO RT-RATE (RATE-TABLE-COUNT)
+                        END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF
+           .
+
+       ConvertDollarTo.
+           MOVE "N" TO WS-FOUND-RATE
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > RATE-TABLE-COUNT
+               IF RT-CURRENCY-CODE (RATE-IDX) = LK-CURRENCY-CODE
+                   COMPUTE LK-CONVERTED ROUNDED =
+                       Dollar / RT-RATE (RATE-IDX)
+                   MOVE "Y" TO WS-FOUND-RATE
+                   SET RATE-IDX TO RATE-TABLE-COUNT
+               END-IF
+           END-PERFORM
+           IF NOT WS-RATE-FOUND
+               DISPLAY "No exchange rate on file for " LK-CURRENCY-CODE
+               MOVE ZERO TO LK-CONVERTED
+           END-IF
+           .
        END PROGRAM Computes.
