@@ -1,14 +1,28 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Cash-reconciliation pattern - accumulate a running
+      *          total over a deposits file and print a control total.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Adds.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DEPOSITS-FILE ASSIGN TO "DEPOSITSDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPOSITS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DEPOSITS-FILE.
+       01  DEPOSITS-FILE-RECORD.
+           05 DF-AMOUNT PIC 9(7)V99.
        WORKING-STORAGE SECTION.
+       01 WS-DEPOSITS-FILE-STATUS PIC XX VALUE SPACES.
+           88 WS-DEPOSITS-FILE-OK VALUE "00".
+           88 WS-DEPOSITS-FILE-EOF VALUE "10".
+       01 WS-TRANS-COUNT PIC 9(5) VALUE ZERO.
        01 Cash PIC 9(3) VALUE 364.
        01 Total PIC 9(4) VALUE 1000.
        01 Checks PIC 9(4) VALUE 1445.
@@ -21,5 +35,26 @@
             DISPLAY Total
             ADD Cash, Checks TO Total.
             DISPLAY Total
+            PERFORM ProcessDepositsFile
+            DISPLAY "CONTROL TOTAL - TRANSACTIONS READ: " WS-TRANS-COUNT
+            DISPLAY "CONTROL TOTAL - RUNNING TOTAL    : " Total
             STOP RUN.
+
+       ProcessDepositsFile.
+           OPEN INPUT DEPOSITS-FILE
+           IF WS-DEPOSITS-FILE-OK
+               PERFORM UNTIL WS-DEPOSITS-FILE-EOF
+                   READ DEPOSITS-FILE
+                       AT END SET WS-DEPOSITS-FILE-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TRANS-COUNT
+                           ADD DF-AMOUNT TO Total
+                   END-READ
+               END-PERFORM
+               CLOSE DEPOSITS-FILE
+           ELSE
+               DISPLAY "DEPOSITS-FILE NOT AVAILABLE, STATUS = "
+                   WS-DEPOSITS-FILE-STATUS
+           END-IF
+           .
        END PROGRAM Adds.
