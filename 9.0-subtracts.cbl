@@ -15,11 +15,22 @@
        01 Result PIC 9(4) VALUE 1445.
        01 NumResult1 PIC 9(4) VALUE 5555.
        01 NumResult2 PIC 9(4) VALUE 1445.
+       01 WS-DISCREPANCY PIC S9(4).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             SUBTRACT Num1, Num2 FROM Num3 GIVING Result
             DISPLAY Result
             SUBTRACT Num1, Num2 FROM NumResult1, NumResult2
             DISPLAY "/ "NumResult2 "/" NumResult1
+            PERFORM CrossCheckResults
             STOP RUN.
+
+       CrossCheckResults.
+           COMPUTE WS-DISCREPANCY = Result - NumResult2
+           IF WS-DISCREPANCY NOT = ZERO
+               DISPLAY "DISCREPANCY - Result=" Result
+                   " NumResult2=" NumResult2
+                   " DIFFERENCE=" WS-DISCREPANCY
+           END-IF
+           .
        END PROGRAM subtracts.
