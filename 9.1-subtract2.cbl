@@ -1,7 +1,9 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Net pay built from a maintainable deduction table so a
+      *          deduction type can be added/dropped without touching
+      *          the SUBTRACT statement.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,17 +12,42 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 GrossPay PIC 9(4)V99 VALUE 6350.75.
-       01 Tax PIC 9(4)V99 VALUE 2333.25.
-       01 PRSI PIC 9(4)V99 VALUE 1085.45.
-       01 Pension PIC 9(4)V99 VALUE 1135.74.
-       01 Levy PIC 9(3)V99 VALUE 170.50.
+       01 DEDUCTION-TABLE.
+           05 DEDUCTION-ENTRY OCCURS 4 TIMES INDEXED BY DED-IDX.
+               10 DED-CODE   PIC X(8).
+               10 DED-AMOUNT PIC 9(4)V99.
+       01 DEDUCTION-VALUES.
+           05 FILLER PIC X(8) VALUE "TAX".
+           05 FILLER PIC 9(4)V99 VALUE 2333.25.
+           05 FILLER PIC X(8) VALUE "PRSI".
+           05 FILLER PIC 9(4)V99 VALUE 1085.45.
+           05 FILLER PIC X(8) VALUE "PENSION".
+           05 FILLER PIC 9(4)V99 VALUE 1135.74.
+           05 FILLER PIC X(8) VALUE "LEVY".
+           05 FILLER PIC 9(4)V99 VALUE 170.50.
+       01 WS-TOTAL-DEDUCTIONS PIC 9(4)V99 VALUE ZEROS.
        01 NetPay PIC 9(4)V99 VALUE ZEROS.
-       01 Iva PIC 9(4)V99 VALUES ZEROS.
+       01 WS-NEGATIVE-PAY PIC X VALUE "N".
+           88 WS-NETPAY-WOULD-BE-NEGATIVE VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           SUBTRACT Tax, PRSI, Pension, Levy FROM GrossPay GIVING NetPay
+           MOVE DEDUCTION-VALUES TO DEDUCTION-TABLE
+           PERFORM TotalDeductions
+           IF WS-TOTAL-DEDUCTIONS > GrossPay
+               MOVE "Y" TO WS-NEGATIVE-PAY
+               DISPLAY "ERROR - deductions exceed gross pay, "
+                   "net pay would go negative"
+               MOVE ZEROS TO NetPay
+           ELSE
+               COMPUTE NetPay = GrossPay - WS-TOTAL-DEDUCTIONS
+           END-IF
            DISPLAY NetPay
-           SUBTRACT Tax, PRSI, Pension FROM GrossPay GIVING Iva
-           DISPLAY Iva
-            STOP RUN.
+           STOP RUN.
+
+       TotalDeductions.
+           MOVE ZEROS TO WS-TOTAL-DEDUCTIONS
+           PERFORM VARYING DED-IDX FROM 1 BY 1 UNTIL DED-IDX > 4
+               ADD DED-AMOUNT (DED-IDX) TO WS-TOTAL-DEDUCTIONS
+           END-PERFORM
+           .
        END PROGRAM subtract2.
