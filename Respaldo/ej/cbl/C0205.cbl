@@ -6,6 +6,18 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    Extended to issue a fixed-length random
+      *                        alphanumeric password/PIN per record
+      *                        instead of one letter, and to bracket
+      *                        the run with a header record (run date)
+      *                        and a trailer record (count issued) so
+      *                        OUTFILE can feed a batch reconciliation
+      *                        step.
+      * 08/09/26 MAINTAINER    OUTFILE's SELECT now carries a FILE
+      *                        STATUS field, checked after every OPEN/
+      *                        WRITE/CLOSE; any non-zero status ends
+      *                        the run through ABEND-RUN instead of
+      *                        letting the runtime abend on its own.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -25,7 +37,8 @@
        OBJECT-COMPUTER. IBM-3081.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN  TO OUTDD.
+           SELECT OUTFILE ASSIGN  TO OUTDD
+               FILE STATUS IS WS-OUTFILE-STATUS.
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
@@ -37,17 +50,30 @@
             RECORDING MODE IS F
       *     Se deja que el sistema quien determine el tama√±o del bloque
             BLOCK CONTAINS 0 RECORDS.
+       01  HEADER-RECORD.
+           10 HDR-RECORD-ID        PIC X(6).
+           10 HDR-RUN-DATE         PIC 9(8).
+           10 HDR-PROGRAM-ID       PIC X(8).
+           10 FILLER               PIC X(58).
        01  RECORD1.
-           10 RECORD1-1 PIC 9.
-           10 RECORD1-2 PIC X.
+           10 RECORD1-1 PIC 9(4).
+           10 RECORD1-2 PIC X(8).
+           10 FILLER    PIC X(68).
+       01  TRAILER-RECORD.
+           10 TRL-RECORD-ID        PIC X(7).
+           10 TRL-COUNT-ISSUED     PIC 9(9).
+           10 TRL-PROGRAM-ID       PIC X(8).
+           10 FILLER               PIC X(56).
       *****************************************************************
        WORKING-STORAGE SECTION.
        COPY COPY01.
        01  W-ACUMULATORS.
-           05 W-COUNT      PIC 9(2) COMP VALUE 0.
+           05 W-COUNT      PIC 9(4) COMP VALUE 0.
            05 W-ITEMS      PIC 9(2).
            05 W-RANDOM-NUMBER PIC 9(2) COMP VALUE 0.
        01  W-CHAR          PIC 9(2).
+       01  W-PW-LENGTH     PIC 9(2) VALUE 8.
+       01  W-PW-INDEX      PIC 9(2) COMP VALUE 0.
        01  T-TABLES.
            05 T-VALUES     PIC X(52) VALUE
               'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz'.
@@ -56,6 +82,10 @@
                  15 T-TABLE-VALUE PIC X.
        01  W-NUM-X    PIC X(4) VALUE '1234'.
        01  W-NUM-9    REDEFINES W-NUM-X PIC 9(4).
+       01  WS-OUTFILE-STATUS  PIC XX.
+       01  WS-ABEND-FILE-NAME PIC X(12).
+       01  WS-ABEND-OPERATION PIC X(6).
+       01  WS-ABEND-STATUS    PIC XX.
       *****************************************************************
       * LINKAGE SECTION.
       * 01  LINKAGE-AREA.
@@ -65,18 +95,59 @@
        MAIN.
            PERFORM INIT-PROCESS
            PERFORM MAIN-PROCESS
+           PERFORM WRITE-TRAILER-RECORD
            GO TO EXIT-PROGRAM
            .
 
        INIT-PROCESS.
            INITIALIZE W-ACUMULATORS
            OPEN OUTPUT OUTFILE
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'OPEN'    TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            ACCEPT W-ITEMS FROM SYSIN
            DISPLAY 'ITEMS: ' W-ITEMS
-           IF W-ITEMS < 1 OR W-ITEMS > 52
-              DISPLAY 'ERROR: ITEMS DEBE SER MENOR O IGUAL A 52'
+           IF W-ITEMS < 1 OR W-ITEMS > 99
+              DISPLAY 'ERROR: ITEMS DEBE SER MAYOR QUE CERO Y MENOR O '
+                      'IGUAL A 99'
               GO TO EXIT-PROGRAM
            END-IF
+           PERFORM WRITE-HEADER-RECORD
+           .
+
+       WRITE-HEADER-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE 'MYPROG'   TO WS-RUN-PROGRAM-ID
+           MOVE SPACES     TO HEADER-RECORD
+           MOVE 'HEADER'   TO HDR-RECORD-ID
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           MOVE WS-RUN-PROGRAM-ID TO HDR-PROGRAM-ID
+           DISPLAY 'HEADER-RECORD:' HEADER-RECORD
+           WRITE HEADER-RECORD
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * ABEND-RUN reports the file, operation and FILE STATUS behind a
+      * fatal I/O error (WS-ABEND-FILE-NAME/OPERATION/STATUS set by the
+      * caller) and ends the run cleanly instead of letting the
+      * runtime abend on its own.
+      *****************************************************************
+       ABEND-RUN.
+           DISPLAY '*** I/O ERROR - RUN TERMINATED ***'
+           DISPLAY 'FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-ABEND-OPERATION
+                   ' FILE STATUS: ' WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
            .
 
        MAIN-PROCESS.
@@ -85,18 +156,51 @@
            .
 
        PROC-FILE.
-           MOVE W-COUNT                    TO RECORD1-1
-           COMPUTE W-RANDOM-NUMBER = FUNCTION RANDOM * 52 + 1
-           SET I                           TO W-RANDOM-NUMBER
-           MOVE T-TABLE-VALUE(I)           TO RECORD1-2
+           ADD 1                            TO W-COUNT
+           MOVE SPACES                      TO RECORD1
+           MOVE W-COUNT                     TO RECORD1-1
+           PERFORM GENERATE-PASSWORD-CHAR
+              VARYING W-PW-INDEX FROM 1 BY 1
+              UNTIL W-PW-INDEX > W-PW-LENGTH
            DISPLAY 'RECORD1:' RECORD1
            WRITE RECORD1
-           ADD 1                           TO W-COUNT
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
+       GENERATE-PASSWORD-CHAR.
+           COMPUTE W-RANDOM-NUMBER = FUNCTION RANDOM * 52 + 1
+           SET I                            TO W-RANDOM-NUMBER
+           MOVE T-TABLE-VALUE(I)         TO RECORD1-2(W-PW-INDEX:1)
+           .
+
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES         TO TRAILER-RECORD
+           MOVE 'TRAILER'      TO TRL-RECORD-ID
+           MOVE W-COUNT        TO WS-RUN-RECORD-COUNT
+           MOVE WS-RUN-RECORD-COUNT TO TRL-COUNT-ISSUED
+           MOVE WS-RUN-PROGRAM-ID   TO TRL-PROGRAM-ID
+           DISPLAY 'TRAILER-RECORD:' TRAILER-RECORD
+           WRITE TRAILER-RECORD
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            .
 
        EXIT-PROGRAM.
            CLOSE OUTFILE
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            GOBACK
            .
-
-
