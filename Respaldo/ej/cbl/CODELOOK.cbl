@@ -0,0 +1,63 @@
+      *****************************************************************
+      * Program name:    CODELOOK
+      * Original author: MAINTAINER
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MAINTAINER    Created - promotes the WS-A digit-search
+      *                        demo out of C1103 into a shared "does
+      *                        this code exist" lookup routine so any
+      *                        program with a table of valid codes can
+      *                        check one in and get found/not-found
+      *                        plus its position back.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CODELOOK.
+       AUTHOR. MAINTAINER.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FILLER              PIC X VALUE SPACE.
+      *****************************************************************
+      * LK-CODE-TABLE       the caller's table of valid codes
+      * LK-TABLE-SIZE       how many entries LK-CODE-TABLE actually has
+      * LK-SEARCH-CODE      the code to look for
+      * LK-FOUND-POSITION   the matching entry's position, 0 if none
+      * LK-RETURN-CODE      0 = found, 1 = not found (see 88-levels)
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-CODE-TABLE.
+           05 LK-CODE-ENTRY       PIC X(4) OCCURS 1 TO 999 TIMES
+                 DEPENDING ON LK-TABLE-SIZE
+                 INDEXED BY LK-IDX.
+       01  LK-TABLE-SIZE          PIC 9(4).
+       01  LK-SEARCH-CODE         PIC X(4).
+       01  LK-FOUND-POSITION      PIC 9(4).
+       01  LK-RETURN-CODE         PIC 9.
+           88  LK-CODELOOK-FOUND      VALUE 0.
+           88  LK-CODELOOK-NOT-FOUND  VALUE 1.
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-CODE-TABLE, LK-TABLE-SIZE,
+           LK-SEARCH-CODE, LK-FOUND-POSITION, LK-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE ZERO TO LK-FOUND-POSITION
+           SET LK-CODELOOK-NOT-FOUND TO TRUE
+           SET LK-IDX TO 1
+           SEARCH LK-CODE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN LK-CODE-ENTRY (LK-IDX) = LK-SEARCH-CODE
+                   SET LK-FOUND-POSITION TO LK-IDX
+                   SET LK-CODELOOK-FOUND TO TRUE
+           END-SEARCH
+           GOBACK
+           .
