@@ -0,0 +1,87 @@
+      *****************************************************************
+      * Program name:    CUOTAS
+      * Original author: MAINTAINER
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MAINTAINER    Created - generalizes the MI-DINERO vs
+      *                        CUOTA*3 equality check in CALCULO into a
+      *                        real installment-plan calculator any
+      *                        program can CALL: given a balance, an
+      *                        installment amount and a plan length, it
+      *                        returns how many full installments the
+      *                        balance covers, what's left over, and an
+      *                        amortization line per installment.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUOTAS.
+       AUTHOR. MAINTAINER.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SALDO-RESTANTE  PIC 9(3)V99 USAGE COMP-3.
+      *****************************************************************
+      * LK-SALDO-INICIAL     the balance to pay off
+      * LK-IMPORTE-CUOTA     the amount of one full installment
+      * LK-NUM-CUOTAS        the number of installments in the plan;
+      *                      also sizes LK-TABLA-AMORTIZACION
+      * LK-CUOTAS-CUBIERTAS  output: how many full-amount installments
+      *                      the balance covers
+      * LK-SALDO-RESTANTE    output: balance left over once
+      *                      LK-CUOTAS-CUBIERTAS full installments (and
+      *                      any final partial one) are applied -- zero
+      *                      once the balance is fully paid off
+      * LK-TABLA-AMORTIZACION one row per installment: the amount
+      *                      actually applied (the full cuota, a final
+      *                      partial cuota, or zero once the balance is
+      *                      already paid off) and the balance
+      *                      remaining after that installment
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-SALDO-INICIAL       PIC 9(3)V99 USAGE COMP-3.
+       01  LK-IMPORTE-CUOTA       PIC 9(3)V99 USAGE COMP-3.
+       01  LK-NUM-CUOTAS          PIC 9(3).
+       01  LK-CUOTAS-CUBIERTAS    PIC 9(3).
+       01  LK-SALDO-RESTANTE      PIC 9(3)V99 USAGE COMP-3.
+       01  LK-TABLA-AMORTIZACION.
+           05  LK-CUOTA-FILA OCCURS 1 TO 99 TIMES
+               DEPENDING ON LK-NUM-CUOTAS
+               INDEXED BY LK-IDX.
+               10  LK-CUOTA-IMPORTE-APLICADO
+                       PIC 9(3)V99 USAGE COMP-3.
+               10  LK-CUOTA-SALDO-DESPUES
+                       PIC 9(3)V99 USAGE COMP-3.
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-SALDO-INICIAL, LK-IMPORTE-CUOTA,
+           LK-NUM-CUOTAS, LK-CUOTAS-CUBIERTAS, LK-SALDO-RESTANTE,
+           LK-TABLA-AMORTIZACION.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-CUOTAS-CUBIERTAS
+           MOVE LK-SALDO-INICIAL TO WS-SALDO-RESTANTE
+           PERFORM VARYING LK-IDX FROM 1 BY 1
+                    UNTIL LK-IDX > LK-NUM-CUOTAS
+              IF WS-SALDO-RESTANTE >= LK-IMPORTE-CUOTA
+                 MOVE LK-IMPORTE-CUOTA
+                     TO LK-CUOTA-IMPORTE-APLICADO (LK-IDX)
+                 SUBTRACT LK-IMPORTE-CUOTA FROM WS-SALDO-RESTANTE
+                 ADD 1 TO LK-CUOTAS-CUBIERTAS
+              ELSE IF WS-SALDO-RESTANTE > 0
+                 MOVE WS-SALDO-RESTANTE
+                     TO LK-CUOTA-IMPORTE-APLICADO (LK-IDX)
+                 MOVE 0 TO WS-SALDO-RESTANTE
+              ELSE
+                 MOVE 0 TO LK-CUOTA-IMPORTE-APLICADO (LK-IDX)
+              END-IF
+              MOVE WS-SALDO-RESTANTE TO LK-CUOTA-SALDO-DESPUES (LK-IDX)
+           END-PERFORM
+           MOVE WS-SALDO-RESTANTE TO LK-SALDO-RESTANTE
+           GOBACK.
