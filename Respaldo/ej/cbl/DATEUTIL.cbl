@@ -0,0 +1,123 @@
+      *****************************************************************
+      * Program name:    DATEUTIL
+      * Original author: MAINTAINER
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MAINTAINER    Created - promotes the WS-HOY/
+      *                        INTEGER-OF-DATE trick out of C0601 into
+      *                        a shared date-arithmetic subprogram so
+      *                        add-N-days, add-N-business-days and
+      *                        days-between-two-dates all go through
+      *                        one tested routine instead of every
+      *                        program reimplementing the conversion.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DATEUTIL.
+       AUTHOR. MAINTAINER.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-INTEGER-DATE  PIC 9(7).
+       01  WS-DAYS-REMAINING     PIC S9(5).
+       01  WS-WEEKDAY            PIC 9.
+      *****************************************************************
+      * LK-FUNCTION-CODE  'AD' add LK-DAYS calendar days to LK-DATE-1
+      *                   'AB' add LK-DAYS business days (skips
+      *                        Saturday/Sunday) to LK-DATE-1
+      *                   'DB' LK-DAYS comes back as LK-DATE-2 minus
+      *                        LK-DATE-1, in days
+      * LK-DATE-1         the base date, PIC 9(8) in CCYYMMDD form
+      * LK-DATE-2         the second date, used only by 'DB'
+      * LK-DAYS           the day count: input for 'AD'/'AB', output
+      *                   for 'DB'
+      * LK-RESULT-DATE    the computed date, output for 'AD'/'AB'
+      * LK-RETURN-CODE    0 = OK, 1 = unknown LK-FUNCTION-CODE
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-FUNCTION-CODE   PIC X(2).
+       01  LK-DATE-1          PIC 9(8).
+       01  LK-DATE-2          PIC 9(8).
+       01  LK-DAYS            PIC S9(5).
+       01  LK-RESULT-DATE     PIC 9(8).
+       01  LK-RETURN-CODE     PIC 9.
+           88  LK-DATEUTIL-OK          VALUE 0.
+           88  LK-DATEUTIL-BAD-FUNCTION VALUE 1.
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE, LK-DATE-1, LK-DATE-2,
+           LK-DAYS, LK-RESULT-DATE, LK-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-RETURN-CODE
+           EVALUATE LK-FUNCTION-CODE
+               WHEN 'AD'
+                   PERFORM ADD-CALENDAR-DAYS
+               WHEN 'AB'
+                   PERFORM ADD-BUSINESS-DAYS
+               WHEN 'DB'
+                   PERFORM DAYS-BETWEEN
+               WHEN OTHER
+                   SET LK-DATEUTIL-BAD-FUNCTION TO TRUE
+           END-EVALUATE
+           GOBACK.
+      *****************************************************************
+      * ADD-CALENDAR-DAYS moves LK-DATE-1 forward (or back, for a
+      * negative LK-DAYS) by LK-DAYS calendar days.
+      *****************************************************************
+       ADD-CALENDAR-DAYS.
+           COMPUTE LK-RESULT-DATE =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE (LK-DATE-1) + LK-DAYS)
+           .
+      *****************************************************************
+      * ADD-BUSINESS-DAYS steps LK-DATE-1 forward one calendar day at
+      * a time, only counting a step against LK-DAYS when it lands on
+      * a weekday, so Saturdays and Sundays are skipped entirely.
+      * FUNCTION INTEGER-OF-DATE day 1 is 01/01/1601, a Monday, so the
+      * weekday of any integer date is FUNCTION MOD of (date - 1) by
+      * 7, giving 0-4 for Monday-Friday and 5-6 for Saturday/Sunday.
+      *****************************************************************
+       ADD-BUSINESS-DAYS.
+           MOVE FUNCTION INTEGER-OF-DATE (LK-DATE-1)
+               TO WS-WORK-INTEGER-DATE
+           MOVE LK-DAYS TO WS-DAYS-REMAINING
+           PERFORM STEP-ONE-BUSINESS-DAY
+               UNTIL WS-DAYS-REMAINING = 0
+           COMPUTE LK-RESULT-DATE =
+               FUNCTION DATE-OF-INTEGER (WS-WORK-INTEGER-DATE)
+           .
+
+       STEP-ONE-BUSINESS-DAY.
+           IF WS-DAYS-REMAINING > 0
+               ADD 1 TO WS-WORK-INTEGER-DATE
+               COMPUTE WS-WEEKDAY =
+                   FUNCTION MOD (WS-WORK-INTEGER-DATE - 1, 7)
+               IF WS-WEEKDAY < 5
+                   SUBTRACT 1 FROM WS-DAYS-REMAINING
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM WS-WORK-INTEGER-DATE
+               COMPUTE WS-WEEKDAY =
+                   FUNCTION MOD (WS-WORK-INTEGER-DATE - 1, 7)
+               IF WS-WEEKDAY < 5
+                   ADD 1 TO WS-DAYS-REMAINING
+               END-IF
+           END-IF
+           .
+      *****************************************************************
+      * DAYS-BETWEEN returns LK-DATE-2 minus LK-DATE-1 in whole days,
+      * negative when LK-DATE-2 comes before LK-DATE-1.
+      *****************************************************************
+       DAYS-BETWEEN.
+           COMPUTE LK-DAYS =
+               FUNCTION INTEGER-OF-DATE (LK-DATE-2)
+               - FUNCTION INTEGER-OF-DATE (LK-DATE-1)
+           .
