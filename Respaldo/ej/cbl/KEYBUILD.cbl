@@ -0,0 +1,67 @@
+      *****************************************************************
+      * Program name:    KEYBUILD
+      * Original author: MAINTAINER
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MAINTAINER    Created - promotes the ID-1..ID-5 STRING
+      *                        demo out of C0801 into a shared
+      *                        composite-key builder (department code +
+      *                        employee code + effective date) with a
+      *                        real "key too long for target field"
+      *                        error instead of just displaying
+      *                        whatever STRING happened to produce.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  KEYBUILD.
+       AUTHOR. MAINTAINER.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-POINTER   PIC 9(4).
+      *****************************************************************
+      * LK-DEPT-CODE       department code, right-trimmed before use
+      * LK-EMP-CODE        employee code, right-trimmed before use
+      * LK-EFFECTIVE-DATE  effective date, CCYYMMDD
+      * LK-COMPOSITE-KEY   DEPT-CODE '-' EMP-CODE '-' EFFECTIVE-DATE
+      * LK-KEY-LENGTH      the length actually used in LK-COMPOSITE-KEY
+      * LK-RETURN-CODE     0 = OK, 1 = key too long for LK-COMPOSITE-KEY
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-DEPT-CODE       PIC X(6).
+       01  LK-EMP-CODE        PIC X(10).
+       01  LK-EFFECTIVE-DATE  PIC 9(8).
+       01  LK-COMPOSITE-KEY   PIC X(20).
+       01  LK-KEY-LENGTH      PIC 9(4).
+       01  LK-RETURN-CODE     PIC 9.
+           88  LK-KEYBUILD-OK          VALUE 0.
+           88  LK-KEYBUILD-TOO-LONG    VALUE 1.
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-DEPT-CODE, LK-EMP-CODE,
+           LK-EFFECTIVE-DATE, LK-COMPOSITE-KEY, LK-KEY-LENGTH,
+           LK-RETURN-CODE.
+       BUILD-COMPOSITE-KEY.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE SPACES TO LK-COMPOSITE-KEY
+           MOVE 1 TO WS-POINTER
+           STRING FUNCTION TRIM(LK-DEPT-CODE) DELIMITED BY SIZE
+                  '-'                         DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-EMP-CODE)  DELIMITED BY SIZE
+                  '-'                         DELIMITED BY SIZE
+                  LK-EFFECTIVE-DATE           DELIMITED BY SIZE
+               INTO LK-COMPOSITE-KEY
+               WITH POINTER WS-POINTER
+               ON OVERFLOW
+                   SET LK-KEYBUILD-TOO-LONG TO TRUE
+           END-STRING
+           COMPUTE LK-KEY-LENGTH = WS-POINTER - 1
+           GOBACK.
