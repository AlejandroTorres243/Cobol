@@ -0,0 +1,50 @@
+      *****************************************************************
+      * Program name:    NAMENORM
+      * Original author: MAINTAINER
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MAINTAINER    Created - promotes the TRIM/space-
+      *                        cleanup routine out of C0204 into a
+      *                        shared name-normalization subprogram so
+      *                        SRC-NOMBRE-COMPLETO and any other
+      *                        padded name/description field can be
+      *                        cleaned up the same way.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NAMENORM.
+       AUTHOR. MAINTAINER.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TRAILING-SPACES  PIC 9(4) VALUE ZERO.
+      *****************************************************************
+      * LK-NAME-IN     the raw, possibly padded name/description
+      * LK-NAME-OUT    the same value with leading and trailing spaces
+      *                removed
+      * LK-NAME-LENGTH the length of the normalized value in LK-NAME-OUT
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-NAME-IN     PIC X(50).
+       01  LK-NAME-OUT    PIC X(50).
+       01  LK-NAME-LENGTH PIC 9(4).
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-NAME-IN, LK-NAME-OUT,
+           LK-NAME-LENGTH.
+       NORMALIZE-NAME.
+           MOVE FUNCTION TRIM(LK-NAME-IN) TO LK-NAME-OUT
+           MOVE LENGTH OF LK-NAME-OUT TO LK-NAME-LENGTH
+           MOVE ZERO TO WS-TRAILING-SPACES
+           INSPECT FUNCTION REVERSE(LK-NAME-OUT)
+                   TALLYING WS-TRAILING-SPACES FOR LEADING SPACES
+           COMPUTE LK-NAME-LENGTH = LK-NAME-LENGTH - WS-TRAILING-SPACES
+           GOBACK.
