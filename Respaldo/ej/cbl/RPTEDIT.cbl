@@ -0,0 +1,69 @@
+      *****************************************************************
+      * Program name:    RPTEDIT
+      * Original author: MAINTAINER
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MAINTAINER    Created - packages the check-protected,
+      *                        floating-currency and slash-date-like
+      *                        picture clauses demonstrated in C0301
+      *                        as one callable formatter, so report
+      *                        programs can pick an edited layout by
+      *                        code instead of hardcoding their own
+      *                        PIC clause.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RPTEDIT.
+       AUTHOR. MAINTAINER.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EDIT-CHECK-PROTECTED    PIC $*,***,**9.99.
+       01  WS-EDIT-FLOATING-CURRENCY  PIC $$,$$$,$$9.99.
+       01  WS-EDIT-SLASH-DATE-LIKE    PIC 99/999/999.99.
+      *****************************************************************
+      * LK-AMOUNT         the signed amount to be edited
+      * LK-FORMAT-CODE     'CP' check-protected (floating asterisks)
+      *                    'FC' floating-currency (floating dollar sign)
+      *                    'SD' slash-date-like (slash-separated groups)
+      * LK-EDITED-AMOUNT   the amount rendered under LK-FORMAT-CODE
+      * LK-RETURN-CODE     0 = OK
+      *                    1 = LK-FORMAT-CODE not recognized, blank
+      *                        LK-EDITED-AMOUNT
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-AMOUNT         PIC S9(8)V99.
+       01  LK-FORMAT-CODE    PIC X(2).
+       01  LK-EDITED-AMOUNT  PIC X(14).
+       01  LK-RETURN-CODE    PIC 9.
+           88  LK-FORMAT-OK       VALUE 0.
+           88  LK-FORMAT-UNKNOWN  VALUE 1.
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-AMOUNT, LK-FORMAT-CODE,
+           LK-EDITED-AMOUNT, LK-RETURN-CODE.
+       FORMAT-AMOUNT.
+           SET LK-FORMAT-OK TO TRUE
+           MOVE SPACES TO LK-EDITED-AMOUNT
+           EVALUATE LK-FORMAT-CODE
+               WHEN 'CP'
+                   MOVE LK-AMOUNT TO WS-EDIT-CHECK-PROTECTED
+                   MOVE WS-EDIT-CHECK-PROTECTED TO LK-EDITED-AMOUNT
+               WHEN 'FC'
+                   MOVE LK-AMOUNT TO WS-EDIT-FLOATING-CURRENCY
+                   MOVE WS-EDIT-FLOATING-CURRENCY TO LK-EDITED-AMOUNT
+               WHEN 'SD'
+                   MOVE LK-AMOUNT TO WS-EDIT-SLASH-DATE-LIKE
+                   MOVE WS-EDIT-SLASH-DATE-LIKE TO LK-EDITED-AMOUNT
+               WHEN OTHER
+                   SET LK-FORMAT-UNKNOWN TO TRUE
+           END-EVALUATE
+           GOBACK.
