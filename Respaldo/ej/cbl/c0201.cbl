@@ -1,12 +1,14 @@
       *****************************************************************
-      * Program name:    C0201.                               
-      * Original author: ANTONIO CANO                                
+      * Program name:    C0201.
+      * Original author: ANTONIO CANO
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 ANTONIO CANO   Created for COBOL class
+      * 08/09/26 MAINTAINER     Validate W-NUM-X IS NUMERIC before
+      *                         treating W-NUM-9 as a valid number.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 ANTONIO CANO   Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  C0201.
@@ -31,15 +33,37 @@
        77  A PIC 9(5)V9(8)    USAGE COMP.
        77  B PIC 9(13)V9(2)   USAGE COMP-3.
        77  C PIC S9(2).
+       77  W-NUM-X-IS-VALID PIC X VALUE 'N'.
+           88  W-NUM-X-VALID   VALUE 'Y'.
+           88  W-NUM-X-INVALID VALUE 'N'.
       *****************************************************************
        PROCEDURE DIVISION.
-           DISPLAY '1-W-NUM-X:' W-NUM-X ' A: ' A ' B' A A B 
+       MAIN-LOGIC.
+           DISPLAY '1-W-NUM-X:' W-NUM-X ' A: ' A ' B' A A B
            DISPLAY '2-W-NUM-9:' W-NUM-9
            COMPUTE W-NUM-9 = W-NUM-9 + 1
            DISPLAY '3-W-NUM-X:' W-NUM-X
            DISPLAY '4-W-NUM-9:' W-NUM-9
-           MOVE 'ABCD'     TO W-NUM-X 
+           MOVE 'ABCD'     TO W-NUM-X
            DISPLAY '5-W-NUM-X:' W-NUM-X
-           DISPLAY '6-W-NUM-9:' W-NUM-9
+           PERFORM VALIDATE-NUM-X
+           IF W-NUM-X-VALID
+               DISPLAY '6-W-NUM-9:' W-NUM-9
+           ELSE
+               DISPLAY '6-W-NUM-9: *** REJECTED - W-NUM-X IS NOT '
+                       'NUMERIC ***'
+           END-IF
            GOBACK.
+      *****************************************************************
+      * VALIDATE-NUM-X checks the alphanumeric side of the redefinition
+      * before the caller trusts W-NUM-9 as a valid number, so a text
+      * value that landed in a numeric-redefined field never gets
+      * computed on as garbage.
+      *****************************************************************
+       VALIDATE-NUM-X.
+           IF W-NUM-X IS NUMERIC
+               SET W-NUM-X-VALID TO TRUE
+           ELSE
+               SET W-NUM-X-INVALID TO TRUE
+           END-IF.
    
