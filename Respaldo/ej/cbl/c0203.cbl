@@ -6,6 +6,10 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 01/01/08 ANTONIO CANO  Created for COBOL class
+      * 08/09/26 MAINTAINER    Added ON SIZE ERROR to every arithmetic
+      *                        statement, rejecting the transaction to
+      *                        an exceptions file instead of silently
+      *                        truncating an overflow.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -17,9 +21,17 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-3081.
        OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EXCEPTIONS-FILE ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-FILE-RECORD PIC X(60).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  COUNTERS-AND-ACCUMULATORS.
@@ -33,8 +45,15 @@
            05  W-COUNT        PIC 9(4) COMP.
            05  STRING-LARGO     PIC X(100) VALUE "abcdefghijklmnñopqrstu
       -    "vwxyzABCDEFGHIJKLMNÑOPQRSTUVWXYZ1234567890""".
+       01  WS-EXCEPTIONS-FILE-STATUS PIC XX VALUE SPACES.
+           88  WS-EXCEPTIONS-FILE-OK VALUE "00".
       *****************************************************************
        PROCEDURE DIVISION.
+           OPEN OUTPUT EXCEPTIONS-FILE
+           IF NOT WS-EXCEPTIONS-FILE-OK
+               DISPLAY 'EXCEPTIONS-FILE OPEN FAILED, STATUS = '
+                   WS-EXCEPTIONS-FILE-STATUS
+           END-IF
            move 1 to RESULT
            move "literal alfabético" to STRING-LARGO
            MOVE -1000006.5 TO TOTAL-AMOUNT
@@ -52,10 +71,31 @@
            DISPLAY 'TOTAL-AMOUNT-ED:' TOTAL-AMOUNT-ED
            DISPLAY 'TOTAL-AMOUNT-ED1:' TOTAL-AMOUNT-ED1
            COMPUTE RESULT ROUNDED = 1 / 3
+               ON SIZE ERROR
+                   PERFORM REJECT-RESULT-OVERFLOW
+           END-COMPUTE
            DISPLAY 'RESULT: ' RESULT
            MOVE RESULT TO RESULT-ED
            DISPLAY 'RESULT-ED:' RESULT-ED
            DISPLAY 'string-largo:' STRING-LARGO '$$'
            display LENGTH OF STRING-LARGO
+           CLOSE EXCEPTIONS-FILE
            GOBACK
            .
+      *****************************************************************
+      * REJECT-RESULT-OVERFLOW writes a rejected-transaction line to
+      * the exceptions file whenever a computed value will not fit its
+      * target field, so an overflow leaves a trace instead of being
+      * silently truncated.
+      *****************************************************************
+       REJECT-RESULT-OVERFLOW.
+           MOVE SPACES TO EXCEPTIONS-FILE-RECORD
+           STRING 'REJECTED: RESULT COMPUTATION OVERFLOWED PIC 9(3)V99'
+               DELIMITED BY SIZE
+               INTO EXCEPTIONS-FILE-RECORD
+           WRITE EXCEPTIONS-FILE-RECORD
+           IF NOT WS-EXCEPTIONS-FILE-OK
+               DISPLAY 'EXCEPTIONS-FILE WRITE FAILED, STATUS = '
+                   WS-EXCEPTIONS-FILE-STATUS
+           END-IF
+           .
