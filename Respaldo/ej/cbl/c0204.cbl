@@ -5,19 +5,13 @@
        01 CadenaOriginal    PIC X(50) VALUE '   Hola, mundo!   '.
        01 CadenaSinEspacios PIC X(50).
        01 Longitud          PIC 9(4) VALUE 0.
-       01 Trailing-Space    PIC 9(3).
-       01 i                 PIC 9(3).
        PROCEDURE DIVISION.
        Inicio.
-           MOVE FUNCTION TRIM(CadenaOriginal) TO CadenaSinEspacios.
-           MOVE LENGTH OF CadenaSinEspacios TO Longitud.
+           CALL 'NAMENORM' USING CadenaOriginal, CadenaSinEspacios,
+               Longitud
 
            DISPLAY 'Cadena original: ' CadenaOriginal.
            DISPLAY 'Cadena sin espacios: ' CadenaSinEspacios.
-           DISPLAY 'Longitud despu√©s de quitar espacios: ' Longitud.
-           INSPECT FUNCTION REVERSE(CadenaSinEspacios)
-                   TALLYING Trailing-Space FOR LEADING SPACES.
-           COMPUTE Longitud = Longitud - Trailing-Space
            DISPLAY 'Longitud sin los espacios en blanco: ' Longitud
            STOP RUN
            .
