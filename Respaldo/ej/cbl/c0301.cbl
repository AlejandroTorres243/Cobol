@@ -1,3 +1,17 @@
+      *****************************************************************
+      * Program name:    C0301
+      * Original author: Antonio Cano
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 Antonio Cano   Created for COBOL class
+      * 08/09/26 MAINTAINER     Added a demo of the RPTEDIT callable
+      *                         formatter so report programs can pull
+      *                         Edit3/Edit5/Edit7 by code instead of
+      *                         copying these PIC clauses by hand.
+      *
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. C0301.
        AUTHOR. Antonio Cano.
@@ -5,6 +19,9 @@
        WORKING-STORAGE SECTION.
        01 W-NUM-P   PIC S9(8)V99  VALUE 00012345.56.
        01 W-NUM-N   PIC S9(8)V99  VALUE -00012345.56.
+       01 W-FORMAT-CODE   PIC X(2).
+       01 W-EDITED-AMOUNT PIC X(14).
+       01 W-RETURN-CODE   PIC 9.
        01 Edit1     PIC  99,999,999.99.
        01 Edit2     PIC  ZZ,ZZZ,ZZ9.99.
        01 Edit3     PIC  $*,***,**9.99.
@@ -72,9 +89,35 @@
                       
            MOVE W-NUM-N TO Edit9
            DISPLAY "Edit9 = " Edit9
-           
-           STOP RUN.       
-       END PROGRAM C0301.     
+
+           DISPLAY 'FORMATO SELECCIONABLE (RPTEDIT)'
+           PERFORM SHOW-RPTEDIT-FORMAT
+           .
+
+       SHOW-RPTEDIT-FORMAT.
+           MOVE 'CP' TO W-FORMAT-CODE
+           CALL 'RPTEDIT' USING W-NUM-N, W-FORMAT-CODE,
+               W-EDITED-AMOUNT, W-RETURN-CODE
+           DISPLAY 'CP (check-protected)   = ' W-EDITED-AMOUNT
+
+           MOVE 'FC' TO W-FORMAT-CODE
+           CALL 'RPTEDIT' USING W-NUM-N, W-FORMAT-CODE,
+               W-EDITED-AMOUNT, W-RETURN-CODE
+           DISPLAY 'FC (floating-currency)  = ' W-EDITED-AMOUNT
+
+           MOVE 'SD' TO W-FORMAT-CODE
+           CALL 'RPTEDIT' USING W-NUM-N, W-FORMAT-CODE,
+               W-EDITED-AMOUNT, W-RETURN-CODE
+           DISPLAY 'SD (slash-date-like)   = ' W-EDITED-AMOUNT
+
+           MOVE 'ZZ' TO W-FORMAT-CODE
+           CALL 'RPTEDIT' USING W-NUM-N, W-FORMAT-CODE,
+               W-EDITED-AMOUNT, W-RETURN-CODE
+           IF W-RETURN-CODE = 1
+               DISPLAY 'ZZ (unknown code)       = *** REJECTED ***'
+           END-IF
+           STOP RUN.
+       END PROGRAM C0301.
 
 
 
