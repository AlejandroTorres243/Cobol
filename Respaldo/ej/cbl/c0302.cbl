@@ -1,18 +1,68 @@
+      *****************************************************************
+      * Program name:    C0302
+      * Original author: Antonio Cano
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 Antonio Cano   Created for COBOL class
+      * 08/09/26 MAINTAINER     CURRENCY SIGN IS in SPECIAL-NAMES is
+      *                         fixed at compile time, so it cannot
+      *                         answer "read the symbol from a control
+      *                         record at job start" - replaced with a
+      *                         currency-neutral edited picture and a
+      *                         runtime label read from SYSIN, built
+      *                         up the same way 20.0-UsePic.cbl formats
+      *                         its multi-currency amounts.
+      *
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. C0302.
        AUTHOR. Antonio Cano.
+      *****************************************************************
+      *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-      *     CURRENCY SIGN IS X'9F' with Picture Symbol "$".
-           CURRENCY SIGN IS 'Eur' with Picture Symbol "$".
-           
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *****************************************************************
+      *****************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  W-NUM     PIC  $$$,$$9.99.
-       
+       01  W-NUM              PIC S9(5)V99 VALUE 12345.95.
+       01  W-NUM-EDIT         PIC ZZZ,ZZ9.99.
+       01  W-CURRENCY-CODE    PIC X(3).
+       01  W-CURRENCY-LABEL   PIC X(4).
+       01  W-FORMATTED-AMOUNT PIC X(16).
+      *****************************************************************
        PROCEDURE DIVISION.
        Begin.
            MOVE 12345.95 TO W-NUM
-           DISPLAY "NUMERO = " W-NUM
-           STOP RUN.
\ No newline at end of file
+           ACCEPT W-CURRENCY-CODE FROM SYSIN
+           DISPLAY 'CURRENCY: ' W-CURRENCY-CODE
+           PERFORM SELECT-CURRENCY-LABEL
+           MOVE W-NUM TO W-NUM-EDIT
+           MOVE SPACES TO W-FORMATTED-AMOUNT
+           STRING W-CURRENCY-LABEL DELIMITED BY SPACE
+                  ' '            DELIMITED BY SIZE
+                  W-NUM-EDIT     DELIMITED BY SIZE
+               INTO W-FORMATTED-AMOUNT
+           DISPLAY "NUMERO = " W-FORMATTED-AMOUNT
+           STOP RUN.
+      *****************************************************************
+      * SELECT-CURRENCY-LABEL maps the currency code read from the
+      * control record to the label operations wants printed next to
+      * the amount, so a new currency label needs no recompile - only
+      * a new WHEN clause, or a control-table entry once one exists.
+      *****************************************************************
+       SELECT-CURRENCY-LABEL.
+           EVALUATE W-CURRENCY-CODE
+               WHEN 'EUR'
+                   MOVE 'Eur'  TO W-CURRENCY-LABEL
+               WHEN 'PTA'
+                   MOVE 'Ptas' TO W-CURRENCY-LABEL
+               WHEN 'USD'
+                   MOVE '$'    TO W-CURRENCY-LABEL
+               WHEN OTHER
+                   MOVE '???'  TO W-CURRENCY-LABEL
+           END-EVALUATE.
