@@ -6,6 +6,10 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    Added a WHEN OTHER branch for an
+      *                        unrecognized OP and a zero-divisor
+      *                        check around the '/' branch so a bad
+      *                        operand no longer abends the job.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -52,7 +56,13 @@
               WHEN '*'
                  COMPUTE RESULT = OP-1 * OP-2
               WHEN '/'
-                 COMPUTE RESULT = OP-1 / OP-2
+                 IF OP-2 = 0
+                    DISPLAY 'ERROR: DIVISION POR CERO'
+                 ELSE
+                    COMPUTE RESULT = OP-1 / OP-2
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'OPERACION DESCONOCIDA'
            END-EVALUATE
 
            DISPLAY 'RESULTADO :' RESULT
