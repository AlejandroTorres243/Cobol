@@ -1,7 +1,69 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID.  C0401. 
+      *****************************************************************
+      * Program name:    C0401
+      * Original author: Antonio Cano
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 Antonio Cano   Created for COBOL class
+      * 08/09/26 MAINTAINER     Turned the SRC/DES copy-twice demo into
+      *                         a real employee change/audit program:
+      *                         compares the before-image (SRC) against
+      *                         the after-image (DES) field by field
+      *                         and writes an audit-trail record for
+      *                         every field that changed, including who
+      *                         made the change and the old/new salary.
+      * 08/09/26 MAINTAINER     SRC-EMPLEADO and DES-EMPLEADO now load
+      *                         from the OPTIONAL EMPSRC/EMPDES files
+      *                         when present, falling back to the
+      *                         original hardcoded demo values when
+      *                         they are not -- the same OPTIONAL-file/
+      *                         default pattern C0401 uses for
+      *                         EMPLOYEE-MASTER.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  C0401.
        AUTHOR.  Antonio Cano.
-       DATA DIVISION. 
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "EMPAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT OPTIONAL EMPLOYEE-SRC ASSIGN TO "EMPSRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPSRC-STATUS.
+           SELECT OPTIONAL EMPLOYEE-DES ASSIGN TO "EMPDES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPDES-STATUS.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           05  AUD-CODIGO         PIC 9(5).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  AUD-CHANGED-BY     PIC X(8).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  AUD-FIELD-NAME     PIC X(20).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  AUD-OLD-VALUE      PIC X(15).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  AUD-NEW-VALUE      PIC X(15).
+       FD  EMPLOYEE-SRC.
+       COPY "EMPLEADO"
+           REPLACING ==:TAG:== BY ==FSRC==.
+       FD  EMPLOYEE-DES.
+       COPY "EMPLEADO"
+           REPLACING ==:TAG:== BY ==FDES==.
+      *****************************************************************
        WORKING-STORAGE SECTION.
        COPY "EMPLEADO"
            REPLACING ==:TAG:== BY ==SRC==.
@@ -9,45 +71,177 @@
            REPLACING ==:TAG:== BY ==DES==.
        01  REGISTRO.
            10 SRC-CODIGO PIC 9(5).
-           10 SRC-ANIO   PIC X(4).    
-       01  W-VALOR PIC X(1000) VALUE 
-           '001ANTONIO   CANO           GALINDO        15/05/20180234567
-      -    ''.
-      *     12345678901234567890123456789012345678901234567890123
-
+           10 SRC-ANIO   PIC X(4).
+       01  W-CHANGED-BY        PIC X(8).
+       01  WS-AUD-FIELD-NAME   PIC X(20).
+       01  WS-AUD-OLD-VALUE    PIC X(15).
+       01  WS-AUD-NEW-VALUE    PIC X(15).
+       01  WS-SALARIO-EDIT     PIC -9(7).99.
+       01  WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-EMPSRC-STATUS   PIC XX VALUE SPACES.
+       01  WS-EMPDES-STATUS   PIC XX VALUE SPACES.
+       01  WS-ABEND-FILE-NAME PIC X(12).
+       01  WS-ABEND-OPERATION PIC X(6).
+       01  WS-ABEND-STATUS    PIC XX.
+      *****************************************************************
        PROCEDURE DIVISION.
-           DISPLAY 'VALOR INICIAL'
-           DISPLAY 'SRC-EMPLEADO  :' SRC-EMPLEADO
-           INITIALIZE SRC-EMPLEADO 
-           DISPLAY 'Despues de inicializar'
-           DISPLAY 'SRC-EMPLEADO  :' SRC-EMPLEADO
-           MOVE W-VALOR               TO SRC-EMPLEADO
-           DISPLAY 'W-VALOR       :' W-VALOR
+       MAIN-LOGIC.
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-NAME
+               MOVE 'OPEN'       TO WS-ABEND-OPERATION
+               MOVE WS-AUDIT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-RUN
+           END-IF
+           ACCEPT W-CHANGED-BY FROM SYSIN
+           DISPLAY 'CHANGED BY    :' W-CHANGED-BY
+           PERFORM LOAD-EMPLOYEE-IMAGES
            DISPLAY 'SRC-EMPLEADO  :' SRC-EMPLEADO
            DISPLAY 'DES-EMPLEADO  :' DES-EMPLEADO
-           DISPLAY 'SRC-CODIGO    :' SRC-CODIGO OF SRC-EMPLEADO
-           DISPLAY 'SRC-NOMBRE    :' SRC-NOMBRE-COMPLETO OF SRC-EMPLEADO 
-           DISPLAY 'SRC-INGRESO   :' SRC-FECHA-INGRESO OF SRC-EMPLEADO
-           MOVE SRC-EMPLEADO          TO DES-EMPLEADO
-           DISPLAY 'Despues de mover src a des'
-           DISPLAY 'SRC-EMPLEADO  :' SRC-EMPLEADO
-           DISPLAY 'DES-EMPLEADO  :' DES-EMPLEADO
-           INITIALIZE REGISTRO
-           DISPLAY 'REGISTRO      :' REGISTRO
+           PERFORM AUDIT-CODIGO
+           PERFORM AUDIT-NOMBRE
+           PERFORM AUDIT-FECHA-INGRESO
+           PERFORM AUDIT-SALARIO
            MOVE CORRESPONDING SRC-EMPLEADO TO REGISTRO
-           DISPLAY 'Despues de move corresponding'
-           INITIALIZE SRC-EMPLEADO DES-EMPLEADO
-           DISPLAY 'Despues de inicializar'
-           DISPLAY 'SRC-EMPLEADO  :' SRC-EMPLEADO
-           DISPLAY 'DES-EMPLEADO  :' DES-EMPLEADO
-           MOVE 1200.00              TO SRC-SALARIO 
-                                        DES-SALARIO
-           DISPLAY 'Despues de move doble 1200.00'
-           DISPLAY 'SRC-EMPLEADO  :' SRC-EMPLEADO
-           DISPLAY 'DES-EMPLEADO  :' DES-EMPLEADO
-           MOVE 123456.789           TO SRC-SALARIO 
-                                        DES-SALARIO
-           DISPLAY 'Despues de move exagerado 123456.789'
-           DISPLAY 'SRC-EMPLEADO  :' SRC-EMPLEADO
-           DISPLAY 'DES-EMPLEADO  :' DES-EMPLEADO
-           STOP RUN. 
\ No newline at end of file
+           CLOSE AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-NAME
+               MOVE 'CLOSE'      TO WS-ABEND-OPERATION
+               MOVE WS-AUDIT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-RUN
+           END-IF
+           STOP RUN.
+      *****************************************************************
+      * LOAD-EMPLOYEE-IMAGES seeds SRC-EMPLEADO/DES-EMPLEADO with the
+      * original demo before/after values, then overlays either image
+      * with a real record read from EMPSRC/EMPDES when that OPTIONAL
+      * file is present, so the audit program can compare a real
+      * before/after pair instead of only ever the fabricated one.
+      *****************************************************************
+       LOAD-EMPLOYEE-IMAGES.
+           MOVE 00001                 TO SRC-CODIGO OF SRC-EMPLEADO
+           MOVE 'ANTONIO CANO GALINDO'
+                                       TO SRC-NOMBRE-COMPLETO
+                                          OF SRC-EMPLEADO
+           MOVE '15/05/2018'          TO SRC-FECHA-INGRESO
+                                          OF SRC-EMPLEADO
+           MOVE 1200.00               TO SRC-SALARIO OF SRC-EMPLEADO
+           MOVE SRC-EMPLEADO          TO DES-EMPLEADO
+           MOVE 1450.00               TO DES-SALARIO
+           MOVE 'ANTONIO CANO GALINDO (REVISADO)'
+                                       TO DES-NOMBRE-COMPLETO
+           OPEN INPUT EMPLOYEE-SRC
+           IF WS-EMPSRC-STATUS = '00'
+               READ EMPLOYEE-SRC
+                   NOT AT END
+                       MOVE FSRC-CODIGO
+                           TO SRC-CODIGO OF SRC-EMPLEADO
+                       MOVE FSRC-NOMBRE-COMPLETO
+                           TO SRC-NOMBRE-COMPLETO OF SRC-EMPLEADO
+                       MOVE FSRC-FECHA-INGRESO
+                           TO SRC-FECHA-INGRESO OF SRC-EMPLEADO
+                       MOVE FSRC-SALARIO
+                           TO SRC-SALARIO OF SRC-EMPLEADO
+               END-READ
+               CLOSE EMPLOYEE-SRC
+           END-IF
+           OPEN INPUT EMPLOYEE-DES
+           IF WS-EMPDES-STATUS = '00'
+               READ EMPLOYEE-DES
+                   NOT AT END
+                       MOVE FDES-CODIGO          TO DES-CODIGO
+                       MOVE FDES-NOMBRE-COMPLETO TO DES-NOMBRE-COMPLETO
+                       MOVE FDES-FECHA-INGRESO   TO DES-FECHA-INGRESO
+                       MOVE FDES-SALARIO         TO DES-SALARIO
+               END-READ
+               CLOSE EMPLOYEE-DES
+           END-IF
+           .
+      *****************************************************************
+      * AUDIT-CODIGO, AUDIT-NOMBRE, AUDIT-FECHA-INGRESO and
+      * AUDIT-SALARIO each compare one SRC/DES field pair and PERFORM
+      * WRITE-AUDIT-RECORD only when the after-image actually changed
+      * the field, so the audit trail shows exactly what moved and
+      * nothing else.
+      *****************************************************************
+       AUDIT-CODIGO.
+           IF SRC-CODIGO OF SRC-EMPLEADO
+                   NOT = DES-CODIGO OF DES-EMPLEADO
+               MOVE 'CODIGO'              TO WS-AUD-FIELD-NAME
+               MOVE SRC-CODIGO OF SRC-EMPLEADO TO WS-AUD-OLD-VALUE
+               MOVE DES-CODIGO OF DES-EMPLEADO TO WS-AUD-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           .
+
+       AUDIT-NOMBRE.
+           IF SRC-NOMBRE-COMPLETO OF SRC-EMPLEADO
+                   NOT = DES-NOMBRE-COMPLETO OF DES-EMPLEADO
+               MOVE 'NOMBRE-COMPLETO'     TO WS-AUD-FIELD-NAME
+               MOVE SRC-NOMBRE-COMPLETO OF SRC-EMPLEADO
+                                          TO WS-AUD-OLD-VALUE
+               MOVE DES-NOMBRE-COMPLETO OF DES-EMPLEADO
+                                          TO WS-AUD-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           .
+
+       AUDIT-FECHA-INGRESO.
+           IF SRC-FECHA-INGRESO OF SRC-EMPLEADO
+                   NOT = DES-FECHA-INGRESO OF DES-EMPLEADO
+               MOVE 'FECHA-INGRESO'       TO WS-AUD-FIELD-NAME
+               MOVE SRC-FECHA-INGRESO OF SRC-EMPLEADO
+                                          TO WS-AUD-OLD-VALUE
+               MOVE DES-FECHA-INGRESO OF DES-EMPLEADO
+                                          TO WS-AUD-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           .
+
+       AUDIT-SALARIO.
+           IF SRC-SALARIO OF SRC-EMPLEADO
+                   NOT = DES-SALARIO OF DES-EMPLEADO
+               MOVE 'SALARIO'             TO WS-AUD-FIELD-NAME
+               MOVE SRC-SALARIO OF SRC-EMPLEADO TO WS-SALARIO-EDIT
+               MOVE WS-SALARIO-EDIT       TO WS-AUD-OLD-VALUE
+               MOVE DES-SALARIO OF DES-EMPLEADO TO WS-SALARIO-EDIT
+               MOVE WS-SALARIO-EDIT       TO WS-AUD-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           .
+      *****************************************************************
+      * WRITE-AUDIT-RECORD assembles one audit-trail line from the
+      * staging fields the calling paragraph filled in, and writes it
+      * to AUDIT-FILE.
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES                    TO AUDIT-FILE-RECORD
+           MOVE SRC-CODIGO OF SRC-EMPLEADO TO AUD-CODIGO
+           MOVE W-CHANGED-BY              TO AUD-CHANGED-BY
+           MOVE WS-AUD-FIELD-NAME         TO AUD-FIELD-NAME
+           MOVE WS-AUD-OLD-VALUE          TO AUD-OLD-VALUE
+           MOVE WS-AUD-NEW-VALUE          TO AUD-NEW-VALUE
+           DISPLAY 'AUDIT: ' AUDIT-FILE-RECORD
+           WRITE AUDIT-FILE-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-NAME
+               MOVE 'WRITE'      TO WS-ABEND-OPERATION
+               MOVE WS-AUDIT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * ABEND-RUN reports the file, operation and FILE STATUS behind a
+      * fatal I/O error (WS-ABEND-FILE-NAME/OPERATION/STATUS set by the
+      * caller) and ends the run cleanly instead of letting the
+      * runtime abend on its own.
+      *****************************************************************
+       ABEND-RUN.
+           DISPLAY '*** I/O ERROR - RUN TERMINATED ***'
+           DISPLAY 'FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-ABEND-OPERATION
+                   ' FILE STATUS: ' WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
