@@ -1,6 +1,22 @@
-PROCESS OFFSET         
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID.  C0501. 
+      *****************************************************************
+      * Program name:    C0501
+      * Original author: Antonio Cano
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 Antonio Cano   Created for COBOL class
+      * 08/09/26 MAINTAINER     Added ON SIZE ERROR protection to the
+      *                         first ADD 1000000000 TO A and to the
+      *                         closing ADD CORRESPONDING, matching the
+      *                         protection the second demo ADD already
+      *                         had, so this arithmetic can no longer
+      *                         corrupt A silently.
+      *
+      *****************************************************************
+       PROCESS OFFSET
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  C0501.
        AUTHOR.  Antonio Cano.
        ENVIRONMENT DIVISION. 
        CONFIGURATION SECTION.
@@ -39,7 +55,9 @@ PROCESS OFFSET
            DISPLAY "07-B  :" C
            ADD A TO B GIVING C 
            DISPLAY "08-C  :" C
-           ADD 1000000000 TO A 
+           ADD 1000000000 TO A
+               ON SIZE ERROR DISPLAY "09-ERROR AL SUMAR A"
+           END-ADD
            MOVE A         TO C
            DISPLAY '09-A DESPUES DE SUMAR 1000000000:' C
            ADD 1000000000 TO A
@@ -75,6 +93,8 @@ PROCESS OFFSET
            DISPLAY '24-ITEM2: ITEM-D(1)=' ITEM-D OF ITEM-2
            DISPLAY '25-ITEM2: ITEM-E(1)=' ITEM-E OF ITEM-2
            ADD CORRESPONDING ITEM-2 TO ITEM-1(1)
+               ON SIZE ERROR DISPLAY "26-ERROR AL SUMAR ITEM-1"
+           END-ADD
            DISPLAY '26-ITEM1: ITEM-A(1)=' ITEM-A OF ITEM-1(1)
            DISPLAY '27-ITEM1: ITEM-B(1)=' ITEM-B OF ITEM-1(1)
            DISPLAY '28-ITEM1: ITEM-C(1)=' ITEM-C OF ITEM-1(1)
