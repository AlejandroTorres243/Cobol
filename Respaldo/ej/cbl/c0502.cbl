@@ -1,20 +1,64 @@
-PROCESS OFFSET         
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID.  C0502. 
+      *****************************************************************
+      * Program name:    C0502
+      * Original author: Antonio Cano
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 Antonio Cano   Created for COBOL class
+      * 08/09/26 MAINTAINER     Generalized the fixed SUBTRACT B1 B2
+      *                         FROM A B demo into a real deductions
+      *                         batch: reads a variable number of
+      *                         deduction codes/amounts per employee
+      *                         from a file and subtracts every one of
+      *                         them from both a gross-balance and a
+      *                         net-balance accumulator in one pass.
+      *
+      *****************************************************************
+       PROCESS OFFSET
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  C0502.
        AUTHOR.  Antonio Cano.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       DATA DIVISION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DEDUCTION-FILE ASSIGN TO "DEDUCTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DED-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEDUCTION-FILE.
+       01  DEDUCTION-RECORD.
+           05  DR-EMP-ID           PIC 9(5).
+           05  DR-REC-TYPE         PIC X(1).
+               88  DR-IS-BALANCE       VALUE 'B'.
+               88  DR-IS-DEDUCTION     VALUE 'D'.
+           05  DR-GROSS-BALANCE    PIC 9(8)V9(2).
+           05  DR-NET-BALANCE      PIC 9(8)V9(2).
+           05  DR-DED-CODE         PIC X(8).
+           05  DR-DED-AMOUNT       PIC 9(6)V9(2).
        WORKING-STORAGE SECTION.
        77  A    PIC S9(5)V9(2) USAGE BINARY VALUE 100,5.
        77  B    PIC S9(8)V9(2) USAGE COMP-3 VALUE 0,5.
        77  B1   PIC S9(8)V9(2) USAGE COMP-3 VALUE 0,25.
-       77  B2   PIC S9(8)V9(2) USAGE COMP-3 VALUE 0,25.      
+       77  B2   PIC S9(8)V9(2) USAGE COMP-3 VALUE 0,25.
        77  C    PIC ---.---.--9,9999  VALUE ZEROES.
        77  D    PIC ---.---.--9,9999  VALUE ZEROES.
+       01  WS-DED-STATUS           PIC XX VALUE SPACES.
+       01  WS-DED-EOF              PIC X VALUE 'N'.
+           88  DED-EOF                 VALUE 'Y'.
+       01  WS-CURRENT-EMP-ID       PIC 9(5) VALUE ZEROES.
+       01  WS-HAVE-EMPLOYEE        PIC X VALUE 'N'.
+           88  HAVE-EMPLOYEE           VALUE 'Y'.
+       01  WS-GROSS-BALANCE        PIC S9(8)V9(2) VALUE ZEROES.
+       01  WS-NET-BALANCE          PIC S9(8)V9(2) VALUE ZEROES.
+       01  WS-GROSS-EDIT           PIC ---.---.--9,99.
+       01  WS-NET-EDIT             PIC ---.---.--9,99.
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
            DISPLAY "01-A  :" A
            DISPLAY "02-B  :" B
            SUBTRACT B FROM A
@@ -31,11 +75,72 @@ PROCESS OFFSET
            DISPLAY "09-A  :" C
            MOVE B TO C
            DISPLAY "10-B  :" C
-           SUBTRACT A FROM B GIVING D 
+           SUBTRACT A FROM B GIVING D
            MOVE A TO C
            DISPLAY "11-A  :" C
            MOVE B TO C
            DISPLAY "12-B  :" C
            DISPLAY "13-D  :" D
-       
+
+           PERFORM PROCESS-DEDUCTION-BATCH
+
            GOBACK.
+      *****************************************************************
+      * PROCESS-DEDUCTION-BATCH reads a variable number of deduction
+      * records per employee and applies every one of them to both the
+      * gross-balance and net-balance accumulators for that employee,
+      * displaying the final balances when the next employee's balance
+      * record (or end of file) closes the current one out.  When
+      * DEDUCTS isn't present the batch falls back to one employee with
+      * the same two deductions the original fixed demo used, so the
+      * program still runs stand-alone.
+      *****************************************************************
+       PROCESS-DEDUCTION-BATCH.
+           OPEN INPUT DEDUCTION-FILE
+           IF WS-DED-STATUS = '00'
+               PERFORM READ-DEDUCTION-RECORD
+               PERFORM APPLY-DEDUCTION-RECORD UNTIL DED-EOF
+               CLOSE DEDUCTION-FILE
+           ELSE
+               MOVE 00001            TO WS-CURRENT-EMP-ID
+               MOVE 100,50           TO WS-GROSS-BALANCE
+               MOVE 100,50           TO WS-NET-BALANCE
+               SET HAVE-EMPLOYEE     TO TRUE
+               SUBTRACT 0,25 FROM WS-GROSS-BALANCE WS-NET-BALANCE
+               SUBTRACT 0,25 FROM WS-GROSS-BALANCE WS-NET-BALANCE
+           END-IF
+           IF HAVE-EMPLOYEE
+               PERFORM DISPLAY-EMPLOYEE-TOTALS
+           END-IF
+           .
+
+       READ-DEDUCTION-RECORD.
+           READ DEDUCTION-FILE
+               AT END
+                   SET DED-EOF TO TRUE
+           END-READ
+           .
+
+       APPLY-DEDUCTION-RECORD.
+           IF DR-IS-BALANCE
+               IF HAVE-EMPLOYEE
+                   PERFORM DISPLAY-EMPLOYEE-TOTALS
+               END-IF
+               MOVE DR-EMP-ID          TO WS-CURRENT-EMP-ID
+               MOVE DR-GROSS-BALANCE   TO WS-GROSS-BALANCE
+               MOVE DR-NET-BALANCE     TO WS-NET-BALANCE
+               SET HAVE-EMPLOYEE       TO TRUE
+           ELSE
+               SUBTRACT DR-DED-AMOUNT FROM WS-GROSS-BALANCE
+                   WS-NET-BALANCE
+           END-IF
+           PERFORM READ-DEDUCTION-RECORD
+           .
+
+       DISPLAY-EMPLOYEE-TOTALS.
+           MOVE WS-GROSS-BALANCE TO WS-GROSS-EDIT
+           MOVE WS-NET-BALANCE   TO WS-NET-EDIT
+           DISPLAY "EMP " WS-CURRENT-EMP-ID
+               "  GROSS BAL:" WS-GROSS-EDIT
+               "  NET BAL:"   WS-NET-EDIT
+           .
