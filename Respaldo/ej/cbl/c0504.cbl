@@ -1,19 +1,54 @@
-PROCESS OFFSET         
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID.  C0503. 
+      *****************************************************************
+      * Program name:    C0503
+      * Original author: Antonio Cano
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 Antonio Cano   Created for COBOL class
+      * 08/09/26 MAINTAINER     Consolidated the format 4/5 DIVIDE...
+      *                         REMAINDER demos into one real
+      *                         proration routine: splits a total
+      *                         across units and explicitly disposes
+      *                         of the remainder (add to first unit,
+      *                         spread across units, or drop to a
+      *                         rounding account) instead of just
+      *                         displaying it.
+      *
+      *****************************************************************
+       PROCESS OFFSET
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  C0503.
        AUTHOR.  Antonio Cano.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  A    PIC 9(13)V99  VALUE ZEROES.
        77  B    PIC 9(13)V99  VALUE ZEROES.
        77  C    PIC 9(13)V99  VALUE ZEROES.
        77  R    PIC 9(13)V99  VALUE ZEROES.
        77  OUT  PIC ---.---.--9,9999  VALUE ZEROES.
-       
+
+       77  WS-PRORATE-TOTAL        PIC 9(13)V99  VALUE ZEROES.
+       77  WS-PRORATE-UNITS        PIC 9(4) COMP VALUE ZERO.
+       77  WS-PRORATE-DISPOSITION  PIC 9(1)      VALUE ZERO.
+           88  DISP-ADD-TO-FIRST       VALUE 1.
+           88  DISP-SPREAD-ACROSS      VALUE 2.
+           88  DISP-DROP-TO-ROUNDING   VALUE 3.
+       77  WS-BASE-AMOUNT           PIC 9(13)V99  VALUE ZEROES.
+       77  WS-REMAINDER             PIC 9(13)V99  VALUE ZEROES.
+       77  WS-EXTRA-CENTS           PIC 9(4) COMP VALUE ZERO.
+       77  WS-ROUNDING-ACCOUNT      PIC 9(13)V99  VALUE ZEROES.
+       01  WS-UNIT-TABLE.
+           05  WS-UNIT-ENTRY OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-PRORATE-UNITS
+                   INDEXED BY WS-UNIT-IDX.
+               10  WS-UNIT-AMOUNT   PIC 9(13)V99.
+       77  WS-UNIT-EDIT             PIC ---.---.--9,9999.
+
        PROCEDURE DIVISION.
            MOVE 5    TO A
            MOVE 100  TO B
@@ -34,21 +69,69 @@ PROCESS OFFSET
            DISPLAY "06-A  :" A
            DISPLAY "07-B  :" B
            DISPLAY "08-C  :" C
-           MOVE 3    TO A
-           MOVE 100  TO B
-           DIVIDE A INTO B GIVING C REMAINDER R
-           DISPLAY 'FORMATO4'
-           DISPLAY "09-A  :" A
-           DISPLAY "10-B  :" B
-           DISPLAY "11-C  :" C
-           DISPLAY "12-C  :" R
-           MOVE 100 TO A
-           MOVE 3   TO B
-           DIVIDE A BY B GIVING C REMAINDER R
-           DISPLAY 'FORMATO5'
-           DISPLAY "13-A  :" A
-           DISPLAY "14-B  :" B
-           DISPLAY "15-C  :" C
-           DISPLAY "16-C  :" R
+
+           DISPLAY 'PRORRATEO: 100 ENTRE 3 UNIDADES'
+           MOVE 100 TO WS-PRORATE-TOTAL
+           MOVE 3   TO WS-PRORATE-UNITS
+
+           MOVE 1 TO WS-PRORATE-DISPOSITION
+           PERFORM PRORATE-TOTAL
+           DISPLAY 'DISPOSICION 1 - RESTO AL PRIMER TRAMO'
+           PERFORM DISPLAY-PRORATION
+
+           MOVE 2 TO WS-PRORATE-DISPOSITION
+           PERFORM PRORATE-TOTAL
+           DISPLAY 'DISPOSICION 2 - RESTO REPARTIDO'
+           PERFORM DISPLAY-PRORATION
+
+           MOVE 3 TO WS-PRORATE-DISPOSITION
+           PERFORM PRORATE-TOTAL
+           DISPLAY 'DISPOSICION 3 - RESTO A CUENTA DE REDONDEO'
+           PERFORM DISPLAY-PRORATION
 
            GOBACK.
+      *****************************************************************
+      * PRORATE-TOTAL divides WS-PRORATE-TOTAL evenly across
+      * WS-PRORATE-UNITS units and then disposes of whatever DIVIDE...
+      * REMAINDER leaves over according to WS-PRORATE-DISPOSITION,
+      * instead of leaving the remainder as a number nobody applies.
+      *****************************************************************
+       PRORATE-TOTAL.
+           MOVE ZEROES TO WS-ROUNDING-ACCOUNT
+           DIVIDE WS-PRORATE-TOTAL BY WS-PRORATE-UNITS
+               GIVING WS-BASE-AMOUNT REMAINDER WS-REMAINDER
+           PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                   UNTIL WS-UNIT-IDX > WS-PRORATE-UNITS
+               MOVE WS-BASE-AMOUNT TO WS-UNIT-AMOUNT (WS-UNIT-IDX)
+           END-PERFORM
+           EVALUATE TRUE
+               WHEN DISP-ADD-TO-FIRST
+                   ADD WS-REMAINDER TO WS-UNIT-AMOUNT (1)
+               WHEN DISP-SPREAD-ACROSS
+                   PERFORM SPREAD-REMAINDER
+               WHEN DISP-DROP-TO-ROUNDING
+                   ADD WS-REMAINDER TO WS-ROUNDING-ACCOUNT
+           END-EVALUATE
+           .
+      *****************************************************************
+      * SPREAD-REMAINDER hands the remainder out one cent at a time to
+      * the leading units, so no single unit absorbs the whole
+      * rounding difference.
+      *****************************************************************
+       SPREAD-REMAINDER.
+           COMPUTE WS-EXTRA-CENTS = WS-REMAINDER * 100
+           PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                   UNTIL WS-UNIT-IDX > WS-EXTRA-CENTS
+               ADD 0,01 TO WS-UNIT-AMOUNT (WS-UNIT-IDX)
+           END-PERFORM
+           .
+
+       DISPLAY-PRORATION.
+           PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                   UNTIL WS-UNIT-IDX > WS-PRORATE-UNITS
+               MOVE WS-UNIT-AMOUNT (WS-UNIT-IDX) TO WS-UNIT-EDIT
+               DISPLAY '  TRAMO ' WS-UNIT-IDX ': ' WS-UNIT-EDIT
+           END-PERFORM
+           MOVE WS-ROUNDING-ACCOUNT TO WS-UNIT-EDIT
+           DISPLAY '  CUENTA DE REDONDEO: ' WS-UNIT-EDIT
+           .
