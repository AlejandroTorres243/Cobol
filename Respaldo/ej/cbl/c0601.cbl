@@ -1,3 +1,19 @@
+      *****************************************************************
+      * Program name:    C0601
+      * Original author: MYNAME
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME         Created for COBOL class
+      * 08/09/26 MAINTAINER     Replaced the inline INTEGER-OF-DATE/
+      *                         DATE-OF-INTEGER add-2-days trick with a
+      *                         CALL to the shared DATEUTIL subprogram,
+      *                         and added a business-days and a
+      *                         days-between demo through the same
+      *                         routine.
+      *
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  C0601.
       *****************************************************************
@@ -15,6 +31,13 @@
        01 WS-HOY     PIC 9(8).
        01 WS-HOY-2   PIC 9(8).
        01 WS-NEW-FECHA PIC 9(8).
+
+       01  W-FUNCTION-CODE  PIC X(2).
+       01  W-DATE-1         PIC 9(8).
+       01  W-DATE-2         PIC 9(8).
+       01  W-DAYS           PIC S9(5).
+       01  W-RESULT-DATE    PIC 9(8).
+       01  W-RETURN-CODE    PIC 9.
       *****************************************************************
        PROCEDURE DIVISION.
            MOVE FUNCTION CURRENT-DATE  TO FECHA
@@ -24,18 +47,31 @@
            DISPLAY '123456789012345678901'
            DISPLAY 'HHMM:' FECHA(9:4)
            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-HOY.
-           COMPUTE WS-HOY-2 = FUNCTION INTEGER-OF-DATE (WS-HOY) + 2
+
+           MOVE 'AD'   TO W-FUNCTION-CODE
+           MOVE WS-HOY TO W-DATE-1
+           MOVE 2      TO W-DAYS
+           CALL 'DATEUTIL' USING W-FUNCTION-CODE, W-DATE-1, W-DATE-2,
+               W-DAYS, W-RESULT-DATE, W-RETURN-CODE
+           MOVE W-RESULT-DATE TO WS-NEW-FECHA
            DISPLAY 'WS-HOY:' WS-HOY
-           DISPLAY 'WS-HOY-2:' WS-HOY-2
-           COMPUTE WS-NEW-FECHA = FUNCTION DATE-OF-INTEGER(WS-HOY-2)
            DISPLAY 'WS-HOY-2-OK:' WS-NEW-FECHA
+
+           MOVE 'AB'   TO W-FUNCTION-CODE
+           MOVE WS-HOY TO W-DATE-1
+           MOVE 5      TO W-DAYS
+           CALL 'DATEUTIL' USING W-FUNCTION-CODE, W-DATE-1, W-DATE-2,
+               W-DAYS, W-RESULT-DATE, W-RETURN-CODE
+           DISPLAY 'HOY + 5 DIAS LABORABLES:' W-RESULT-DATE
+
+           MOVE 'DB'      TO W-FUNCTION-CODE
+           MOVE WS-HOY    TO W-DATE-1
+           MOVE W-RESULT-DATE TO W-DATE-2
+           CALL 'DATEUTIL' USING W-FUNCTION-CODE, W-DATE-1, W-DATE-2,
+               W-DAYS, W-RESULT-DATE, W-RETURN-CODE
+           DISPLAY 'DIAS ENTRE HOY Y ESE RESULTADO:' W-DAYS
+
            MOVE FUNCTION WHEN-COMPILED TO FECHA
            DISPLAY 'WHEN COMPILED:' FECHA
            .
-      *    COMPUTE WS-INTEGER-DATE = FUNCTION INTEGER-OF-DATE (WS-DATE)
-      *    COMPUTE WS-DATE = FUNCTION DATE-OF-INTEGER (WS-INT-DATE)
            GOBACK.
-
-
-
-
