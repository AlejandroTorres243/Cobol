@@ -1,55 +1,144 @@
       *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
+      * Program name:    MYPROG
+      * Original author: MYNAME
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    Removed the dead, un-terminated IF block
+      *                        left over from the old GO TO style and
+      *                        turned the single hardcoded ITEM value
+      *                        into a real transaction-code classifier
+      *                        that reads ITEM/amount pairs from a
+      *                        transactions file and accumulates TOTAL
+      *                        by code instead of by one MOVE literal.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  MYPROG.
-       AUTHOR. MYNAME. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. MYNAME.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TRANSACTIONS-FILE ASSIGN TO "TRANSACS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACS-STATUS.
+      *****************************************************************
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
+       FD  TRANSACTIONS-FILE.
+       01  TRANSACTION-RECORD.
+           05  TX-CODE            PIC X(1).
+           05  TX-AMOUNT          PIC S9(3)V99.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  W-VARIABLES.
-           05  ITEM           PIC X9(4)     COMP.
+           05  ITEM           PIC X(1).
            05  TOTAL          PIC S9(3)V99  COMP-3.
            05  INPUT-DATA     PIC X(30).
+       01  WS-TRANSACS-STATUS  PIC XX VALUE SPACES.
+       01  WS-CODE-TABLE-COUNT PIC 9(2) COMP VALUE 5.
+       01  WS-CODE-TABLE.
+           05  WS-CODE-ENTRY OCCURS 5 TIMES INDEXED BY WS-CODE-IDX.
+               10  WS-CODE-VALUE  PIC X(1).
+               10  WS-CODE-TOTAL  PIC S9(5)V99 COMP-3.
+       01  WS-UNKNOWN-COUNT     PIC 9(5) VALUE ZERO.
       *****************************************************************
        PROCEDURE DIVISION.
-           INITIALIZE W-VARIABLES.
-           MOVE "A"                 TO ITEM
-           IF ITEM = "A"
-                DISPLAY "THE VALUE OF ITEM IS " ITEM
-                ADD 1 TO TOTAL
-                MOVE "C" TO ITEM
-                DISPLAY "THE VALUE OF ITEM IS NOW " ITEM.  
-          
-           IF ITEM = "B"
-                ADD 2 TO TOTAL
-           1.    
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-CODE-TABLE
+           OPEN INPUT TRANSACTIONS-FILE
+           IF WS-TRANSACS-STATUS = '00'
+               PERFORM READ-TRANSACTION
+               PERFORM CLASSIFY-TRANSACTION UNTIL WS-TRANSACS-STATUS
+                   NOT = '00'
+               CLOSE TRANSACTIONS-FILE
+           ELSE
+               PERFORM CLASSIFY-DEFAULT-DEMO
+           END-IF
+           PERFORM DISPLAY-CODE-TOTALS
+           GOBACK
+           .
+      *****************************************************************
+      * INITIALIZE-CODE-TABLE seeds the five transaction codes this
+      * classifier knows about, each starting at a zero running total.
+      *****************************************************************
+       INITIALIZE-CODE-TABLE.
+           MOVE "A" TO WS-CODE-VALUE (1)
+           MOVE "B" TO WS-CODE-VALUE (2)
+           MOVE "C" TO WS-CODE-VALUE (3)
+           MOVE "D" TO WS-CODE-VALUE (4)
+           MOVE "E" TO WS-CODE-VALUE (5)
+           MOVE ZERO TO WS-CODE-TOTAL (1)
+           MOVE ZERO TO WS-CODE-TOTAL (2)
+           MOVE ZERO TO WS-CODE-TOTAL (3)
+           MOVE ZERO TO WS-CODE-TOTAL (4)
+           MOVE ZERO TO WS-CODE-TOTAL (5)
+           MOVE ZERO TO WS-UNKNOWN-COUNT
+           MOVE ZERO TO TOTAL
+           .
 
-           IF ITEM = "A"
-               DISPLAY "THE VALUE OF ITEM IS " ITEM
-               ADD 1 TO TOTAL
-               MOVE "C" TO ITEM
-               DISPLAY "THE VALUE OF ITEM IS NOW " ITEM
-           END-IF 
+       READ-TRANSACTION.
+           READ TRANSACTIONS-FILE
+               AT END
+                   MOVE '10' TO WS-TRANSACS-STATUS
+           END-READ
            .
-           IF ITEM = "B"
-               ADD 2 TO TOTAL
-           END-IF
+
+       CLASSIFY-TRANSACTION.
+           MOVE TX-CODE TO ITEM
+           PERFORM ACCUMULATE-BY-CODE
+           PERFORM READ-TRANSACTION
            .
-           GOBACK
+      *****************************************************************
+      * CLASSIFY-DEFAULT-DEMO reproduces the original two-transaction
+      * demonstration (code A worth 1, code B worth 2) so the program
+      * still shows something when TRANSACS isn't present.
+      *****************************************************************
+       CLASSIFY-DEFAULT-DEMO.
+           MOVE "A" TO ITEM
+           MOVE 1   TO TX-AMOUNT
+           DISPLAY "THE VALUE OF ITEM IS " ITEM
+           PERFORM ACCUMULATE-BY-CODE
+           MOVE "B" TO ITEM
+           MOVE 2   TO TX-AMOUNT
+           DISPLAY "THE VALUE OF ITEM IS NOW " ITEM
+           PERFORM ACCUMULATE-BY-CODE
+           .
+      *****************************************************************
+      * ACCUMULATE-BY-CODE looks ITEM up in WS-CODE-TABLE and adds
+      * TX-AMOUNT to that code's running total; a code that isn't one
+      * of the five we track is counted separately instead of being
+      * silently dropped.
+      *****************************************************************
+       ACCUMULATE-BY-CODE.
+           SET WS-CODE-IDX TO 1
+           SEARCH WS-CODE-ENTRY
+               AT END
+                   ADD 1 TO WS-UNKNOWN-COUNT
+               WHEN WS-CODE-VALUE (WS-CODE-IDX) = ITEM
+                   ADD TX-AMOUNT TO WS-CODE-TOTAL (WS-CODE-IDX)
+                   ADD TX-AMOUNT TO TOTAL
+           END-SEARCH
+           .
+
+       DISPLAY-CODE-TOTALS.
+           PERFORM VARYING WS-CODE-IDX FROM 1 BY 1
+                   UNTIL WS-CODE-IDX > WS-CODE-TABLE-COUNT
+               DISPLAY "CODE " WS-CODE-VALUE (WS-CODE-IDX)
+                   " TOTAL: " WS-CODE-TOTAL (WS-CODE-IDX)
+           END-PERFORM
+           DISPLAY "UNKNOWN CODE COUNT: " WS-UNKNOWN-COUNT
+           DISPLAY "GRAND TOTAL: " TOTAL
            .
-           
\ No newline at end of file
