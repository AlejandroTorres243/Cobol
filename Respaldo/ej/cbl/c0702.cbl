@@ -6,6 +6,17 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    Added a zero-divisor check around the
+      *                        '/' branch so a bad operand no longer
+      *                        abends the job (WHEN OTHER already
+      *                        guarded the unrecognized-operator case).
+      * 08/09/26 MAINTAINER    Widened W-EDAD to accept a real ACCEPT
+      *                        value, added a SENIOR bracket (66-99)
+      *                        so real seniors get their own message,
+      *                        and rejected clearly-bad ages (100 and
+      *                        above) instead of letting "ES UN
+      *                        ANCIANO" catch both real seniors and
+      *                        garbage input.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -24,11 +35,13 @@
        77  OP-2          PIC 9(3).
        77  OP            PIC X.
        77  RESULT        PIC 9(6).
-       01  W-EDAD        PIC 9(2).
+       01  W-EDAD        PIC 9(3).
            88 BEBE       VALUE 0 THRU 3.
            88 NINIO      VALUE 4 THRU 10.
            88 ADOLESCENTE VALUE 11 THRU 17.
            88 ADULTO      VALUE 18 THRU 65.
+           88 SENIOR      VALUE 66 THRU 99.
+           88 EDAD-INVALIDA VALUE 100 THRU 999.
       *****************************************************************
        PROCEDURE DIVISION.
            ACCEPT OP-1
@@ -57,21 +70,29 @@
               WHEN '*'
                  COMPUTE RESULT = OP-1 * OP-2
               WHEN '/'
-                 COMPUTE RESULT = OP-1 / OP-2
+                 IF OP-2 = 0
+                    DISPLAY 'ERROR: DIVISION POR CERO'
+                 ELSE
+                    COMPUTE RESULT = OP-1 / OP-2
+                 END-IF
               WHEN OTHER
                  DISPLAY 'OPERACION DESCONOCIDA'
            END-EVALUATE
 
-           INITIALIZE W-EDAD
+           ACCEPT W-EDAD
            EVALUATE TRUE
+              WHEN EDAD-INVALIDA
+                   DISPLAY 'ERROR: EDAD FUERA DE RANGO: ' W-EDAD
               WHEN BEBE
               WHEN NINIO
               WHEN ADOLESCENTE
                    DISPLAY 'ES UN MENOR: ' W-EDAD
               WHEN ADULTO
                    DISPLAY 'ES UN ADULTO: ' W-EDAD
-              WHEN OTHER
+              WHEN SENIOR
                    DISPLAY 'ES UN ANCIANO: ' W-EDAD
+              WHEN OTHER
+                   DISPLAY 'ERROR: EDAD FUERA DE RANGO: ' W-EDAD
            END-EVALUATE
 
            IF W-EDAD IS POSITIVE OR W-EDAD IS ZERO
