@@ -1,19 +1,25 @@
       *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
+      * Program name:    MYPROG
+      * Original author: MYNAME
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    Replaced the ID-1..ID-5 STRING demo with
+      *                        calls to the shared KEYBUILD composite-
+      *                        key builder, showing both a key that
+      *                        fits and one that overflows the target
+      *                        field and is rejected instead of just
+      *                        being displayed truncated.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. C0801.
-       AUTHOR. MYNAME. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. MYNAME.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
       *****************************************************************
@@ -24,21 +30,38 @@
            05  REC-KTR        PIC S9(4)     COMP.
            05  TOTAL-AMOUNT   PIC S9(3)V99  COMP-3.
            05  INPUT-DATA     PIC X(30).
-       77  id-1 pic x(6) value '123*45'.
-       77  id-2 pic x(4) value 'A*BC'.
-       77  id-3 pic x    value '*'.
-       77  id-4 pic x(6) value '6789*0'.
-       77  id-5 pic x(5) value 'DE*FG'.
-       77  id-7 pic x(30).
-       77  id-8 pic 9(4).
+       01  W-DEPT-CODE       PIC X(6).
+       01  W-EMP-CODE        PIC X(10).
+       01  W-EFFECTIVE-DATE  PIC 9(8).
+       01  W-COMPOSITE-KEY   PIC X(20).
+       01  W-KEY-LENGTH      PIC 9(4).
+       01  W-RETURN-CODE     PIC 9.
       *****************************************************************
        PROCEDURE DIVISION.
-           inspect id-7 replacing all LOW-VALUES by 'Z'
-           move 1 to id-8
-           STRING ID-1 ID-2 DELIMITED BY ID-3
-                  ID-4 ID-5 DELIMITED BY SIZE
-             INTO ID-7 WITH POINTER ID-8
-           END-STRING
-           DISPLAY id-7 ' : ' id-8
+       MAIN-LOGIC.
+           MOVE 'MKTG'      TO W-DEPT-CODE
+           MOVE 'E00123'    TO W-EMP-CODE
+           MOVE 20260809    TO W-EFFECTIVE-DATE
+           CALL 'KEYBUILD' USING W-DEPT-CODE, W-EMP-CODE,
+               W-EFFECTIVE-DATE, W-COMPOSITE-KEY, W-KEY-LENGTH,
+               W-RETURN-CODE
+           IF W-RETURN-CODE = 0
+               DISPLAY W-COMPOSITE-KEY ' : ' W-KEY-LENGTH
+           ELSE
+               DISPLAY 'ERROR: KEY TOO LONG FOR TARGET FIELD'
+           END-IF
+
+           MOVE 'MARKET'          TO W-DEPT-CODE
+           MOVE 'E001234567'      TO W-EMP-CODE
+           MOVE 20260809          TO W-EFFECTIVE-DATE
+           CALL 'KEYBUILD' USING W-DEPT-CODE, W-EMP-CODE,
+               W-EFFECTIVE-DATE, W-COMPOSITE-KEY, W-KEY-LENGTH,
+               W-RETURN-CODE
+           IF W-RETURN-CODE = 0
+               DISPLAY W-COMPOSITE-KEY ' : ' W-KEY-LENGTH
+           ELSE
+               DISPLAY 'ERROR: KEY TOO LONG FOR TARGET FIELD'
+           END-IF
+
            GOBACK
-           .
\ No newline at end of file
+           .
