@@ -6,6 +6,28 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    Wired up the placeholder "ABRO FICHEROS"
+      *                        file read: PROCESO now reads real
+      *                        FICHERO records and SW-FICHERO-EOF is
+      *                        set by that read, so the
+      *                        PERFORM ... UNTIL W-NUMREG >= 5 OR
+      *                        SW-FICHERO-EOF loop terminates on an
+      *                        actual end-of-file condition instead of
+      *                        running forever.
+      * 08/09/26 MAINTAINER    FINALIZAR now appends a CTL-RECORD to the
+      *                        shared CTLFILE run-control log with the
+      *                        count of FICHERO records actually read,
+      *                        so a later reconciliation run can tie
+      *                        this job's totals together with every
+      *                        other batch.
+      * 08/09/26 MAINTAINER    Removed a second, unrelated demo loop
+      *                        left over from the original placeholder
+      *                        (PERFORM VARYING W-CNT ... UNTIL
+      *                        SW-FICHERO-EOF, DISPLAY 'VARYING :' only)
+      *                        that never read FICHERO or advanced the
+      *                        EOF flag itself -- once the first loop
+      *                        exits on W-NUMREG >= 5 before EOF, that
+      *                        second loop spun forever.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -16,10 +38,30 @@
        DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FICHERO ASSIGN TO "FICHERO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FICHERO-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+      *****************************************************************
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO.
+       01  FICHERO-RECORD      PIC X(30).
+       FD  CONTROL-FILE.
+       COPY CTLREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
+       COPY COPY01.
        01  C-CONSTANTES.
            05 C-PI        PIC 9(2)V9(4) COMP-3 VALUE 3.1416.
        01  W-VARIABLES.
@@ -28,6 +70,13 @@
            05 W-TIMES     PIC 9(4).
        01  SW-FICHERO     PIC X VALUE 'N'.
            88 SW-FICHERO-EOF    VALUE 'S'.
+       01  WS-FICHERO-STATUS  PIC XX VALUE SPACES.
+       01  SW-FICHERO-OPEN    PIC X VALUE 'N'.
+           88 FICHERO-WAS-OPENED  VALUE 'Y'.
+       01  WS-CTL-STATUS      PIC XX.
+       01  WS-ABEND-FILE-NAME PIC X(12).
+       01  WS-ABEND-OPERATION PIC X(6).
+       01  WS-ABEND-STATUS    PIC XX.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN.
@@ -36,6 +85,7 @@
       *    PERFORM PROCESO W-TIMES TIMES
       *    PERFORM PROCESO UNTIL W-NUMREG >= 5
            PERFORM WITH TEST AFTER UNTIL W-NUMREG >= 5
+                   OR SW-FICHERO-EOF
               PERFORM PROCESO
            END-PERFORM
 
@@ -44,16 +94,19 @@
                DISPLAY W-CNT
                SUBTRACT 1 FROM W-CNT
            END-PERFORM.
-      *    for (let i=10; i<27; i+=3)
-           PERFORM VARYING W-CNT FROM 10 BY 3 UNTIL SW-FICHERO-EOF
-              DISPLAY 'VARYING :' W-CNT
-           END-PERFORM
       *    DISPLAY 'W-TIMES:' W-TIMES
            GO TO FINALIZAR
            .
        INICIO.
            INITIALIZE W-VARIABLES
-      *    ABRO FICHEROS. OPEN FICHERO
+           MOVE 'C0702'   TO WS-RUN-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN INPUT FICHERO
+           IF WS-FICHERO-STATUS = '00'
+              SET FICHERO-WAS-OPENED TO TRUE
+           ELSE
+              SET SW-FICHERO-EOF TO TRUE
+           END-IF
            IF SW-FICHERO-EOF
               CONTINUE
               DISPLAY 'CONTINUE'
@@ -64,15 +117,79 @@
            .
 
        PROCESO.
-           DISPLAY 'PROCESO: ' W-NUMREG
-           ADD 1 TO W-NUMREG
+           IF NOT SW-FICHERO-EOF
+              READ FICHERO
+                 AT END
+                    SET SW-FICHERO-EOF TO TRUE
+                 NOT AT END
+                    DISPLAY 'PROCESO: ' W-NUMREG ' ' FICHERO-RECORD
+                    ADD 1 TO W-NUMREG
+              END-READ
+           END-IF
       *    DISPLAY 'TIMES: ' W-TIMES
       *    INITIALIZE  W-TIMES
            .
        FINALIZAR.
-      *    CERRAR FICHEROS.
+           IF FICHERO-WAS-OPENED
+              CLOSE FICHERO
+           END-IF
+           PERFORM ESCRIBIR-CONTROL-RECORD
            MOVE 0 TO W-NUMREG
            DISPLAY W-NUMREG
            GOBACK
            .
 
+      *****************************************************************
+      * ABEND-RUN reports the file, operation and FILE STATUS behind a
+      * fatal I/O error (WS-ABEND-FILE-NAME/OPERATION/STATUS set by the
+      * caller) and ends the run cleanly instead of letting the
+      * runtime abend on its own.
+      *****************************************************************
+       ABEND-RUN.
+           DISPLAY '*** I/O ERROR - RUN TERMINATED ***'
+           DISPLAY 'FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-ABEND-OPERATION
+                   ' FILE STATUS: ' WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+      *****************************************************************
+      * ESCRIBIR-CONTROL-RECORD appends this run's FICHERO record count
+      * to the shared CTLFILE run-control log, opening it fresh the
+      * first time any batch program writes to it and appending
+      * afterwards. This program has no separate output or reject
+      * file, so output count mirrors the input count.
+      *****************************************************************
+       ESCRIBIR-CONTROL-RECORD.
+           OPEN EXTEND CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+              OPEN OUTPUT CONTROL-FILE
+              IF WS-CTL-STATUS NOT = '00'
+                 MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'OPEN'         TO WS-ABEND-OPERATION
+                 MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+           END-IF
+           MOVE SPACES              TO CTL-RECORD
+           MOVE WS-RUN-PROGRAM-ID   TO CTL-PROGRAM-ID
+           MOVE WS-RUN-DATE         TO CTL-RUN-DATE
+           MOVE W-NUMREG            TO CTL-INPUT-COUNT
+           MOVE W-NUMREG            TO CTL-OUTPUT-COUNT
+           MOVE 0                   TO CTL-REJECT-COUNT
+           WRITE CTL-RECORD
+           IF WS-CTL-STATUS NOT = '00'
+              MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'        TO WS-ABEND-OPERATION
+              MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           CLOSE CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+              MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'        TO WS-ABEND-OPERATION
+              MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
