@@ -1,6 +1,11 @@
       *****************************************************************
       * Program name:    C1101
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER Added a French column and a 3-character
+      *                     month-abbreviation column to MES-TABLA so
+      *                     reports needing short month codes (ENE/
+      *                     FEB/MAR...) can be driven from the same
+      *                     table as the Spanish/English names.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -13,32 +18,58 @@
        01 MES-VALUE.
            02 FILLER PIC X(12) VALUE 'ENERO'.
            02 FILLER PIC X(12) VALUE 'JANUARY'.
+           02 FILLER PIC X(12) VALUE 'JANVIER'.
+           02 FILLER PIC X(3)  VALUE 'ENE'.
            02 FILLER PIC X(12) VALUE 'FEBRERO'.
            02 FILLER PIC X(12) VALUE 'FEBRUARY'.
+           02 FILLER PIC X(12) VALUE 'FEVRIER'.
+           02 FILLER PIC X(3)  VALUE 'FEB'.
            02 FILLER PIC X(12) VALUE 'MARZO'.
            02 FILLER PIC X(12) VALUE 'MARCH'.
+           02 FILLER PIC X(12) VALUE 'MARS'.
+           02 FILLER PIC X(3)  VALUE 'MAR'.
            02 FILLER PIC X(12) VALUE 'ABRIL'.
            02 FILLER PIC X(12) VALUE 'APRIL'.
+           02 FILLER PIC X(12) VALUE 'AVRIL'.
+           02 FILLER PIC X(3)  VALUE 'ABR'.
            02 FILLER PIC X(12) VALUE 'MAYO'.
            02 FILLER PIC X(12) VALUE 'MAY'.
+           02 FILLER PIC X(12) VALUE 'MAI'.
+           02 FILLER PIC X(3)  VALUE 'MAY'.
            02 FILLER PIC X(12) VALUE 'JUNIO'.
            02 FILLER PIC X(12) VALUE 'JUNE'.
+           02 FILLER PIC X(12) VALUE 'JUIN'.
+           02 FILLER PIC X(3)  VALUE 'JUN'.
            02 FILLER PIC X(12) VALUE 'JULIO'.
            02 FILLER PIC X(12) VALUE 'JULY'.
+           02 FILLER PIC X(12) VALUE 'JUILLET'.
+           02 FILLER PIC X(3)  VALUE 'JUL'.
            02 FILLER PIC X(12) VALUE 'AGOSTO'.
            02 FILLER PIC X(12) VALUE 'AUGUST'.
+           02 FILLER PIC X(12) VALUE 'AOUT'.
+           02 FILLER PIC X(3)  VALUE 'AGO'.
            02 FILLER PIC X(12) VALUE 'SEPTIEMBRE'.
            02 FILLER PIC X(12) VALUE 'SEPTEMBER'.
+           02 FILLER PIC X(12) VALUE 'SEPTEMBRE'.
+           02 FILLER PIC X(3)  VALUE 'SEP'.
            02 FILLER PIC X(12) VALUE 'OCTUBRE'.
            02 FILLER PIC X(12) VALUE 'OCTOBER'.
+           02 FILLER PIC X(12) VALUE 'OCTOBRE'.
+           02 FILLER PIC X(3)  VALUE 'OCT'.
            02 FILLER PIC X(12) VALUE 'NOVIEMBRE'.
            02 FILLER PIC X(12) VALUE 'NOVEMBER'.
+           02 FILLER PIC X(12) VALUE 'NOVEMBRE'.
+           02 FILLER PIC X(3)  VALUE 'NOV'.
            02 FILLER PIC X(12) VALUE 'DICIEMBRE'.
            02 FILLER PIC X(12) VALUE 'DECEMBER'.
+           02 FILLER PIC X(12) VALUE 'DECEMBRE'.
+           02 FILLER PIC X(3)  VALUE 'DIC'.
        01 MES-TABLA REDEFINES MES-VALUE.
           05 MES-TABLA-OC OCCURS 12 TIMES.
              10 MES-ES    PIC X(12).
              10 MES-EN    PIC X(12).
+             10 MES-FR    PIC X(12).
+             10 MES-ABR   PIC X(3).
        77  W-I            PIC 9(2).
        77  W-IDIOMA       PIC X(2).
       * 01 MES-TABLA .
@@ -50,12 +81,16 @@
       *    MOVE MES-VALUE               TO MES-TABLA
            ACCEPT W-IDIOMA
            PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 12
-              IF W-IDIOMA = 'ES'
-                 DISPLAY MES-ES(W-I)
-              ELSE
-                 DISPLAY MES-EN(W-I)
-              END-IF
+              EVALUATE W-IDIOMA
+                 WHEN 'ES'
+                    DISPLAY MES-ES(W-I)
+                 WHEN 'FR'
+                    DISPLAY MES-FR(W-I)
+                 WHEN 'AB'
+                    DISPLAY MES-ABR(W-I)
+                 WHEN OTHER
+                    DISPLAY MES-EN(W-I)
+              END-EVALUATE
            END-PERFORM.
            GOBACK
            .
-
