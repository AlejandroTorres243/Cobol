@@ -5,13 +5,35 @@
       *****************************************************************
       * Program name:    C1102
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER Loaded T-PROVINCIAS from a real 52-province
+      *                     reference file (falling back to a
+      *                     hardcoded default table stand-alone) and
+      *                     added a SEARCH so a province name can
+      *                     actually be looked up by its code, instead
+      *                     of the table sitting empty and unused.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  C1102.
       *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PROVINCIAS-FILE ASSIGN TO "PROVINCS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROV-STATUS.
+      *****************************************************************
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  PROVINCIAS-FILE.
+       01  PROVINCIA-RECORD.
+           05  PR-CODIGO       PIC 9(2).
+           05  PR-NOMBRE       PIC X(10).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  C-MAX-I        PIC 9 VALUE 2.
@@ -22,17 +44,17 @@
            02 FILLER PIC X(9) VALUE 'ABCMXJA18'.
       *     "01ALAVA     02ALBACETE     "
       *     12123456789012
-       01  T-PROVINCIAS.
-           05 T-PROVINCIA OCCURS 200 TIMES.
-      *     05 T-PROVINCIA OCCURS 0 TO 200 TIMES
-      *        DEPENDING ON W-NUM-PROVINCIAS.
-              10 T-PROVINCIA-CODIGO PIC 9(2).
-              10 T-PROVINCIA-NOMBRE PIC X(10).
        01  TABLA REDEFINES VALUE-LOAD.
            05 TABLA-1 OCCURS 2 TIMES INDEXED BY I.
              10 TABLA-2 OCCURS 2 TIMES INDEXED BY J.
                 15 TABLA-3 OCCURS 2 TIMES INDEXED BY K.
                    20 ITEM PIC X.
+       01  T-PROVINCIAS.
+           05 T-PROVINCIA OCCURS 1 TO 52 TIMES
+                 DEPENDING ON W-NUM-PROVINCIAS
+                 INDEXED BY T-PROV-IDX.
+              10 T-PROVINCIA-CODIGO PIC 9(2).
+              10 T-PROVINCIA-NOMBRE PIC X(10).
       *    select * from provincias
       *    order by codigo, nombre
       *ARRAY2      1 2 3
@@ -51,6 +73,12 @@
        77  W-I      PIC 9(4).
        77  W-J      PIC 9(4).
        77  W-K      PIC 9(4).
+       01  WS-PROV-STATUS      PIC XX VALUE SPACES.
+       01  WS-BUSCAR-CODIGO    PIC 9(2).
+       01  WS-PROV-FOUND       PIC X VALUE 'N'.
+           88  PROV-FOUND          VALUE 'Y'.
+           88  PROV-NOT-FOUND      VALUE 'N'.
+       01  WS-FOUND-PROVINCIA-NOMBRE PIC X(10).
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > C-MAX-I
@@ -64,10 +92,172 @@
                  END-PERFORM
               END-PERFORM
            END-PERFORM.
-           GOBACK
-           .
 
+           PERFORM LOAD-PROVINCIAS
+           ACCEPT WS-BUSCAR-CODIGO
+           PERFORM BUSCAR-PROVINCIA
+           IF PROV-FOUND
+              DISPLAY 'PROVINCIA: ' WS-FOUND-PROVINCIA-NOMBRE
+           ELSE
+              DISPLAY 'PROVINCIA NO ENCONTRADA: ' WS-BUSCAR-CODIGO
+           END-IF
 
+           GOBACK
+           .
+      *****************************************************************
+      * LOAD-PROVINCIAS seeds the standard 52-province code table
+      * (50 provinces plus Ceuta and Melilla) so BUSCAR-PROVINCIA has
+      * something to search stand-alone, then reloads T-PROVINCIAS
+      * from PROVINCIAS-FILE when that reference file is present.
+      *****************************************************************
+       LOAD-PROVINCIAS.
+           MOVE 52 TO W-NUM-PROVINCIAS
+           MOVE 01 TO T-PROVINCIA-CODIGO (1)
+           MOVE 'ALAVA'      TO T-PROVINCIA-NOMBRE (1)
+           MOVE 02 TO T-PROVINCIA-CODIGO (2)
+           MOVE 'ALBACETE'   TO T-PROVINCIA-NOMBRE (2)
+           MOVE 03 TO T-PROVINCIA-CODIGO (3)
+           MOVE 'ALICANTE'   TO T-PROVINCIA-NOMBRE (3)
+           MOVE 04 TO T-PROVINCIA-CODIGO (4)
+           MOVE 'ALMERIA'    TO T-PROVINCIA-NOMBRE (4)
+           MOVE 05 TO T-PROVINCIA-CODIGO (5)
+           MOVE 'AVILA'      TO T-PROVINCIA-NOMBRE (5)
+           MOVE 06 TO T-PROVINCIA-CODIGO (6)
+           MOVE 'BADAJOZ'    TO T-PROVINCIA-NOMBRE (6)
+           MOVE 07 TO T-PROVINCIA-CODIGO (7)
+           MOVE 'BALEARES'   TO T-PROVINCIA-NOMBRE (7)
+           MOVE 08 TO T-PROVINCIA-CODIGO (8)
+           MOVE 'BARCELONA'  TO T-PROVINCIA-NOMBRE (8)
+           MOVE 09 TO T-PROVINCIA-CODIGO (9)
+           MOVE 'BURGOS'     TO T-PROVINCIA-NOMBRE (9)
+           MOVE 10 TO T-PROVINCIA-CODIGO (10)
+           MOVE 'CACERES'    TO T-PROVINCIA-NOMBRE (10)
+           MOVE 11 TO T-PROVINCIA-CODIGO (11)
+           MOVE 'CADIZ'      TO T-PROVINCIA-NOMBRE (11)
+           MOVE 12 TO T-PROVINCIA-CODIGO (12)
+           MOVE 'CASTELLON'  TO T-PROVINCIA-NOMBRE (12)
+           MOVE 13 TO T-PROVINCIA-CODIGO (13)
+           MOVE 'CIUDAD REA' TO T-PROVINCIA-NOMBRE (13)
+           MOVE 14 TO T-PROVINCIA-CODIGO (14)
+           MOVE 'CORDOBA'    TO T-PROVINCIA-NOMBRE (14)
+           MOVE 15 TO T-PROVINCIA-CODIGO (15)
+           MOVE 'CORUNA'     TO T-PROVINCIA-NOMBRE (15)
+           MOVE 16 TO T-PROVINCIA-CODIGO (16)
+           MOVE 'CUENCA'     TO T-PROVINCIA-NOMBRE (16)
+           MOVE 17 TO T-PROVINCIA-CODIGO (17)
+           MOVE 'GERONA'     TO T-PROVINCIA-NOMBRE (17)
+           MOVE 18 TO T-PROVINCIA-CODIGO (18)
+           MOVE 'GRANADA'    TO T-PROVINCIA-NOMBRE (18)
+           MOVE 19 TO T-PROVINCIA-CODIGO (19)
+           MOVE 'GUADALAJAR' TO T-PROVINCIA-NOMBRE (19)
+           MOVE 20 TO T-PROVINCIA-CODIGO (20)
+           MOVE 'GUIPUZCOA'  TO T-PROVINCIA-NOMBRE (20)
+           MOVE 21 TO T-PROVINCIA-CODIGO (21)
+           MOVE 'HUELVA'     TO T-PROVINCIA-NOMBRE (21)
+           MOVE 22 TO T-PROVINCIA-CODIGO (22)
+           MOVE 'HUESCA'     TO T-PROVINCIA-NOMBRE (22)
+           MOVE 23 TO T-PROVINCIA-CODIGO (23)
+           MOVE 'JAEN'       TO T-PROVINCIA-NOMBRE (23)
+           MOVE 24 TO T-PROVINCIA-CODIGO (24)
+           MOVE 'LEON'       TO T-PROVINCIA-NOMBRE (24)
+           MOVE 25 TO T-PROVINCIA-CODIGO (25)
+           MOVE 'LERIDA'     TO T-PROVINCIA-NOMBRE (25)
+           MOVE 26 TO T-PROVINCIA-CODIGO (26)
+           MOVE 'LA RIOJA'   TO T-PROVINCIA-NOMBRE (26)
+           MOVE 27 TO T-PROVINCIA-CODIGO (27)
+           MOVE 'LUGO'       TO T-PROVINCIA-NOMBRE (27)
+           MOVE 28 TO T-PROVINCIA-CODIGO (28)
+           MOVE 'MADRID'     TO T-PROVINCIA-NOMBRE (28)
+           MOVE 29 TO T-PROVINCIA-CODIGO (29)
+           MOVE 'MALAGA'     TO T-PROVINCIA-NOMBRE (29)
+           MOVE 30 TO T-PROVINCIA-CODIGO (30)
+           MOVE 'MURCIA'     TO T-PROVINCIA-NOMBRE (30)
+           MOVE 31 TO T-PROVINCIA-CODIGO (31)
+           MOVE 'NAVARRA'    TO T-PROVINCIA-NOMBRE (31)
+           MOVE 32 TO T-PROVINCIA-CODIGO (32)
+           MOVE 'ORENSE'     TO T-PROVINCIA-NOMBRE (32)
+           MOVE 33 TO T-PROVINCIA-CODIGO (33)
+           MOVE 'ASTURIAS'   TO T-PROVINCIA-NOMBRE (33)
+           MOVE 34 TO T-PROVINCIA-CODIGO (34)
+           MOVE 'PALENCIA'   TO T-PROVINCIA-NOMBRE (34)
+           MOVE 35 TO T-PROVINCIA-CODIGO (35)
+           MOVE 'LAS PALMAS' TO T-PROVINCIA-NOMBRE (35)
+           MOVE 36 TO T-PROVINCIA-CODIGO (36)
+           MOVE 'PONTEVEDRA' TO T-PROVINCIA-NOMBRE (36)
+           MOVE 37 TO T-PROVINCIA-CODIGO (37)
+           MOVE 'SALAMANCA'  TO T-PROVINCIA-NOMBRE (37)
+           MOVE 38 TO T-PROVINCIA-CODIGO (38)
+           MOVE 'STA CRUZ T' TO T-PROVINCIA-NOMBRE (38)
+           MOVE 39 TO T-PROVINCIA-CODIGO (39)
+           MOVE 'CANTABRIA'  TO T-PROVINCIA-NOMBRE (39)
+           MOVE 40 TO T-PROVINCIA-CODIGO (40)
+           MOVE 'SEGOVIA'    TO T-PROVINCIA-NOMBRE (40)
+           MOVE 41 TO T-PROVINCIA-CODIGO (41)
+           MOVE 'SEVILLA'    TO T-PROVINCIA-NOMBRE (41)
+           MOVE 42 TO T-PROVINCIA-CODIGO (42)
+           MOVE 'SORIA'      TO T-PROVINCIA-NOMBRE (42)
+           MOVE 43 TO T-PROVINCIA-CODIGO (43)
+           MOVE 'TARRAGONA'  TO T-PROVINCIA-NOMBRE (43)
+           MOVE 44 TO T-PROVINCIA-CODIGO (44)
+           MOVE 'TERUEL'     TO T-PROVINCIA-NOMBRE (44)
+           MOVE 45 TO T-PROVINCIA-CODIGO (45)
+           MOVE 'TOLEDO'     TO T-PROVINCIA-NOMBRE (45)
+           MOVE 46 TO T-PROVINCIA-CODIGO (46)
+           MOVE 'VALENCIA'   TO T-PROVINCIA-NOMBRE (46)
+           MOVE 47 TO T-PROVINCIA-CODIGO (47)
+           MOVE 'VALLADOLID' TO T-PROVINCIA-NOMBRE (47)
+           MOVE 48 TO T-PROVINCIA-CODIGO (48)
+           MOVE 'VIZCAYA'    TO T-PROVINCIA-NOMBRE (48)
+           MOVE 49 TO T-PROVINCIA-CODIGO (49)
+           MOVE 'ZAMORA'     TO T-PROVINCIA-NOMBRE (49)
+           MOVE 50 TO T-PROVINCIA-CODIGO (50)
+           MOVE 'ZARAGOZA'   TO T-PROVINCIA-NOMBRE (50)
+           MOVE 51 TO T-PROVINCIA-CODIGO (51)
+           MOVE 'CEUTA'      TO T-PROVINCIA-NOMBRE (51)
+           MOVE 52 TO T-PROVINCIA-CODIGO (52)
+           MOVE 'MELILLA'    TO T-PROVINCIA-NOMBRE (52)
 
+           OPEN INPUT PROVINCIAS-FILE
+           IF WS-PROV-STATUS = '00'
+              MOVE 0 TO W-NUM-PROVINCIAS
+              PERFORM READ-PROVINCIA
+              PERFORM RELOAD-PROVINCIA UNTIL WS-PROV-STATUS
+                  NOT = '00'
+              CLOSE PROVINCIAS-FILE
+           END-IF
+           .
 
+       READ-PROVINCIA.
+           READ PROVINCIAS-FILE
+               AT END
+                   MOVE '10' TO WS-PROV-STATUS
+           END-READ
+           .
 
+       RELOAD-PROVINCIA.
+           IF W-NUM-PROVINCIAS >= 52
+              MOVE '10' TO WS-PROV-STATUS
+           ELSE
+              ADD 1 TO W-NUM-PROVINCIAS
+              MOVE PR-CODIGO TO T-PROVINCIA-CODIGO (W-NUM-PROVINCIAS)
+              MOVE PR-NOMBRE TO T-PROVINCIA-NOMBRE (W-NUM-PROVINCIAS)
+              PERFORM READ-PROVINCIA
+           END-IF
+           .
+      *****************************************************************
+      * BUSCAR-PROVINCIA looks WS-BUSCAR-CODIGO up in T-PROVINCIA and
+      * returns the matching name in WS-FOUND-PROVINCIA-NOMBRE, or
+      * leaves PROV-NOT-FOUND set when no province has that code.
+      *****************************************************************
+       BUSCAR-PROVINCIA.
+           SET PROV-NOT-FOUND TO TRUE
+           SET T-PROV-IDX TO 1
+           SEARCH T-PROVINCIA
+               AT END
+                   CONTINUE
+               WHEN T-PROVINCIA-CODIGO (T-PROV-IDX) = WS-BUSCAR-CODIGO
+                   MOVE T-PROVINCIA-NOMBRE (T-PROV-IDX)
+                       TO WS-FOUND-PROVINCIA-NOMBRE
+                   SET PROV-FOUND TO TRUE
+           END-SEARCH
+           .
