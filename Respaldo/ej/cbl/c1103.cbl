@@ -1,6 +1,11 @@
       *****************************************************************
       * Program name:    C1103
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER Replaced the inline SEARCH WS-A demo with a
+      *                     CALL to the shared CODELOOK "does this code
+      *                     exist" lookup routine, so the same table
+      *                     search can be reused by any program with a
+      *                     table of valid codes.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -8,16 +13,31 @@
       *****************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-TABLE.
-           05 WS-A PIC 9(1) OCCURS 10 TIMES INDEXED BY I.
-       01  WS-SRCH PIC 9(1) VALUE 4.
-       01  W-POS PIC S9(9) SIGN LEADING SEPARATE.
+       01  W-CODE-TABLE.
+           05 W-CODE-ENTRY PIC X(4) OCCURS 10 TIMES.
+       01  W-TABLE-SIZE PIC 9(4) VALUE 10.
+       01  W-SEARCH-DIGIT PIC 9(1).
+       01  W-SEARCH-CODE PIC X(4).
+       01  W-FOUND-POSITION PIC 9(4).
+       01  W-RETURN-CODE PIC 9.
+           88 CODE-FOUND     VALUE 0.
+           88 CODE-NOT-FOUND VALUE 1.
        01  W-I PIC 99.
        PROCEDURE DIVISION.
-           MOVE '5874962310' TO WS-TABLE.
+           MOVE '5'    TO W-CODE-ENTRY (1)
+           MOVE '8'    TO W-CODE-ENTRY (2)
+           MOVE '7'    TO W-CODE-ENTRY (3)
+           MOVE '4'    TO W-CODE-ENTRY (4)
+           MOVE '9'    TO W-CODE-ENTRY (5)
+           MOVE '6'    TO W-CODE-ENTRY (6)
+           MOVE '2'    TO W-CODE-ENTRY (7)
+           MOVE '3'    TO W-CODE-ENTRY (8)
+           MOVE '1'    TO W-CODE-ENTRY (9)
+           MOVE '0'    TO W-CODE-ENTRY (10)
       *          1234567890
            PERFORM VARYING W-I FROM 0 BY 1 UNTIL W-I > 9
-              MOVE W-I              TO WS-SRCH
+              MOVE W-I              TO W-SEARCH-DIGIT
+              MOVE W-SEARCH-DIGIT   TO W-SEARCH-CODE
               PERFORM BUSCAR
            END-PERFORM.
            GOBACK
@@ -25,13 +45,12 @@
       *
       *
        BUSCAR.
-           SET I TO 1.
-           SEARCH WS-A
-           AT END DISPLAY 'NUMBER NOT FOUND IN TABLE'
-                  SET W-POS  TO I
-             WHEN WS-A(I) = WS-SRCH
-                  DISPLAY 'NUMBER FOUND IN TABLE'
-                  SET W-POS       TO I
-           END-SEARCH.
-           DISPLAY 'LA POSICION DE ' W-I ' ES W-POS:' W-POS
+           CALL 'CODELOOK' USING W-CODE-TABLE, W-TABLE-SIZE,
+               W-SEARCH-CODE, W-FOUND-POSITION, W-RETURN-CODE
+           IF CODE-FOUND
+              DISPLAY 'NUMBER FOUND IN TABLE'
+           ELSE
+              DISPLAY 'NUMBER NOT FOUND IN TABLE'
+           END-IF
+           DISPLAY 'LA POSICION DE ' W-I ' ES W-POS:' W-FOUND-POSITION
            .
