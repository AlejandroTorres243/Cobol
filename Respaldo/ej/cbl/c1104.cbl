@@ -1,6 +1,11 @@
       *****************************************************************
       * Program name:    C1103
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER Added INSERTAR-EMPLEADO, a maintenance
+      *                     paragraph that inserts a new WS-EMP-ID/
+      *                     WS-NAME pair into WS-TABLE while keeping
+      *                     the ASCENDING KEY WS-EMP-ID order the
+      *                     SEARCH ALL below depends on.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -8,14 +13,32 @@
       *****************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       77  WS-TABLE-COUNT PIC 9(2) VALUE 6.
        01  WS-TABLE.
-           05 WS-RECORD OCCURS 10 TIMES ASCENDING KEY IS WS-EMP-ID
+           05 WS-RECORD OCCURS 1 TO 10 TIMES
+              DEPENDING ON WS-TABLE-COUNT
+              ASCENDING KEY IS WS-EMP-ID
               INDEXED BY I.
               10 WS-EMP-ID PIC 9(2).
               10 WS-NAME PIC A(3).
        77  WS-POS PIC 9.
+       77  WS-NEW-EMP-ID PIC 9(2).
+       77  WS-NEW-NAME PIC A(3).
+       77  WS-INSERT-POS PIC 9(2).
+       77  WS-J PIC 9(2).
+       01  WS-STOP-SW PIC X VALUE 'N'.
+           88 STOP-SEARCH VALUE 'Y'.
        PROCEDURE DIVISION.
            MOVE '00ABC11DEF22GHI33JKL44MNO55PQR' TO WS-TABLE.
+
+           MOVE 25       TO WS-NEW-EMP-ID
+           MOVE 'XYZ'    TO WS-NEW-NAME
+           PERFORM INSERTAR-EMPLEADO
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TABLE-COUNT
+              DISPLAY WS-EMP-ID (I) ' ' WS-NAME (I)
+           END-PERFORM
+
            SEARCH ALL WS-RECORD
            AT END DISPLAY 'INVALID EMP ID(RECORD NOT FOUND IN TABLE)'
              WHEN WS-EMP-ID (I) = 33
@@ -38,3 +61,33 @@
 
            GOBACK
            .
+      *****************************************************************
+      * INSERTAR-EMPLEADO inserts WS-NEW-EMP-ID/WS-NEW-NAME into
+      * WS-TABLE, shifting entries up as needed so WS-RECORD stays in
+      * ascending WS-EMP-ID order for the SEARCH ALL above.
+      *****************************************************************
+       INSERTAR-EMPLEADO.
+           IF WS-TABLE-COUNT >= 10
+              DISPLAY 'WS-TABLE IS FULL, CANNOT INSERT'
+           ELSE
+              MOVE 'N' TO WS-STOP-SW
+              MOVE WS-TABLE-COUNT TO WS-INSERT-POS
+              ADD 1 TO WS-INSERT-POS
+              PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-TABLE-COUNT OR STOP-SEARCH
+                 IF WS-EMP-ID (I) > WS-NEW-EMP-ID
+                    MOVE I TO WS-INSERT-POS
+                    SET STOP-SEARCH TO TRUE
+                 END-IF
+              END-PERFORM
+
+              ADD 1 TO WS-TABLE-COUNT
+              PERFORM VARYING WS-J FROM WS-TABLE-COUNT BY -1
+                       UNTIL WS-J <= WS-INSERT-POS
+                 MOVE WS-RECORD (WS-J - 1) TO WS-RECORD (WS-J)
+              END-PERFORM
+
+              MOVE WS-NEW-EMP-ID TO WS-EMP-ID (WS-INSERT-POS)
+              MOVE WS-NEW-NAME   TO WS-NAME (WS-INSERT-POS)
+           END-IF
+           .
