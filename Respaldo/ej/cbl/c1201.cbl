@@ -6,6 +6,36 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    PROCESAR-REGISTRO now validates ACCT-NO
+      *                        before branching on its first character;
+      *                        anything that isn't a real account
+      *                        number is written to REJECT-FILE, tagged
+      *                        with REC-COUNTER, instead of silently
+      *                        falling through the IF.
+      * 08/09/26 MAINTAINER    Added checkpoint/restart logic: REC-
+      *                        COUNTER is saved to RESTART-FILE every
+      *                        WS-CHECKPOINT-INTERVAL records, and a
+      *                        prior incomplete run is detected on
+      *                        startup so MIFILE is repositioned past
+      *                        already-processed records instead of
+      *                        reprocessing the whole file.
+      * 08/09/26 MAINTAINER    OUTFILE now opens with a HEADER-RECORD
+      *                        (run date, program id) on a fresh run
+      *                        and always closes with a TRAILER-RECORD
+      *                        (final record count), using the shared
+      *                        COPY01 run-identification fields.
+      * 08/09/26 MAINTAINER    Every SELECT now carries a FILE STATUS
+      *                        field, checked after each OPEN/READ/
+      *                        WRITE/CLOSE; any non-zero status ends
+      *                        the run through ABEND-RUN with a message
+      *                        naming the file, the operation and the
+      *                        status instead of letting the runtime
+      *                        abend on its own.
+      * 08/09/26 MAINTAINER    FINALIZAR now appends a CTL-RECORD to the
+      *                        shared CTLFILE run-control log (input,
+      *                        written and rejected counts) so a later
+      *                        reconciliation run can tie this job's
+      *                        totals together with every other batch.
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -23,8 +53,19 @@
        OBJECT-COMPUTER. IBM-3081.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MIFILE ASSIGN  TO INFILEDD.
-           SELECT OUTFILE ASSIGN  TO OUTFILE.
+           SELECT MIFILE ASSIGN  TO INFILEDD
+               FILE STATUS IS WS-MIFILE-STATUS.
+           SELECT OUTFILE ASSIGN  TO OUTFILE
+               FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
@@ -38,19 +79,57 @@
             RECORD CONTAINS 43 CHARACTERS
             RECORDING MODE IS F
             BLOCK CONTAINS 0 RECORDS.
+       01  HEADER-RECORD.
+           05 HDR-RECORD-ID    PIC X(6).
+           05 HDR-RUN-DATE     PIC 9(8).
+           05 HDR-PROGRAM-ID   PIC X(8).
+           05 FILLER           PIC X(21).
        01  OUTFILE-REG.
            05 OUTFILE-REG-COD PIC X(8).
            05 FILLER          PIC X(35) VALUE SPACES.
        COPY EMPNEW.
+       01  TRAILER-RECORD.
+           05 TRL-RECORD-ID     PIC X(7).
+           05 TRL-COUNT-ISSUED  PIC 9(9).
+           05 TRL-PROGRAM-ID    PIC X(8).
+           05 FILLER            PIC X(19).
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-REC-COUNTER     PIC 9(6).
+           05  REJ-SEP1            PIC X(1)  VALUE SPACE.
+           05  REJ-ACCT-NO         PIC X(8).
+           05  REJ-SEP2            PIC X(1)  VALUE SPACE.
+           05  REJ-REASON          PIC X(30).
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-REC-COUNTER     PIC 9(6).
+       FD  CONTROL-FILE.
+       COPY CTLREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
+       COPY COPY01.
        01  COUNTERS-AND-ACCUMULATORS.
            05  REC-COUNTER    PIC S9(4)     COMP VALUE 0.
+           05  REJECT-COUNTER PIC S9(4)     COMP VALUE 0.
+           05  WRITTEN-COUNTER PIC S9(4)    COMP VALUE 0.
       *    05  TOTAL-AMOUNT   PIC S9(3)V99  COMP-3.
       *    05  INPUT-DATA     PIC X(30).
        01  INFILE-EOF         PIC X(1) VALUE 'N'.
            88 INFILE-EOF-SI   VALUE 'S'.
            88 INFILE-EOF-NO   VALUE 'N'.
+       01  WS-ACCT-VALIDO     PIC X(1) VALUE 'N'.
+           88 ACCT-NO-VALIDO      VALUE 'Y'.
+           88 ACCT-NO-INVALIDO    VALUE 'N'.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(4) COMP VALUE 100.
+       01  WS-MIFILE-STATUS        PIC XX.
+       01  WS-OUTFILE-STATUS       PIC XX.
+       01  WS-REJECT-STATUS        PIC XX.
+       01  WS-RESTART-STATUS       PIC XX.
+       01  WS-CTL-STATUS           PIC XX.
+       01  WS-RESTART-COUNT        PIC 9(6) VALUE 0.
+       01  WS-ABEND-FILE-NAME      PIC X(12).
+       01  WS-ABEND-OPERATION      PIC X(6).
+       01  WS-ABEND-STATUS         PIC XX.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN.
@@ -60,14 +139,166 @@
 
        INICIO.
            INITIALIZE COUNTERS-AND-ACCUMULATORS
+           MOVE 'C1201' TO WS-RUN-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM LEER-CHECKPOINT
            OPEN INPUT MIFILE
-           OPEN OUTPUT OUTFILE
+           IF WS-MIFILE-STATUS NOT = '00'
+              MOVE 'MIFILE'    TO WS-ABEND-FILE-NAME
+              MOVE 'OPEN'      TO WS-ABEND-OPERATION
+              MOVE WS-MIFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND OUTFILE
+              IF WS-OUTFILE-STATUS NOT = '00'
+                 MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'OPEN'    TO WS-ABEND-OPERATION
+                 MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+              OPEN EXTEND REJECT-FILE
+              IF WS-REJECT-STATUS NOT = '00'
+                 MOVE 'REJECT-FILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'OPEN'        TO WS-ABEND-OPERATION
+                 MOVE WS-REJECT-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+              PERFORM REPOSICIONAR-MIFILE
+           ELSE
+              OPEN OUTPUT OUTFILE
+              IF WS-OUTFILE-STATUS NOT = '00'
+                 MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'OPEN'    TO WS-ABEND-OPERATION
+                 MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+              OPEN OUTPUT REJECT-FILE
+              IF WS-REJECT-STATUS NOT = '00'
+                 MOVE 'REJECT-FILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'OPEN'        TO WS-ABEND-OPERATION
+                 MOVE WS-REJECT-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+              PERFORM WRITE-HEADER-RECORD
+           END-IF
+           .
+
+      *****************************************************************
+      * ABEND-RUN reports the file, operation and FILE STATUS behind a
+      * fatal I/O error (WS-ABEND-FILE-NAME/OPERATION/STATUS set by the
+      * caller) and ends the run cleanly instead of letting the
+      * runtime abend on its own.
+      *****************************************************************
+       ABEND-RUN.
+           DISPLAY '*** I/O ERROR - RUN TERMINATED ***'
+           DISPLAY 'FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-ABEND-OPERATION
+                   ' FILE STATUS: ' WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+      *****************************************************************
+      * WRITE-HEADER-RECORD stamps OUTFILE with a run-date/program-id
+      * header record; only done on a fresh run, since a restart
+      * resumes appending to an OUTFILE that already has one.
+      *****************************************************************
+       WRITE-HEADER-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE SPACES           TO HEADER-RECORD
+           MOVE 'HEADER'         TO HDR-RECORD-ID
+           MOVE WS-RUN-DATE      TO HDR-RUN-DATE
+           MOVE WS-RUN-PROGRAM-ID TO HDR-PROGRAM-ID
+           WRITE HEADER-RECORD
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * WRITE-TRAILER-RECORD stamps OUTFILE with the final record
+      * count once the whole run (including any restart) is done.
+      *****************************************************************
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES              TO TRAILER-RECORD
+           MOVE 'TRAILER'           TO TRL-RECORD-ID
+           MOVE REC-COUNTER         TO WS-RUN-RECORD-COUNT
+           MOVE WS-RUN-RECORD-COUNT TO TRL-COUNT-ISSUED
+           MOVE WS-RUN-PROGRAM-ID   TO TRL-PROGRAM-ID
+           WRITE TRAILER-RECORD
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * LEER-CHECKPOINT looks for a checkpoint left by a prior run that
+      * didn't reach FINALIZAR. WS-RESTART-COUNT stays zero when there
+      * is none, so a normal run behaves exactly as before.
+      *****************************************************************
+       LEER-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT RESTART-FILE
+      *    A non-zero status here just means there is no checkpoint
+      *    from a prior run yet, which is a normal condition, not an
+      *    I/O error -- so no ABEND-RUN on this one.
+           IF WS-RESTART-STATUS = '00'
+              READ RESTART-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE RST-REC-COUNTER TO WS-RESTART-COUNT
+              END-READ
+              CLOSE RESTART-FILE
+              IF WS-RESTART-STATUS NOT = '00'
+                 MOVE 'RESTART-FILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'CLOSE'        TO WS-ABEND-OPERATION
+                 MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * REPOSICIONAR-MIFILE re-reads and discards the records a prior
+      * run already processed, so PROCESO picks up right after them.
+      *****************************************************************
+       REPOSICIONAR-MIFILE.
+           DISPLAY 'REINICIANDO TRAS ' WS-RESTART-COUNT ' REGISTROS'
+           MOVE WS-RESTART-COUNT TO REC-COUNTER
+           PERFORM WS-RESTART-COUNT TIMES
+              READ MIFILE
+                  AT END
+                      SET INFILE-EOF-SI TO TRUE
+                  NOT AT END
+                      IF WS-MIFILE-STATUS NOT = '00'
+                         MOVE 'MIFILE' TO WS-ABEND-FILE-NAME
+                         MOVE 'READ'   TO WS-ABEND-OPERATION
+                         MOVE WS-MIFILE-STATUS TO WS-ABEND-STATUS
+                         PERFORM ABEND-RUN
+                      END-IF
+              END-READ
+           END-PERFORM
            .
 
        PROCESO.
            PERFORM LEER-REGISTRO
            PERFORM UNTIL INFILE-EOF-SI
               PERFORM PROCESAR-REGISTRO
+      *    Checkpoint on records actually processed (validated and
+      *    written to OUTFILE or REJECT-FILE), not merely read -- a
+      *    checkpoint taken right after the READ would let a restart
+      *    skip a record that was read but never processed.
+              IF FUNCTION MOD (REC-COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+                 PERFORM ESCRIBIR-CHECKPOINT
+              END-IF
               PERFORM LEER-REGISTRO
            END-PERFORM
       *    Estas dos formas de procesar el fichero son similares
@@ -81,6 +312,12 @@
                SET INFILE-EOF-SI      TO TRUE
       *        MOVE 'S'               TO INFILE-EOF
            NOT AT END
+               IF WS-MIFILE-STATUS NOT = '00'
+                  MOVE 'MIFILE' TO WS-ABEND-FILE-NAME
+                  MOVE 'READ'   TO WS-ABEND-OPERATION
+                  MOVE WS-MIFILE-STATUS TO WS-ABEND-STATUS
+                  PERFORM ABEND-RUN
+               END-IF
                ADD 1 TO REC-COUNTER
       *    Este procesar registro solo deber√≠a estar en el caso del
       *    perform outline
@@ -88,29 +325,190 @@
            END-READ
            .
 
+      *****************************************************************
+      * ESCRIBIR-CHECKPOINT saves REC-COUNTER to RESTART-FILE so a
+      * later run can pick up where this one left off if it doesn't
+      * reach FINALIZAR.
+      *****************************************************************
+       ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = '00'
+              MOVE 'RESTART-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'OPEN'         TO WS-ABEND-OPERATION
+              MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           MOVE REC-COUNTER TO RST-REC-COUNTER
+           WRITE RESTART-RECORD
+           IF WS-RESTART-STATUS NOT = '00'
+              MOVE 'RESTART-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'        TO WS-ABEND-OPERATION
+              MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           CLOSE RESTART-FILE
+           IF WS-RESTART-STATUS NOT = '00'
+              MOVE 'RESTART-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'        TO WS-ABEND-OPERATION
+              MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * LIMPIAR-CHECKPOINT clears RESTART-FILE once a run completes
+      * normally, so the next run doesn't think it needs to restart.
+      *****************************************************************
+       LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = '00'
+              MOVE 'RESTART-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'OPEN'         TO WS-ABEND-OPERATION
+              MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           CLOSE RESTART-FILE
+           IF WS-RESTART-STATUS NOT = '00'
+              MOVE 'RESTART-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'        TO WS-ABEND-OPERATION
+              MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
        PROCESAR-REGISTRO.
            DISPLAY REC-COUNTER ':' EMPLOYEE(1:8)
                                    EMPLOYEE(35:100)
-           IF ACCT-NO OF EMPLOYEE (1:1) = '1'
-              PERFORM ESCRIBIR-REGISTRO-1
-      *    ELSE
-      *       PERFORM ESCRIBIR-REGISTRO-2
+           PERFORM VALIDAR-ACCT-NO
+           IF ACCT-NO-VALIDO
+              IF ACCT-NO OF EMPLOYEE (1:1) = '1'
+                 PERFORM ESCRIBIR-REGISTRO-1
+      *       ELSE
+      *          PERFORM ESCRIBIR-REGISTRO-2
+              END-IF
+           ELSE
+              PERFORM RECHAZAR-REGISTRO
            END-IF
            .
 
+      *****************************************************************
+      * VALIDAR-ACCT-NO rejects anything that isn't a plausible account
+      * number: it must be all-numeric and it can't be blank or zero.
+      *****************************************************************
+       VALIDAR-ACCT-NO.
+           SET ACCT-NO-INVALIDO TO TRUE
+           IF ACCT-NO OF EMPLOYEE IS NUMERIC
+              AND ACCT-NO OF EMPLOYEE NOT = ZEROS
+              AND ACCT-NO OF EMPLOYEE NOT = SPACES
+              SET ACCT-NO-VALIDO TO TRUE
+           END-IF
+           .
+
+       RECHAZAR-REGISTRO.
+           INSPECT REJECT-RECORD REPLACING ALL LOW-VALUES BY SPACES
+           MOVE REC-COUNTER            TO REJ-REC-COUNTER
+           MOVE ACCT-NO OF EMPLOYEE    TO REJ-ACCT-NO
+           MOVE 'ACCT-NO INVALIDO'     TO REJ-REASON
+           WRITE REJECT-RECORD
+           IF WS-REJECT-STATUS NOT = '00'
+              MOVE 'REJECT-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'       TO WS-ABEND-OPERATION
+              MOVE WS-REJECT-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           ADD 1 TO REJECT-COUNTER
+           .
+
        ESCRIBIR-REGISTRO-1.
-           INSPECT OUTFILE-REG REPLACING ALL LOW-VALUES BY SPACES
+           MOVE SPACES TO OUTFILE-REG
            MOVE ACCT-NO OF EMPLOYEE TO OUTFILE-REG-COD
            WRITE OUTFILE-REG
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           ADD 1 TO WRITTEN-COUNTER
            .
 
        ESCRIBIR-REGISTRO-2.
            MOVE CORR EMPLOYEE  TO EMPNEW
            WRITE EMPNEW
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           ADD 1 TO WRITTEN-COUNTER
+           .
+
+      *****************************************************************
+      * ESCRIBIR-CONTROL-RECORD appends this run's input/written/
+      * rejected counts to the shared CTLFILE run-control log, opening
+      * it fresh the first time any batch program writes to it and
+      * appending afterwards.
+      *****************************************************************
+       ESCRIBIR-CONTROL-RECORD.
+           OPEN EXTEND CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+              OPEN OUTPUT CONTROL-FILE
+              IF WS-CTL-STATUS NOT = '00'
+                 MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'OPEN'         TO WS-ABEND-OPERATION
+                 MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+           END-IF
+           MOVE SPACES              TO CTL-RECORD
+           MOVE WS-RUN-PROGRAM-ID   TO CTL-PROGRAM-ID
+           MOVE WS-RUN-DATE         TO CTL-RUN-DATE
+           MOVE REC-COUNTER         TO CTL-INPUT-COUNT
+           MOVE WRITTEN-COUNTER     TO CTL-OUTPUT-COUNT
+           MOVE REJECT-COUNTER      TO CTL-REJECT-COUNT
+           WRITE CTL-RECORD
+           IF WS-CTL-STATUS NOT = '00'
+              MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'        TO WS-ABEND-OPERATION
+              MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           CLOSE CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+              MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'        TO WS-ABEND-OPERATION
+              MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            .
 
        FINALIZAR.
            CLOSE MIFILE
+           IF WS-MIFILE-STATUS NOT = '00'
+              MOVE 'MIFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'  TO WS-ABEND-OPERATION
+              MOVE WS-MIFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           PERFORM WRITE-TRAILER-RECORD
+           CLOSE OUTFILE
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           CLOSE REJECT-FILE
+           IF WS-REJECT-STATUS NOT = '00'
+              MOVE 'REJECT-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'       TO WS-ABEND-OPERATION
+              MOVE WS-REJECT-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           PERFORM LIMPIAR-CHECKPOINT
+           PERFORM ESCRIBIR-CONTROL-RECORD
            DISPLAY 'HE PROCESADO ' REC-COUNTER ' REGISTROS'
+           DISPLAY 'RECHAZADOS   ' REJECT-COUNTER ' REGISTROS'
            GOBACK
            .
