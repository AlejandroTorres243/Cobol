@@ -1,4 +1,4 @@
-*****************************************************************
+      *****************************************************************
       * Program name:    C1202
       * Original author: MYNAME
       *
@@ -13,6 +13,33 @@
       *    en ambos fichero se actualizará el campo RESERVED de FILE1
       *    con el campo RESERVED-NEW.
       *
+      * 08/09/26 MAINTAINER    Finished the match/update: INICIO now
+      *                        actually opens FILE2 (it was opening
+      *                        FILE1 twice), PROCESO does a real
+      *                        ascending-ACCT-NO match/merge over both
+      *                        files, ACTUALIZAR-Y-ESCRIBIR applies
+      *                        RESERVED-NEW on a match, and unmatched
+      *                        FILE1 records are reported separately
+      *                        from unmatched FILE2 records instead of
+      *                        FILE2 being read at all.
+      * 08/09/26 MAINTAINER    OUTFILE now opens with a HEADER-RECORD
+      *                        (run date, program id) and closes with
+      *                        a TRAILER-RECORD (final record count),
+      *                        using the shared COPY01 fields.
+      * 08/09/26 MAINTAINER    Every SELECT now carries a FILE STATUS
+      *                        field, checked after each OPEN/READ/
+      *                        WRITE/CLOSE; any non-zero status ends
+      *                        the run through ABEND-RUN with a message
+      *                        naming the file, the operation and the
+      *                        status instead of letting the runtime
+      *                        abend on its own.
+      * 08/09/26 MAINTAINER    FINALIZAR now appends a CTL-RECORD to the
+      *                        shared CTLFILE run-control log (FILE1
+      *                        input count against matched-plus-
+      *                        unmatched OUTFILE writes) so a later
+      *                        reconciliation run can tie this job's
+      *                        totals together with every other batch.
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  C1202.
@@ -29,18 +56,25 @@
        OBJECT-COMPUTER. IBM-3081.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE1  ASSIGN TO FILE1DD.
-           SELECT FILE2  ASSIGN TO FILE2DD.
-           SELECT OUTFILE ASSIGN  TO OUTFILE.
+           SELECT FILE1  ASSIGN TO FILE1DD
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT FILE2  ASSIGN TO FILE2DD
+               FILE STATUS IS WS-FILE2-STATUS.
+           SELECT OUTFILE ASSIGN  TO OUTFILE
+               FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
       *****************************************************************
+      * FILE1 and FILE2 are expected in ascending ACCT-NO order, as is
+      * standard for a match/merge extract of this kind.
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  FILE1      RECORD CONTAINS 170 CHARACTERS
             RECORDING MODE IS F
             BLOCK CONTAINS 0 RECORDS.
-       01  FILE1-REG.
-           COPY EMPLOYEE.
+       COPY EMPLOYEE.
       *CONTENIDO DEL FICHERO EXTERNO ZA0023.DATAN
       *18011809AA
       *18091817BB
@@ -57,22 +91,44 @@
             BLOCK CONTAINS 0 RECORDS.
        COPY EMPACT.
        FD  OUTFILE
-            RECORD CONTAINS 43 CHARACTERS
+            RECORD CONTAINS 170 CHARACTERS
             RECORDING MODE IS F
             BLOCK CONTAINS 0 RECORDS.
-       01  OUTFILE-REG.
-           COPY EMPLOYEE.
-      *    05 OUTFILE-REG-COD PIC X(8).
-      *    05 FILLER          PIC X(35) VALUE SPACES.
+       01  HEADER-RECORD.
+           05 HDR-RECORD-ID    PIC X(6).
+           05 HDR-RUN-DATE     PIC 9(8).
+           05 HDR-PROGRAM-ID   PIC X(8).
+           05 FILLER           PIC X(148).
+       COPY EMPLOYEE REPLACING ==EMPLOYEE== BY ==OUTFILE-REC==.
+       01  TRAILER-RECORD.
+           05 TRL-RECORD-ID     PIC X(7).
+           05 TRL-COUNT-ISSUED  PIC 9(9).
+           05 TRL-PROGRAM-ID    PIC X(8).
+           05 FILLER            PIC X(146).
+       FD  CONTROL-FILE.
+       COPY CTLREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
+       COPY COPY01.
        01  COUNTERS-AND-ACCUMULATORS.
-           05  REC-COUNTER    PIC S9(4)     COMP VALUE 0.
-      *    05  TOTAL-AMOUNT   PIC S9(3)V99  COMP-3.
-      *    05  INPUT-DATA     PIC X(30).
-       01  INFILE-EOF         PIC X(1) VALUE 'N'.
-           88 INFILE-EOF-SI   VALUE 'S'.
-           88 INFILE-EOF-NO   VALUE 'N'.
+           05  REC-COUNTER          PIC S9(4)  COMP VALUE 0.
+           05  FILE2-COUNTER        PIC S9(4)  COMP VALUE 0.
+           05  MATCH-COUNTER        PIC S9(4)  COMP VALUE 0.
+           05  UNMATCHED1-COUNTER   PIC S9(4)  COMP VALUE 0.
+           05  UNMATCHED2-COUNTER   PIC S9(4)  COMP VALUE 0.
+       01  FILE1-EOF          PIC X(1) VALUE 'N'.
+           88 FILE1-EOF-SI    VALUE 'S'.
+           88 FILE1-EOF-NO    VALUE 'N'.
+       01  FILE2-EOF          PIC X(1) VALUE 'N'.
+           88 FILE2-EOF-SI    VALUE 'S'.
+           88 FILE2-EOF-NO    VALUE 'N'.
+       01  WS-FILE1-STATUS    PIC XX.
+       01  WS-FILE2-STATUS    PIC XX.
+       01  WS-OUTFILE-STATUS  PIC XX.
+       01  WS-CTL-STATUS      PIC XX.
+       01  WS-ABEND-FILE-NAME PIC X(12).
+       01  WS-ABEND-OPERATION PIC X(6).
+       01  WS-ABEND-STATUS    PIC XX.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN.
@@ -82,59 +138,257 @@
 
        INICIO.
            INITIALIZE COUNTERS-AND-ACCUMULATORS
+           MOVE 'C1202' TO WS-RUN-PROGRAM-ID
            OPEN INPUT FILE1
-           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+              MOVE 'FILE1' TO WS-ABEND-FILE-NAME
+              MOVE 'OPEN'  TO WS-ABEND-OPERATION
+              MOVE WS-FILE1-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           OPEN INPUT FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+              MOVE 'FILE2' TO WS-ABEND-FILE-NAME
+              MOVE 'OPEN'  TO WS-ABEND-OPERATION
+              MOVE WS-FILE2-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            OPEN OUTPUT OUTFILE
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'OPEN'    TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           PERFORM WRITE-HEADER-RECORD
            .
 
+      *****************************************************************
+      * ABEND-RUN reports the file, operation and FILE STATUS behind a
+      * fatal I/O error (WS-ABEND-FILE-NAME/OPERATION/STATUS set by the
+      * caller) and ends the run cleanly instead of letting the
+      * runtime abend on its own.
+      *****************************************************************
+       ABEND-RUN.
+           DISPLAY '*** I/O ERROR - RUN TERMINATED ***'
+           DISPLAY 'FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-ABEND-OPERATION
+                   ' FILE STATUS: ' WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+      *****************************************************************
+      * WRITE-HEADER-RECORD stamps OUTFILE with a run-date/program-id
+      * header record before any FILE1/FILE2 detail records are
+      * written.
+      *****************************************************************
+       WRITE-HEADER-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE SPACES            TO HEADER-RECORD
+           MOVE 'HEADER'          TO HDR-RECORD-ID
+           MOVE WS-RUN-DATE       TO HDR-RUN-DATE
+           MOVE WS-RUN-PROGRAM-ID TO HDR-PROGRAM-ID
+           WRITE HEADER-RECORD
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * WRITE-TRAILER-RECORD stamps OUTFILE with the final FILE1
+      * record count once the match/merge is done.
+      *****************************************************************
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES              TO TRAILER-RECORD
+           MOVE 'TRAILER'           TO TRL-RECORD-ID
+           MOVE REC-COUNTER         TO WS-RUN-RECORD-COUNT
+           MOVE WS-RUN-RECORD-COUNT TO TRL-COUNT-ISSUED
+           MOVE WS-RUN-PROGRAM-ID   TO TRL-PROGRAM-ID
+           WRITE TRAILER-RECORD
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * PROCESO is a classic ascending-key match/merge: the lower
+      * ACCT-NO advances alone (unmatched), equal ACCT-NOs advance
+      * together (matched, RESERVED updated), and either file running
+      * out just drains the other as unmatched.
+      *****************************************************************
        PROCESO.
-           PERFORM LEER-REGISTRO
-           PERFORM UNTIL INFILE-EOF-SI
-              PERFORM PROCESAR-REGISTRO
-              PERFORM LEER-REGISTRO
+           PERFORM LEER-FILE1
+           PERFORM LEER-FILE2
+           PERFORM UNTIL FILE1-EOF-SI AND FILE2-EOF-SI
+              EVALUATE TRUE
+                 WHEN FILE1-EOF-SI
+                    PERFORM REPORTAR-SIN-MATCH-FILE2
+                    PERFORM LEER-FILE2
+                 WHEN FILE2-EOF-SI
+                    PERFORM ESCRIBIR-SIN-ACTUALIZAR
+                    PERFORM LEER-FILE1
+                 WHEN ACCT-NO OF EMPLOYEE < ACCT-NO OF EMPACT
+                    PERFORM ESCRIBIR-SIN-ACTUALIZAR
+                    PERFORM LEER-FILE1
+                 WHEN ACCT-NO OF EMPLOYEE > ACCT-NO OF EMPACT
+                    PERFORM REPORTAR-SIN-MATCH-FILE2
+                    PERFORM LEER-FILE2
+                 WHEN OTHER
+                    PERFORM ACTUALIZAR-Y-ESCRIBIR
+                    PERFORM LEER-FILE1
+                    PERFORM LEER-FILE2
+              END-EVALUATE
            END-PERFORM
-      *    Estas dos formas de procesar el fichero son similares
-      *    PERFORM LEER-REGISTRO UNTIL INFILE-EOF-SI
            .
 
-       LEER-REGISTRO.
-           READ FILE1          AT END
-      *    Estas dos sentencias son equivalentes
-               SET INFILE-EOF-SI      TO TRUE
-      *        MOVE 'S'               TO INFILE-EOF
-           NOT AT END
-               ADD 1 TO REC-COUNTER
-      *    Este procesar registro solo debería estar en el caso del
-      *    perform outline
-      *         PERFORM PROCESAR-REGISTRO
+       LEER-FILE1.
+           READ FILE1
+               AT END
+                   SET FILE1-EOF-SI TO TRUE
+               NOT AT END
+                   IF WS-FILE1-STATUS NOT = '00'
+                      MOVE 'FILE1' TO WS-ABEND-FILE-NAME
+                      MOVE 'READ'  TO WS-ABEND-OPERATION
+                      MOVE WS-FILE1-STATUS TO WS-ABEND-STATUS
+                      PERFORM ABEND-RUN
+                   END-IF
+                   ADD 1 TO REC-COUNTER
+                   DISPLAY REC-COUNTER ':' EMPLOYEE(1:8)
+                                           EMPLOYEE(35:100)
+           END-READ
+           .
+
+       LEER-FILE2.
+           READ FILE2
+               AT END
+                   SET FILE2-EOF-SI TO TRUE
+               NOT AT END
+                   IF WS-FILE2-STATUS NOT = '00'
+                      MOVE 'FILE2' TO WS-ABEND-FILE-NAME
+                      MOVE 'READ'  TO WS-ABEND-OPERATION
+                      MOVE WS-FILE2-STATUS TO WS-ABEND-STATUS
+                      PERFORM ABEND-RUN
+                   END-IF
+                   ADD 1 TO FILE2-COUNTER
            END-READ
            .
 
-       PROCESAR-REGISTRO.
-           DISPLAY REC-COUNTER ':' EMPLOYEE(1:8)
-                                   EMPLOYEE(35:100)
-           IF ACCT-NO OF EMPLOYEE (1:1) = '1'
-              PERFORM ESCRIBIR-REGISTRO-1
-      *    ELSE
-      *       PERFORM ESCRIBIR-REGISTRO-2
+      *****************************************************************
+      * ACTUALIZAR-Y-ESCRIBIR writes FILE1's record to OUTFILE with
+      * RESERVED replaced by FILE2's RESERVED-NEW, since ACCT-NO
+      * matched on both files.
+      *****************************************************************
+       ACTUALIZAR-Y-ESCRIBIR.
+           MOVE CORR EMPLOYEE      TO OUTFILE-REC
+           MOVE RESERVED-NEW       TO RESERVED OF OUTFILE-REC
+           WRITE OUTFILE-REC
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
            END-IF
+           ADD 1 TO MATCH-COUNTER
            .
 
-       ESCRIBIR-REGISTRO-1.
-           INSPECT OUTFILE-REG REPLACING ALL LOW-VALUES BY SPACES
-           MOVE ACCT-NO OF EMPLOYEE TO OUTFILE-REG-COD
-           WRITE OUTFILE-REG
+      *****************************************************************
+      * ESCRIBIR-SIN-ACTUALIZAR writes FILE1's record to OUTFILE
+      * unchanged: no FILE2 record shares its ACCT-NO.
+      *****************************************************************
+       ESCRIBIR-SIN-ACTUALIZAR.
+           MOVE CORR EMPLOYEE      TO OUTFILE-REC
+           WRITE OUTFILE-REC
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           ADD 1 TO UNMATCHED1-COUNTER
            .
 
-       ESCRIBIR-REGISTRO-2.
-           MOVE CORR EMPLOYEE  TO EMPNEW
-           WRITE EMPNEW
+      *****************************************************************
+      * REPORTAR-SIN-MATCH-FILE2 counts and reports a FILE2 activity
+      * record whose ACCT-NO never showed up on FILE1.
+      *****************************************************************
+       REPORTAR-SIN-MATCH-FILE2.
+           DISPLAY 'FILE2 SIN MATCH EN FILE1: ' ACCT-NO OF EMPACT
+           ADD 1 TO UNMATCHED2-COUNTER
+           .
+
+      *****************************************************************
+      * ESCRIBIR-CONTROL-RECORD appends this run's FILE1 input count
+      * and OUTFILE (matched plus unmatched) write count to the shared
+      * CTLFILE run-control log, opening it fresh the first time any
+      * batch program writes to it and appending afterwards.
+      *****************************************************************
+       ESCRIBIR-CONTROL-RECORD.
+           OPEN EXTEND CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+              OPEN OUTPUT CONTROL-FILE
+              IF WS-CTL-STATUS NOT = '00'
+                 MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'OPEN'         TO WS-ABEND-OPERATION
+                 MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+           END-IF
+           MOVE SPACES              TO CTL-RECORD
+           MOVE WS-RUN-PROGRAM-ID   TO CTL-PROGRAM-ID
+           MOVE WS-RUN-DATE         TO CTL-RUN-DATE
+           MOVE REC-COUNTER         TO CTL-INPUT-COUNT
+           COMPUTE CTL-OUTPUT-COUNT = MATCH-COUNTER + UNMATCHED1-COUNTER
+           MOVE 0                   TO CTL-REJECT-COUNT
+           WRITE CTL-RECORD
+           IF WS-CTL-STATUS NOT = '00'
+              MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'WRITE'        TO WS-ABEND-OPERATION
+              MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           CLOSE CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+              MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'        TO WS-ABEND-OPERATION
+              MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            .
 
        FINALIZAR.
+           PERFORM WRITE-TRAILER-RECORD
            CLOSE FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+              MOVE 'FILE1' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE' TO WS-ABEND-OPERATION
+              MOVE WS-FILE1-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            CLOSE FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+              MOVE 'FILE2' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE' TO WS-ABEND-OPERATION
+              MOVE WS-FILE2-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
            CLOSE OUTFILE
-           DISPLAY 'HE PROCESADO ' REC-COUNTER ' REGISTROS'
+           IF WS-OUTFILE-STATUS NOT = '00'
+              MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+              MOVE 'CLOSE'   TO WS-ABEND-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ABEND-STATUS
+              PERFORM ABEND-RUN
+           END-IF
+           PERFORM ESCRIBIR-CONTROL-RECORD
+           DISPLAY 'HE PROCESADO ' REC-COUNTER ' REGISTROS DE FILE1'
+           DISPLAY 'ACTUALIZADOS ' MATCH-COUNTER ' REGISTROS'
+           DISPLAY 'SIN MATCH EN FILE1: ' UNMATCHED1-COUNTER
+           DISPLAY 'SIN MATCH EN FILE2: ' UNMATCHED2-COUNTER
            GOBACK
            .
