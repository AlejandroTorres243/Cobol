@@ -0,0 +1,162 @@
+      *****************************************************************
+      * Program name:    C1301
+      * Original author: MAINTAINER
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/09/26 MAINTAINER    Created - end-of-day reconciliation
+      *                        report over the shared CTLFILE run-
+      *                        control log written by C1201, C1202 and
+      *                        C0702 (c0901.cbl): for every job run it
+      *                        confirms CTL-INPUT-COUNT equals
+      *                        CTL-OUTPUT-COUNT plus CTL-REJECT-COUNT,
+      *                        and totals every count across the whole
+      *                        job stream.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  C1301.
+       AUTHOR. MAINTAINER.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY CTLREC.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  JOB-COUNTER          PIC S9(4) COMP VALUE 0.
+           05  MISMATCH-COUNTER     PIC S9(4) COMP VALUE 0.
+           05  TOTAL-INPUT-COUNT    PIC 9(9)  VALUE 0.
+           05  TOTAL-OUTPUT-COUNT   PIC 9(9)  VALUE 0.
+           05  TOTAL-REJECT-COUNT   PIC 9(9)  VALUE 0.
+       01  WS-EXPECTED-INPUT        PIC 9(9)  VALUE 0.
+       01  CONTROL-FILE-EOF         PIC X(1) VALUE 'N'.
+           88 CONTROL-FILE-EOF-SI   VALUE 'S'.
+           88 CONTROL-FILE-EOF-NO   VALUE 'N'.
+       01  SW-CONTROL-FILE-OPEN     PIC X(1) VALUE 'N'.
+           88 CONTROL-FILE-WAS-OPENED  VALUE 'Y'.
+       01  WS-CTL-STATUS            PIC XX.
+       01  WS-ABEND-FILE-NAME       PIC X(12).
+       01  WS-ABEND-OPERATION       PIC X(6).
+       01  WS-ABEND-STATUS          PIC XX.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           GO TO FINALIZAR.
+
+       INICIO.
+           INITIALIZE COUNTERS-AND-ACCUMULATORS
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+              SET CONTROL-FILE-WAS-OPENED TO TRUE
+              DISPLAY 'RECONCILIACION DE CONTROL DE LOTES'
+           ELSE
+      *    Ningun programa ha escrito todavia en CTLFILE: no hay nada
+      *    que reconciliar todavia, no es un error fatal.
+              DISPLAY 'NO HAY EJECUCIONES QUE RECONCILIAR EN CTLFILE'
+              SET CONTROL-FILE-EOF-SI TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * ABEND-RUN reports the file, operation and FILE STATUS behind a
+      * fatal I/O error (WS-ABEND-FILE-NAME/OPERATION/STATUS set by the
+      * caller) and ends the run cleanly instead of letting the
+      * runtime abend on its own.
+      *****************************************************************
+       ABEND-RUN.
+           DISPLAY '*** I/O ERROR - RUN TERMINATED ***'
+           DISPLAY 'FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-ABEND-OPERATION
+                   ' FILE STATUS: ' WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+       PROCESO.
+           PERFORM LEER-CONTROL-RECORD
+           PERFORM UNTIL CONTROL-FILE-EOF-SI
+              PERFORM VERIFICAR-CONTROL-RECORD
+              PERFORM LEER-CONTROL-RECORD
+           END-PERFORM
+           .
+
+       LEER-CONTROL-RECORD.
+           READ CONTROL-FILE
+               AT END
+                   SET CONTROL-FILE-EOF-SI TO TRUE
+               NOT AT END
+                   IF WS-CTL-STATUS NOT = '00'
+                      MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+                      MOVE 'READ'         TO WS-ABEND-OPERATION
+                      MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+                      PERFORM ABEND-RUN
+                   END-IF
+           END-READ
+           .
+
+      *****************************************************************
+      * VERIFICAR-CONTROL-RECORD checks one job's counts and reports
+      * whether it reconciles (input = output + reject), then adds its
+      * counts into the whole-run totals.
+      *****************************************************************
+       VERIFICAR-CONTROL-RECORD.
+           ADD 1 TO JOB-COUNTER
+           COMPUTE WS-EXPECTED-INPUT =
+                   CTL-OUTPUT-COUNT + CTL-REJECT-COUNT
+           IF CTL-INPUT-COUNT = WS-EXPECTED-INPUT
+              DISPLAY CTL-PROGRAM-ID ' ' CTL-RUN-DATE
+                      ' ENTRADA=' CTL-INPUT-COUNT
+                      ' SALIDA='  CTL-OUTPUT-COUNT
+                      ' RECHAZOS=' CTL-REJECT-COUNT
+                      ' -- OK'
+           ELSE
+              DISPLAY CTL-PROGRAM-ID ' ' CTL-RUN-DATE
+                      ' ENTRADA=' CTL-INPUT-COUNT
+                      ' SALIDA='  CTL-OUTPUT-COUNT
+                      ' RECHAZOS=' CTL-REJECT-COUNT
+                      ' -- DESCUADRE'
+              ADD 1 TO MISMATCH-COUNTER
+           END-IF
+           ADD CTL-INPUT-COUNT  TO TOTAL-INPUT-COUNT
+           ADD CTL-OUTPUT-COUNT TO TOTAL-OUTPUT-COUNT
+           ADD CTL-REJECT-COUNT TO TOTAL-REJECT-COUNT
+           .
+
+       FINALIZAR.
+           IF CONTROL-FILE-WAS-OPENED
+              CLOSE CONTROL-FILE
+              IF WS-CTL-STATUS NOT = '00'
+                 MOVE 'CONTROL-FILE' TO WS-ABEND-FILE-NAME
+                 MOVE 'CLOSE'        TO WS-ABEND-OPERATION
+                 MOVE WS-CTL-STATUS  TO WS-ABEND-STATUS
+                 PERFORM ABEND-RUN
+              END-IF
+           END-IF
+           DISPLAY 'JOBS RECONCILIADOS: ' JOB-COUNTER
+           DISPLAY 'JOBS EN DESCUADRE:  ' MISMATCH-COUNTER
+           DISPLAY 'TOTAL ENTRADA:      ' TOTAL-INPUT-COUNT
+           DISPLAY 'TOTAL SALIDA:       ' TOTAL-OUTPUT-COUNT
+           DISPLAY 'TOTAL RECHAZOS:     ' TOTAL-REJECT-COUNT
+           GOBACK
+           .
