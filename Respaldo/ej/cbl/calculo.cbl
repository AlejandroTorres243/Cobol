@@ -1,3 +1,14 @@
+      *****************************************************************
+      * Program name:    CALCULO
+      * 08/09/26 MAINTAINER    MI-DINERO/CUOTA were only ever compared
+      *                        against a hardcoded 3 installments.
+      *                        NUM-CUOTAS is now a real input and the
+      *                        equality check is replaced by a CALL to
+      *                        the shared CUOTAS installment-plan
+      *                        calculator, with an amortization line
+      *                        displayed per installment.
+      *
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CALCULO.
       *****************************************************************
@@ -13,16 +24,45 @@
        WORKING-STORAGE SECTION.
        01  MI-DINERO      PIC 9(3)V99 USAGE COMP-3 VALUE 600.90.
        01  CUOTA          PIC 9(3)V99 USAGE COMP-3 VALUE 200.30.
-       01  TOTAL          PIC 9(3)V99 USAGE COMP-3 VALUE 0.
+       01  NUM-CUOTAS     PIC 9(3)             VALUE 3.
+       01  CUOTAS-CUBIERTAS PIC 9(3).
+       01  SALDO-RESTANTE PIC 9(3)V99 USAGE COMP-3.
+       01  TABLA-AMORTIZACION.
+           05  FILA-CUOTA OCCURS 1 TO 99 TIMES
+               DEPENDING ON NUM-CUOTAS
+               INDEXED BY I-CUOTA.
+               10  FILA-IMPORTE-APLICADO  PIC 9(3)V99 USAGE COMP-3.
+               10  FILA-SALDO-DESPUES     PIC 9(3)V99 USAGE COMP-3.
        77  FECHA          PIC X(60).
       *****************************************************************
        PROCEDURE DIVISION.
-           COMPUTE TOTAL = CUOTA * 3
-           IF (MI-DINERO = TOTAL)
+           DISPLAY 'NUMERO DE CUOTAS DEL PLAN (999): ' NO ADVANCING
+           ACCEPT NUM-CUOTAS
+
+           IF NUM-CUOTAS = 0 OR NUM-CUOTAS > 99
+              DISPLAY 'NUMERO DE CUOTAS ' NUM-CUOTAS
+                  ' FUERA DE RANGO (1-99) - NO SE CALCULA EL PLAN'
+              GOBACK
+           END-IF
+
+           CALL 'CUOTAS' USING MI-DINERO, CUOTA, NUM-CUOTAS,
+               CUOTAS-CUBIERTAS, SALDO-RESTANTE, TABLA-AMORTIZACION
+
+           PERFORM VARYING I-CUOTA FROM 1 BY 1
+                    UNTIL I-CUOTA > NUM-CUOTAS
+              DISPLAY 'CUOTA ' I-CUOTA ': APLICADO '
+                  FILA-IMPORTE-APLICADO (I-CUOTA)
+                  ' SALDO RESTANTE ' FILA-SALDO-DESPUES (I-CUOTA)
+           END-PERFORM
+
+           DISPLAY 'CUOTAS CUBIERTAS AL 100%: ' CUOTAS-CUBIERTAS
+           DISPLAY 'SALDO SIN CUBRIR: ' SALDO-RESTANTE
+           IF SALDO-RESTANTE = 0
               DISPLAY 'ES IGUAL'
            ELSE
               DISPLAY 'NO ES IGUAL'
            END-IF
+
            MOVE FUNCTION CURRENT-DATE  TO FECHA
       *    YYYYMMDDHHMMSSCC+9999
       *    123456789012345678901
@@ -31,7 +71,3 @@
            DISPLAY 'HHMM:' FECHA(9:4)
            .
            GOBACK.
-
-
-
-
