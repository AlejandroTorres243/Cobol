@@ -1,21 +1,30 @@
       *****************************************************************
-      * Program name:    X                               
-      * Original author: Manuel                                
+      * Program name:    CALCUOTA
+      * Original author: Manuel
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 Manuel  Created for COBOL class
+      * 08/09/26 MAINTAINER    Renamed from PROGRAM-ID X and retired
+      *                        its own hardcoded MI-DINERO = CUOTA * 3
+      *                        check -- it was a near-duplicate of
+      *                        ej/cbl/calculo.cbl's same check. Now
+      *                        CALLs the shared CUOTAS installment-plan
+      *                        calculator instead, same as that
+      *                        program, so there is one routine for
+      *                        this logic instead of two that could
+      *                        drift apart.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 Manuel  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  X.
+       PROGRAM-ID.  CALCUOTA.
       *****************************************************************
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-       SOURCE-COMPUTER. IBM-3081. 
-       OBJECT-COMPUTER. IBM-3081. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
@@ -23,14 +32,30 @@
        WORKING-STORAGE SECTION.
        01  MI-DINERO   PIC 9(3)V99 USAGE COMP-3 VALUE 600.90.
        01  CUOTA       PIC 9(3)V99 USAGE COMP-3 VALUE 200.30.
-       01  TOTAL      PIC 9(3)V99 USAGE COMP-3 VALUE 0.
+       01  NUM-CUOTAS  PIC 9(3)             VALUE 3.
+       01  CUOTAS-CUBIERTAS PIC 9(3).
+       01  SALDO-RESTANTE PIC 9(3)V99 USAGE COMP-3.
+       01  TABLA-AMORTIZACION.
+           05  FILA-CUOTA OCCURS 1 TO 99 TIMES
+               DEPENDING ON NUM-CUOTAS
+               INDEXED BY I-CUOTA.
+               10  FILA-IMPORTE-APLICADO  PIC 9(3)V99 USAGE COMP-3.
+               10  FILA-SALDO-DESPUES     PIC 9(3)V99 USAGE COMP-3.
       *****************************************************************
        PROCEDURE DIVISION.
-           COMPUTE TOTAL = CUOTA * 3
-           IF (MI-DINERO = TOTAL)
+           CALL 'CUOTAS' USING MI-DINERO, CUOTA, NUM-CUOTAS,
+               CUOTAS-CUBIERTAS, SALDO-RESTANTE, TABLA-AMORTIZACION
+
+           PERFORM VARYING I-CUOTA FROM 1 BY 1
+                    UNTIL I-CUOTA > NUM-CUOTAS
+              DISPLAY 'CUOTA ' I-CUOTA ': APLICADO '
+                  FILA-IMPORTE-APLICADO (I-CUOTA)
+                  ' SALDO RESTANTE ' FILA-SALDO-DESPUES (I-CUOTA)
+           END-PERFORM
+
+           IF SALDO-RESTANTE = 0
               DISPLAY 'ES IGUAL'
            ELSE
               DISPLAY 'NO ES IGUAL'
            END-IF
            GOBACK.
-           
