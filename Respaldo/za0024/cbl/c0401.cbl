@@ -1,28 +1,130 @@
       *****************************************************************
-      * Program name:    C0401                               
-      * Original author  Manuel                                
+      * Program name:    C0401
+      * Original author  Manuel
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 MAINTAINER    Turned the bare ACCEPT/DISPLAY into an
+      *                        interactive employee-lookup front end:
+      *                        UserName is matched against the employee
+      *                        master and the matching code/name/hire
+      *                        date are displayed, or a not-found
+      *                        message otherwise.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  C0401.
-       AUTHOR. Manuel. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. Manuel.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPMSTR-STATUS.
+      *****************************************************************
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "EMPLEADO"
+           REPLACING ==:TAG:== BY ==MST==.
       *****************************************************************
        WORKING-STORAGE SECTION.
        77  UserName PIC X(20).
+       01  WS-EMPMSTR-STATUS PIC XX VALUE SPACES.
+       01  EMP-TABLE-COUNT   PIC 9(2) COMP VALUE 0.
+       01  EMP-TABLE.
+           05  EMP-TABLE-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON EMP-TABLE-COUNT
+                   INDEXED BY EMP-IDX.
+               10  ET-CODIGO           PIC 9(5).
+               10  ET-NOMBRE-COMPLETO  PIC X(30).
+               10  ET-FECHA-INGRESO    PIC X(10).
+       01  WS-EMP-FOUND      PIC X VALUE 'N'.
+           88  EMP-FOUND         VALUE 'Y'.
+           88  EMP-NOT-FOUND     VALUE 'N'.
+       01  WS-FOUND-CODIGO           PIC 9(5).
+       01  WS-FOUND-NOMBRE-COMPLETO  PIC X(30).
+       01  WS-FOUND-FECHA-INGRESO    PIC X(10).
       *****************************************************************
        PROCEDURE DIVISION.
-           ACCEPT UserName 
-           DISPLAY UserName 
-           GOBACK.
\ No newline at end of file
+       MAIN-LOGIC.
+           PERFORM LoadEmployeeTable
+           ACCEPT UserName
+           DISPLAY UserName
+           PERFORM LookupEmployee
+           IF EMP-FOUND
+               DISPLAY 'EMPLOYEE CODE :' WS-FOUND-CODIGO
+               DISPLAY 'EMPLOYEE NAME :' WS-FOUND-NOMBRE-COMPLETO
+               DISPLAY 'HIRE DATE     :' WS-FOUND-FECHA-INGRESO
+           ELSE
+               DISPLAY 'EMPLOYEE NOT FOUND: ' UserName
+           END-IF
+           GOBACK.
+      *****************************************************************
+      * LoadEmployeeTable seeds a couple of default entries so the
+      * lookup still works stand-alone, then reloads the table from
+      * EMPLOYEE-MASTER when that file is actually present.
+      *****************************************************************
+       LoadEmployeeTable.
+           MOVE 2 TO EMP-TABLE-COUNT
+           MOVE 00001 TO ET-CODIGO (1)
+           MOVE 'ANTONIO CANO GALINDO' TO ET-NOMBRE-COMPLETO (1)
+           MOVE '15/05/2018' TO ET-FECHA-INGRESO (1)
+           MOVE 00002 TO ET-CODIGO (2)
+           MOVE 'MANUEL ALEJANDRO' TO ET-NOMBRE-COMPLETO (2)
+           MOVE '01/03/2015' TO ET-FECHA-INGRESO (2)
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-EMPMSTR-STATUS = '00'
+               MOVE 0 TO EMP-TABLE-COUNT
+               PERFORM ReadEmployeeMaster
+                   UNTIL WS-EMPMSTR-STATUS NOT = '00'
+               CLOSE EMPLOYEE-MASTER
+           END-IF
+           .
+
+       ReadEmployeeMaster.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE '10' TO WS-EMPMSTR-STATUS
+               NOT AT END
+                   IF EMP-TABLE-COUNT >= 20
+                       MOVE '10' TO WS-EMPMSTR-STATUS
+                   ELSE
+                       ADD 1 TO EMP-TABLE-COUNT
+                       MOVE MST-CODIGO
+                           TO ET-CODIGO (EMP-TABLE-COUNT)
+                       MOVE MST-NOMBRE-COMPLETO
+                           TO ET-NOMBRE-COMPLETO (EMP-TABLE-COUNT)
+                       MOVE MST-FECHA-INGRESO
+                           TO ET-FECHA-INGRESO (EMP-TABLE-COUNT)
+                   END-IF
+           END-READ
+           .
+
+       LookupEmployee.
+           SET EMP-NOT-FOUND TO TRUE
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+                   UNTIL EMP-IDX > EMP-TABLE-COUNT
+               IF ET-NOMBRE-COMPLETO (EMP-IDX) = UserName
+                   MOVE ET-CODIGO (EMP-IDX) TO WS-FOUND-CODIGO
+                   MOVE ET-NOMBRE-COMPLETO (EMP-IDX)
+                       TO WS-FOUND-NOMBRE-COMPLETO
+                   MOVE ET-FECHA-INGRESO (EMP-IDX)
+                       TO WS-FOUND-FECHA-INGRESO
+                   SET EMP-FOUND TO TRUE
+                   SET EMP-IDX TO EMP-TABLE-COUNT
+               END-IF
+           END-PERFORM
+           .
